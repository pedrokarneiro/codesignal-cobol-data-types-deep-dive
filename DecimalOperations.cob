@@ -1,27 +1,324 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DecimalOperations.
+      *> General-ledger batch posting job. Reads a transaction file of
+      *> debit/credit entries with an operation code, applies each one
+      *> to the matching account balance, and writes an updated balance
+      *> file plus a posting journal -- instead of the one hardcoded
+      *> ADD and two SUBTRACTs the original demo ran between Num1 and
+      *> Num2.
+      *>
+      *> Intercompany/cost-center allocation: an incoming
+      *> transaction with GL-TRANS-OP-CODE 'A' doesn't post to the
+      *> single account named on the transaction -- it looks that
+      *> account up as a source key in the new allocation-rule file
+      *> and splits GL-TRANS-AMOUNT across every cost-center account
+      *> the rule file lists for it, by that cost center's percentage
+      *> share, writing one posting-journal line per cost center. This
+      *> is how an expense figure like StoreExpenses's MonthlyCost
+      *> would be shared across departments instead of booked entirely
+      *> to one bucket.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-ACCOUNT-IN ASSIGN TO "data/GLACCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-TRANS-IN ASSIGN TO "data/GLTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-ALLOC-RULE-IN ASSIGN TO "data/GLALLOC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-ALLOC-RULE-STATUS.
+           SELECT GL-ACCOUNT-OUT ASSIGN TO "data/GLACCT-NEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-JOURNAL-OUT ASSIGN TO "data/GLPOST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GL-ACCOUNT-IN.
+       COPY GLACCT.
+
+       FD  GL-TRANS-IN.
+       COPY GLTRANS.
+
+       FD  GL-ALLOC-RULE-IN.
+       COPY GLALLOC.
+
+       FD  GL-ACCOUNT-OUT.
+       01  GL-ACCOUNT-OUT-RECORD.
+           05 GL-OUT-ACCT-ID             PIC X(6).
+           05 GL-OUT-BALANCE             PIC S9(9)V99
+                                          SIGN IS TRAILING SEPARATE.
+
+       FD  GL-JOURNAL-OUT.
+       01  GL-JOURNAL-LINE               PIC X(90).
+
        WORKING-STORAGE SECTION.
-       *> TODO: Define decimal variable Num1 with 6 digits before and 2 digits after the decimal point.
-       01 Num1 PIC 9(6)V99. *> <-- Line added.
-       *> TODO: Define decimal variable Num2 with 6 digits before and 1 digit after the decimal point and initialize it with 0.5.
-       01 Num2 PIC 9(6)V9 VALUE 0.5. *> <-- Line added.
-       *> TODO: Define a result variable Result that can hold the computation results with 6 digits before and 2 digits after the decimal point.
-       01 Result PIC 9(6)V99. *> <-- Line added.
+       01 GL-EOF-SWITCHES.
+           05 GL-ACCOUNT-EOF             PIC X VALUE 'N'.
+           05 GL-TRANS-EOF               PIC X VALUE 'N'.
+           05 GL-ALLOC-RULE-EOF          PIC X VALUE 'N'.
+
+       01 GL-ALLOC-RULE-STATUS           PIC XX.
+
+       01 GL-TABLE-CONTROL.
+           05 GL-COUNT                   PIC 9(4) VALUE ZERO.
+           05 GL-IDX                     PIC 9(4) VALUE ZERO.
+           05 GL-TRANS-COUNT             PIC 9(6) VALUE ZERO.
+           05 GL-POSTED-COUNT            PIC 9(6) VALUE ZERO.
+           05 GL-UNKNOWN-ACCT-COUNT      PIC 9(6) VALUE ZERO.
+           05 GL-UNKNOWN-ALLOC-COUNT     PIC 9(6) VALUE ZERO.
+
+       01 GL-ACCOUNT-TABLE.
+           05 GL-ENTRY OCCURS 500 TIMES
+                       INDEXED BY GL-IX.
+               10 GL-ACCT-ID-T            PIC X(6).
+               10 GL-BALANCE-T            PIC S9(9)V99
+                                           SIGN IS TRAILING SEPARATE.
+
+      *> Allocation rules: one row per source/cost-center
+      *> pair, grouped by a plain linear scan the same way
+      *> MERGE-ONE-HERO/MERGE-ONE-CUSTOMER scan their OCCURS tables --
+      *> a source account can have any number of cost-center rows, so
+      *> this is a PERFORM VARYING scan rather than a single SEARCH.
+       01 GL-ALLOC-TABLE-CONTROL.
+           05 GL-ALLOC-COUNT             PIC 9(4) VALUE ZERO.
+           05 GL-ALLOC-IDX               PIC 9(4) VALUE ZERO.
+
+       01 GL-ALLOC-TABLE.
+           05 GL-ALLOC-ENTRY OCCURS 500 TIMES.
+               10 GL-ALLOC-SOURCE-T          PIC X(6).
+               10 GL-ALLOC-COST-CENTER-T     PIC X(6).
+               10 GL-ALLOC-PERCENT-T         PIC 9(3)V99.
+
+       01 GL-ALLOC-FOUND-ANY             PIC X.
+       01 GL-ALLOC-SPLIT-AMOUNT          PIC S9(9)V99
+                                          SIGN IS TRAILING SEPARATE.
+       01 GL-EDIT-PERCENT                PIC ZZ9.99.
+
+       01 GL-EDIT-FIELDS.
+           05 GL-EDIT-ACCT-ID             PIC X(6).
+           05 GL-EDIT-OP-CODE             PIC X(1).
+           05 GL-EDIT-AMOUNT              PIC -(7)9.99.
+           05 GL-EDIT-BALANCE             PIC -(7)9.99.
+
+       01 GL-LINE-WORK                   PIC X(90).
 
        PROCEDURE DIVISION.
-           *> TODO: Assign a value 5.00 to Num1.
-           MOVE 5.00 TO Num1. *> <-- Line added.
-           *> TODO: Perform addition of Num1 and Num2, storing the result in Result.
-           ADD Num1 TO Num2 GIVING Result. *> <-- Line added.
-           DISPLAY 'Result (Addition) = ' Result. *> Expected output: 5.50
+       MAIN-PARA.
+           PERFORM LOAD-ACCOUNTS
+           PERFORM LOAD-ALLOC-RULES
+           PERFORM APPLY-TRANSACTIONS
+           PERFORM WRITE-UPDATED-ACCOUNTS
+           DISPLAY 'Accounts on file      = ' GL-COUNT
+           DISPLAY 'Allocation rules      = ' GL-ALLOC-COUNT
+           DISPLAY 'Transactions posted   = ' GL-POSTED-COUNT
+           DISPLAY 'Unknown-account trans = ' GL-UNKNOWN-ACCT-COUNT
+           DISPLAY 'Unknown-alloc-rule trans = '
+                   GL-UNKNOWN-ALLOC-COUNT
+           STOP RUN.
+
+       LOAD-ACCOUNTS.
+           OPEN INPUT GL-ACCOUNT-IN
+           PERFORM UNTIL GL-ACCOUNT-EOF = 'Y'
+               READ GL-ACCOUNT-IN
+                   AT END MOVE 'Y' TO GL-ACCOUNT-EOF
+                   NOT AT END PERFORM STORE-ACCOUNT-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE GL-ACCOUNT-IN.
+
+       STORE-ACCOUNT-ENTRY.
+           ADD 1 TO GL-COUNT
+           MOVE GL-ACCT-ID      TO GL-ACCT-ID-T(GL-COUNT)
+           MOVE GL-ACCT-BALANCE TO GL-BALANCE-T(GL-COUNT).
+
+       LOAD-ALLOC-RULES.
+           OPEN INPUT GL-ALLOC-RULE-IN
+           IF GL-ALLOC-RULE-STATUS = '00'
+               PERFORM UNTIL GL-ALLOC-RULE-EOF = 'Y'
+                   READ GL-ALLOC-RULE-IN
+                       AT END MOVE 'Y' TO GL-ALLOC-RULE-EOF
+                       NOT AT END PERFORM STORE-ALLOC-RULE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE GL-ALLOC-RULE-IN
+           ELSE
+               DISPLAY 'No allocation rule file found: '
+                       GL-ALLOC-RULE-STATUS
+           END-IF.
+
+       STORE-ALLOC-RULE-ENTRY.
+           ADD 1 TO GL-ALLOC-COUNT
+           MOVE GL-ALLOC-SOURCE-ACCT-ID
+               TO GL-ALLOC-SOURCE-T(GL-ALLOC-COUNT)
+           MOVE GL-ALLOC-COST-CENTER-ACCT-ID
+               TO GL-ALLOC-COST-CENTER-T(GL-ALLOC-COUNT)
+           MOVE GL-ALLOC-PERCENT
+               TO GL-ALLOC-PERCENT-T(GL-ALLOC-COUNT).
+
+       APPLY-TRANSACTIONS.
+           OPEN INPUT GL-TRANS-IN
+           OPEN OUTPUT GL-JOURNAL-OUT
+           PERFORM WRITE-JOURNAL-HEADER
+           PERFORM UNTIL GL-TRANS-EOF = 'Y'
+               READ GL-TRANS-IN
+                   AT END MOVE 'Y' TO GL-TRANS-EOF
+                   NOT AT END PERFORM APPLY-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE GL-TRANS-IN
+           CLOSE GL-JOURNAL-OUT.
+
+       WRITE-JOURNAL-HEADER.
+           MOVE SPACES TO GL-JOURNAL-LINE
+           MOVE 'GENERAL LEDGER POSTING JOURNAL' TO GL-JOURNAL-LINE
+           WRITE GL-JOURNAL-LINE.
+
+       APPLY-ONE-TRANSACTION.
+           ADD 1 TO GL-TRANS-COUNT
+           EVALUATE GL-TRANS-OP-CODE
+               WHEN 'A'
+                   PERFORM ALLOCATE-TRANSACTION
+               WHEN OTHER
+                   SET GL-IX TO 1
+                   SEARCH GL-ENTRY
+                       AT END
+                           ADD 1 TO GL-UNKNOWN-ACCT-COUNT
+                           PERFORM WRITE-UNKNOWN-ACCT-LINE
+                       WHEN GL-ACCT-ID-T(GL-IX) = GL-TRANS-ACCT-ID
+                           PERFORM POST-TRANSACTION-TO-ACCOUNT
+                   END-SEARCH
+           END-EVALUATE.
+
+      *> Allocation step: GL-TRANS-ACCT-ID here is a source
+      *> key into GL-ALLOC-TABLE, not necessarily a postable account
+      *> itself -- a linear scan finds every cost-center row for it
+      *> (there may be several) and splits GL-TRANS-AMOUNT across each
+      *> by its own percentage.
+       ALLOCATE-TRANSACTION.
+           MOVE 'N' TO GL-ALLOC-FOUND-ANY
+           PERFORM VARYING GL-ALLOC-IDX FROM 1 BY 1
+                   UNTIL GL-ALLOC-IDX > GL-ALLOC-COUNT
+               IF GL-ALLOC-SOURCE-T(GL-ALLOC-IDX) = GL-TRANS-ACCT-ID
+                   MOVE 'Y' TO GL-ALLOC-FOUND-ANY
+                   PERFORM POST-ONE-ALLOCATION-SPLIT
+               END-IF
+           END-PERFORM
+           IF GL-ALLOC-FOUND-ANY = 'N'
+               ADD 1 TO GL-UNKNOWN-ALLOC-COUNT
+               PERFORM WRITE-UNKNOWN-ALLOC-LINE
+           END-IF.
+
+       POST-ONE-ALLOCATION-SPLIT.
+           COMPUTE GL-ALLOC-SPLIT-AMOUNT ROUNDED =
+               GL-TRANS-AMOUNT * GL-ALLOC-PERCENT-T(GL-ALLOC-IDX) / 100
+           SET GL-IX TO 1
+           SEARCH GL-ENTRY
+               AT END
+                   ADD 1 TO GL-UNKNOWN-ACCT-COUNT
+                   PERFORM WRITE-UNKNOWN-COST-CENTER-LINE
+               WHEN GL-ACCT-ID-T(GL-IX) =
+                       GL-ALLOC-COST-CENTER-T(GL-ALLOC-IDX)
+                   ADD GL-ALLOC-SPLIT-AMOUNT TO GL-BALANCE-T(GL-IX)
+                   ADD 1 TO GL-POSTED-COUNT
+                   PERFORM WRITE-ALLOCATION-JOURNAL-LINE
+           END-SEARCH.
+
+       POST-TRANSACTION-TO-ACCOUNT.
+           EVALUATE GL-TRANS-OP-CODE
+               WHEN 'D'
+                   SUBTRACT GL-TRANS-AMOUNT FROM GL-BALANCE-T(GL-IX)
+               WHEN 'C'
+                   ADD GL-TRANS-AMOUNT TO GL-BALANCE-T(GL-IX)
+           END-EVALUATE
+           ADD 1 TO GL-POSTED-COUNT
+           PERFORM WRITE-JOURNAL-LINE.
+
+       WRITE-JOURNAL-LINE.
+           MOVE GL-TRANS-ACCT-ID TO GL-EDIT-ACCT-ID
+           MOVE GL-TRANS-OP-CODE TO GL-EDIT-OP-CODE
+           MOVE GL-TRANS-AMOUNT TO GL-EDIT-AMOUNT
+           MOVE GL-BALANCE-T(GL-IX) TO GL-EDIT-BALANCE
+           MOVE SPACES TO GL-LINE-WORK
+           STRING 'ACCT=' DELIMITED BY SIZE
+                  GL-EDIT-ACCT-ID DELIMITED BY SIZE
+                  ' OP=' DELIMITED BY SIZE
+                  GL-EDIT-OP-CODE DELIMITED BY SIZE
+                  ' AMT=' DELIMITED BY SIZE
+                  GL-EDIT-AMOUNT DELIMITED BY SIZE
+                  ' NEWBAL=' DELIMITED BY SIZE
+                  GL-EDIT-BALANCE DELIMITED BY SIZE
+                  ' REF=' DELIMITED BY SIZE
+                  GL-TRANS-REF DELIMITED BY SIZE
+               INTO GL-LINE-WORK
+           MOVE GL-LINE-WORK TO GL-JOURNAL-LINE
+           WRITE GL-JOURNAL-LINE.
+
+       WRITE-UNKNOWN-ACCT-LINE.
+           MOVE GL-TRANS-ACCT-ID TO GL-EDIT-ACCT-ID
+           MOVE SPACES TO GL-LINE-WORK
+           STRING 'REJECTED: unknown account ' DELIMITED BY SIZE
+                  GL-EDIT-ACCT-ID DELIMITED BY SIZE
+                  ' REF=' DELIMITED BY SIZE
+                  GL-TRANS-REF DELIMITED BY SIZE
+               INTO GL-LINE-WORK
+           MOVE GL-LINE-WORK TO GL-JOURNAL-LINE
+           WRITE GL-JOURNAL-LINE.
+
+       WRITE-ALLOCATION-JOURNAL-LINE.
+           MOVE GL-TRANS-ACCT-ID TO GL-EDIT-ACCT-ID
+           MOVE GL-ALLOC-SPLIT-AMOUNT TO GL-EDIT-AMOUNT
+           MOVE GL-BALANCE-T(GL-IX) TO GL-EDIT-BALANCE
+           MOVE GL-ALLOC-PERCENT-T(GL-ALLOC-IDX) TO GL-EDIT-PERCENT
+           MOVE SPACES TO GL-LINE-WORK
+           STRING 'ALLOC SRC=' DELIMITED BY SIZE
+                  GL-EDIT-ACCT-ID DELIMITED BY SIZE
+                  ' CC=' DELIMITED BY SIZE
+                  GL-ALLOC-COST-CENTER-T(GL-ALLOC-IDX) DELIMITED BY SIZE
+                  ' PCT=' DELIMITED BY SIZE
+                  GL-EDIT-PERCENT DELIMITED BY SIZE
+                  ' AMT=' DELIMITED BY SIZE
+                  GL-EDIT-AMOUNT DELIMITED BY SIZE
+                  ' NEWBAL=' DELIMITED BY SIZE
+                  GL-EDIT-BALANCE DELIMITED BY SIZE
+                  ' REF=' DELIMITED BY SIZE
+                  GL-TRANS-REF DELIMITED BY SIZE
+               INTO GL-LINE-WORK
+           MOVE GL-LINE-WORK TO GL-JOURNAL-LINE
+           WRITE GL-JOURNAL-LINE.
 
-           *> TODO: Perform subtraction of Num1 from Num2, storing the result in Result.
-           SUBTRACT Num1 FROM Num2 GIVING Result. *> <-- Line added.
-           DISPLAY 'Result (Subtraction) = ' Result. *> Expected output: 4.50
+       WRITE-UNKNOWN-ALLOC-LINE.
+           MOVE GL-TRANS-ACCT-ID TO GL-EDIT-ACCT-ID
+           MOVE SPACES TO GL-LINE-WORK
+           STRING 'REJECTED: no allocation rule for source '
+                       DELIMITED BY SIZE
+                  GL-EDIT-ACCT-ID DELIMITED BY SIZE
+                  ' REF=' DELIMITED BY SIZE
+                  GL-TRANS-REF DELIMITED BY SIZE
+               INTO GL-LINE-WORK
+           MOVE GL-LINE-WORK TO GL-JOURNAL-LINE
+           WRITE GL-JOURNAL-LINE.
 
-           *> TODO: Perform subtraction of Num2 from Num1, storing the result in Result.
-           SUBTRACT Num2 FROM Num1 GIVING Result. *> <-- Line added.
-           DISPLAY 'Result (Subtraction) = ' Result. *> Expected output: 4.50
+       WRITE-UNKNOWN-COST-CENTER-LINE.
+           MOVE GL-TRANS-ACCT-ID TO GL-EDIT-ACCT-ID
+           MOVE SPACES TO GL-LINE-WORK
+           STRING 'REJECTED: unknown cost-center account '
+                       DELIMITED BY SIZE
+                  GL-ALLOC-COST-CENTER-T(GL-ALLOC-IDX) DELIMITED BY SIZE
+                  ' SRC=' DELIMITED BY SIZE
+                  GL-EDIT-ACCT-ID DELIMITED BY SIZE
+                  ' REF=' DELIMITED BY SIZE
+                  GL-TRANS-REF DELIMITED BY SIZE
+               INTO GL-LINE-WORK
+           MOVE GL-LINE-WORK TO GL-JOURNAL-LINE
+           WRITE GL-JOURNAL-LINE.
 
-           STOP RUN.
\ No newline at end of file
+       WRITE-UPDATED-ACCOUNTS.
+           OPEN OUTPUT GL-ACCOUNT-OUT
+           PERFORM VARYING GL-IDX FROM 1 BY 1
+                   UNTIL GL-IDX > GL-COUNT
+               MOVE GL-ACCT-ID-T(GL-IDX) TO GL-OUT-ACCT-ID
+               MOVE GL-BALANCE-T(GL-IDX) TO GL-OUT-BALANCE
+               WRITE GL-ACCOUNT-OUT-RECORD
+           END-PERFORM
+           CLOSE GL-ACCOUNT-OUT.
