@@ -0,0 +1,82 @@
+***********************************************************************
+* HEROMAP -- BMS mapset for the hero roster maintenance screen
+* One map, HEROMAPI, supporting add/update/inquire of a single hero
+* record (heroCode, heroNickname, power rating) against the
+* consolidated roster built by HeroRoster.cob / copybooks/HEROREC.cpy.
+***********************************************************************
+HEROMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               TERM=3270-2
+*
+HEROMAPI DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='HERO ROSTER MAINTENANCE'
+         DFHMDF POS=(1,70),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(PROT),                                          X
+               INITIAL='HEROMAP1'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(PROT),                                          X
+               INITIAL='FUNCTION:'
+FUNCTNL  DFHMDF POS=(3,11),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,IC),                                     X
+               PICIN='X',                                             X
+               PICOUT='X'
+         DFHMDF POS=(3,13),                                           X
+               LENGTH=36,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='(A)DD  (U)PDATE  (I)NQUIRE  (D)ELETE'
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(PROT),                                          X
+               INITIAL='HEROCODE:'
+HCODEL   DFHMDF POS=(5,11),                                           X
+               LENGTH=7,                                              X
+               ATTRB=(UNPROT,FSET),                                   X
+               PICIN='X(7)',                                          X
+               PICOUT='X(7)'
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=13,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='HERONICKNAME:'
+HNICKL   DFHMDF POS=(7,15),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(UNPROT,FSET),                                   X
+               PICIN='X(15)',                                         X
+               PICOUT='X(15)'
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='HEROPOWER:'
+HPOWERL  DFHMDF POS=(9,12),                                           X
+               LENGTH=7,                                              X
+               ATTRB=(UNPROT,NUM,FSET),                               X
+               PICIN='-9(6)',                                         X
+               PICOUT='-9(6)'
+*
+MSGL     DFHMDF POS=(21,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(23,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
+         END
