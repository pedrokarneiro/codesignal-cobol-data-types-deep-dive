@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HeroRoster.
+      *> Consolidates the heroes previously hardcoded one-at-a-time in
+      *> SuperHeroStrings, SuperheroIntegerMath, and
+      *> SuperheroPowerCalculation into a single roster file. Merges
+      *> any new-hero entries into the existing roster master so heroes
+      *> can be added or listed without writing a new demo program.
+      *>
+      *> The roster is an indexed VSAM KSDS file keyed on HERO-CODE --
+      *> the same file HeroMaintenance.cob's CICS logical file HEROFILE
+      *> uses. This still loads the whole roster into a table, merges
+      *> in new-hero entries, and
+      *> rewrites the whole roster, same as when it was LINE
+      *> SEQUENTIAL. HERO-ROSTER-IN is closed before HERO-ROSTER-OUT
+      *> re-creates the same file. ACCESS MODE IS DYNAMIC on the
+      *> output side for the same reason as NamesDemo's master
+      *> rewrite: a newly-merged hero code is not guaranteed to sort
+      *> after every existing key.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HERO-ROSTER-IN ASSIGN TO "data/HEROROST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HERO-CODE
+               FILE STATUS IS HERO-ROSTER-IN-STATUS.
+           SELECT HERO-NEW-IN ASSIGN TO "data/HERONEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HERO-ROSTER-OUT ASSIGN TO "data/HEROROST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HERO-OUT-CODE
+               FILE STATUS IS HERO-ROSTER-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HERO-ROSTER-IN.
+       COPY HEROREC.
+
+       FD  HERO-NEW-IN.
+       01  HERO-NEW-RECORD.
+           05 HERO-NEW-CODE              PIC X(7).
+           05 HERO-NEW-NICKNAME          PIC X(15).
+           05 HERO-NEW-POWER             PIC S9(6)
+                                          SIGN IS TRAILING SEPARATE.
+
+       FD  HERO-ROSTER-OUT.
+       01  HERO-ROSTER-OUT-RECORD.
+           05 HERO-OUT-CODE              PIC X(7).
+           05 HERO-OUT-NICKNAME          PIC X(15).
+           05 HERO-OUT-POWER             PIC S9(6) COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01 HERO-EOF-SWITCHES.
+           05 HERO-ROSTER-EOF            PIC X VALUE 'N'.
+           05 HERO-NEW-EOF               PIC X VALUE 'N'.
+
+       01 HERO-ROSTER-IN-STATUS          PIC XX.
+       01 HERO-ROSTER-OUT-STATUS         PIC XX.
+
+       01 HERO-TABLE-CONTROL.
+           05 HERO-COUNT                 PIC 9(4) VALUE ZERO.
+           05 HERO-IDX                   PIC 9(4) VALUE ZERO.
+
+       01 HERO-TABLE.
+           05 HERO-ENTRY OCCURS 200 TIMES
+                         INDEXED BY HERO-IX.
+               10 HERO-CODE-T            PIC X(7).
+               10 HERO-NICKNAME-T        PIC X(15).
+               10 HERO-POWER-T           PIC S9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-EXISTING-ROSTER
+           PERFORM MERGE-NEW-HEROES
+           PERFORM WRITE-ROSTER
+           PERFORM LIST-ROSTER
+           DISPLAY 'Heroes on roster = ' HERO-COUNT
+           STOP RUN.
+
+       LOAD-EXISTING-ROSTER.
+           OPEN INPUT HERO-ROSTER-IN
+           IF HERO-ROSTER-IN-STATUS = '00'
+               PERFORM UNTIL HERO-ROSTER-EOF = 'Y'
+                   READ HERO-ROSTER-IN
+                       AT END MOVE 'Y' TO HERO-ROSTER-EOF
+                       NOT AT END PERFORM STORE-ROSTER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE HERO-ROSTER-IN
+           ELSE
+               DISPLAY 'Hero roster not found, starting empty: '
+                       HERO-ROSTER-IN-STATUS
+           END-IF.
+
+       STORE-ROSTER-ENTRY.
+           ADD 1 TO HERO-COUNT
+           MOVE HERO-CODE     TO HERO-CODE-T(HERO-COUNT)
+           MOVE HERO-NICKNAME TO HERO-NICKNAME-T(HERO-COUNT)
+           MOVE HERO-POWER    TO HERO-POWER-T(HERO-COUNT).
+
+       MERGE-NEW-HEROES.
+           OPEN INPUT HERO-NEW-IN
+           PERFORM UNTIL HERO-NEW-EOF = 'Y'
+               READ HERO-NEW-IN
+                   AT END MOVE 'Y' TO HERO-NEW-EOF
+                   NOT AT END PERFORM MERGE-ONE-HERO
+               END-READ
+           END-PERFORM
+           CLOSE HERO-NEW-IN.
+
+       MERGE-ONE-HERO.
+           SET HERO-IX TO 1
+           SEARCH HERO-ENTRY
+               AT END
+                   ADD 1 TO HERO-COUNT
+                   MOVE HERO-NEW-CODE TO HERO-CODE-T(HERO-COUNT)
+                   MOVE HERO-NEW-NICKNAME
+                       TO HERO-NICKNAME-T(HERO-COUNT)
+                   MOVE HERO-NEW-POWER TO HERO-POWER-T(HERO-COUNT)
+               WHEN HERO-CODE-T(HERO-IX) = HERO-NEW-CODE
+                   MOVE HERO-NEW-NICKNAME TO HERO-NICKNAME-T(HERO-IX)
+                   MOVE HERO-NEW-POWER TO HERO-POWER-T(HERO-IX)
+           END-SEARCH.
+
+       WRITE-ROSTER.
+           OPEN OUTPUT HERO-ROSTER-OUT
+           PERFORM VARYING HERO-IDX FROM 1 BY 1
+                   UNTIL HERO-IDX > HERO-COUNT
+               MOVE HERO-CODE-T(HERO-IDX) TO HERO-OUT-CODE
+               MOVE HERO-NICKNAME-T(HERO-IDX) TO HERO-OUT-NICKNAME
+               MOVE HERO-POWER-T(HERO-IDX) TO HERO-OUT-POWER
+               WRITE HERO-ROSTER-OUT-RECORD
+               IF HERO-ROSTER-OUT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING HERO ' HERO-OUT-CODE
+                           ' STATUS = ' HERO-ROSTER-OUT-STATUS
+               END-IF
+           END-PERFORM
+           CLOSE HERO-ROSTER-OUT.
+
+       LIST-ROSTER.
+           PERFORM VARYING HERO-IDX FROM 1 BY 1
+                   UNTIL HERO-IDX > HERO-COUNT
+               DISPLAY HERO-CODE-T(HERO-IDX) ' '
+                       HERO-NICKNAME-T(HERO-IDX) ' '
+                       HERO-POWER-T(HERO-IDX)
+           END-PERFORM.
