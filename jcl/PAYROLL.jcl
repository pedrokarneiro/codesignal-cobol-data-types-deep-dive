@@ -0,0 +1,46 @@
+//PAYROLL  JOB (ACCT),'NIGHTLY PAYROLL',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* Nightly payroll batch run, derived from UnsignedDecimals04.cob.
+//* Reads the employee master, computes Total/withholding/NetPay for
+//* every employee, and writes the payroll register -- instead of
+//* someone compiling and running the .cob file by hand each period.
+//*
+//* NOTE: every program in this system -- UNSDEC04 included --
+//* ASSIGNs its files to literal "data/xxx.DAT" paths, the Unix-
+//* filesystem convention used throughout this repo, not DDNAME-style
+//* ASSIGNs. The DD statements below name the real cataloged datasets
+//* this job would allocate on a genuine z/OS system, but until
+//* UNSDEC04's SELECT/ASSIGN clauses are ported to DDNAME style they
+//* do not actually bind to the program's I/O -- UNSDEC04 will still
+//* open its hardcoded "data/..." paths regardless of what is
+//* allocated here. This JCL documents the intended job structure
+//* (job card, dataset allocation, return-code check) for the day
+//* that port happens; it is not yet a working DD-to-program binding.
+//*--------------------------------------------------------------*
+//PAYSTEP  EXEC PGM=UNSDEC04
+//STEPLIB  DD  DSN=PAYROLL.LOADLIB,DISP=SHR
+//PAYEMP   DD  DSN=PAYROLL.PAYEMP.DAT,DISP=SHR
+//PAYREG   DD  DSN=PAYROLL.PAYROLL.REGISTER,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PAYYTDI  DD  DSN=PAYROLL.PAYYTD.DAT,DISP=SHR
+//PAYYTDO  DD  DSN=PAYROLL.PAYYTD.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PAYAPPR  DD  DSN=PAYROLL.PAYAPPR.QUEUE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PAYLOG   DD  DSN=PAYROLL.BATCHRUN.LOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* RCCHECK is bypassed when PAYSTEP's return code is below 4 (a
+//* clean run) and only executes when PAYSTEP fails, so a bad
+//* payroll run shows up as a distinct flagged step in the joblog
+//* instead of operations having to notice a silent bad return code.
+//*--------------------------------------------------------------*
+//RCCHECK  EXEC PGM=IEFBR14,COND=(4,LT,PAYSTEP)
+//FLAGBAD  DD  DUMMY
