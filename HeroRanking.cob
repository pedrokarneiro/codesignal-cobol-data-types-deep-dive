@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HeroRanking.
+      *> Reads every record in the consolidated hero roster and prints a
+      *> ranked leaderboard ordered by power, in the style of the
+      *> CombinedPower/PowerResult comparisons SuperheroIntegerMath.cob
+      *> and SuperheroPowerCalculation.cob used to do for two hardcoded
+      *> heroes at a time.
+      *>
+      *> Reads the same indexed VSAM KSDS roster HeroRoster.cob
+      *> maintains, keyed on HERO-CODE. This only ever needs a full
+      *> top-to-bottom pass to build the leaderboard, so ACCESS MODE
+      *> stays SEQUENTIAL. Run HeroRoster.cob at least once first so
+      *> the roster is populated; on a fresh environment with no
+      *> roster built yet, this just ranks zero heroes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HERO-ROSTER-IN ASSIGN TO "data/HEROROST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HERO-CODE
+               FILE STATUS IS HR-ROSTER-IN-STATUS.
+           SELECT HERO-RANKING-OUT ASSIGN TO "data/HERO-RANKING.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HERO-ROSTER-IN.
+       COPY HEROREC.
+
+       FD  HERO-RANKING-OUT.
+       01  HERO-RANKING-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 HR-EOF                          PIC X VALUE 'N'.
+       01 HR-ROSTER-IN-STATUS             PIC XX.
+       01 HR-TABLE-CONTROL.
+           05 HR-COUNT                    PIC 9(4) VALUE ZERO.
+           05 HR-IDX                      PIC 9(4) VALUE ZERO.
+           05 HR-IDX2                     PIC 9(4) VALUE ZERO.
+           05 HR-RANK                     PIC 9(4) VALUE ZERO.
+
+       01 HR-TABLE.
+           05 HR-ENTRY OCCURS 200 TIMES
+                       INDEXED BY HR-IX.
+               10 HR-CODE-T                PIC X(7).
+               10 HR-NICKNAME-T            PIC X(15).
+               10 HR-POWER-T               PIC S9(6).
+
+       01 HR-SWAP-ENTRY.
+           05 HR-SWAP-CODE                PIC X(7).
+           05 HR-SWAP-NICKNAME            PIC X(15).
+           05 HR-SWAP-POWER               PIC S9(6).
+
+       01 HR-EDIT-FIELDS.
+           05 HR-EDIT-RANK                PIC ZZZ9.
+           05 HR-EDIT-POWER               PIC -(6)9.
+
+       01 HR-LINE-WORK                    PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-ROSTER-TABLE
+           PERFORM RANK-ROSTER-TABLE
+           PERFORM WRITE-LEADERBOARD
+           DISPLAY 'Heroes ranked = ' HR-COUNT
+           STOP RUN.
+
+       LOAD-ROSTER-TABLE.
+           OPEN INPUT HERO-ROSTER-IN
+           IF HR-ROSTER-IN-STATUS = '00'
+               PERFORM UNTIL HR-EOF = 'Y'
+                   READ HERO-ROSTER-IN
+                       AT END MOVE 'Y' TO HR-EOF
+                       NOT AT END PERFORM STORE-ROSTER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE HERO-ROSTER-IN
+           ELSE
+               DISPLAY 'Hero roster not found: ' HR-ROSTER-IN-STATUS
+           END-IF.
+
+       STORE-ROSTER-ENTRY.
+           ADD 1 TO HR-COUNT
+           MOVE HERO-CODE     TO HR-CODE-T(HR-COUNT)
+           MOVE HERO-NICKNAME TO HR-NICKNAME-T(HR-COUNT)
+           MOVE HERO-POWER    TO HR-POWER-T(HR-COUNT).
+
+      *> Selection sort, descending by power: this mirrors the small,
+      *> explicit table-scan style already used elsewhere (SEARCH over
+      *> an OCCURS table) rather than reaching for the SORT verb for a
+      *> table this small.
+       RANK-ROSTER-TABLE.
+           PERFORM VARYING HR-IDX FROM 1 BY 1
+                   UNTIL HR-IDX > HR-COUNT
+               PERFORM VARYING HR-IDX2 FROM HR-IDX BY 1
+                       UNTIL HR-IDX2 > HR-COUNT
+                   IF HR-POWER-T(HR-IDX2) > HR-POWER-T(HR-IDX)
+                       MOVE HR-CODE-T(HR-IDX)     TO HR-SWAP-CODE
+                       MOVE HR-NICKNAME-T(HR-IDX) TO HR-SWAP-NICKNAME
+                       MOVE HR-POWER-T(HR-IDX)    TO HR-SWAP-POWER
+                       MOVE HR-CODE-T(HR-IDX2)     TO HR-CODE-T(HR-IDX)
+                       MOVE HR-NICKNAME-T(HR-IDX2)
+                           TO HR-NICKNAME-T(HR-IDX)
+                       MOVE HR-POWER-T(HR-IDX2)    TO HR-POWER-T(HR-IDX)
+                       MOVE HR-SWAP-CODE         TO HR-CODE-T(HR-IDX2)
+                       MOVE HR-SWAP-NICKNAME
+                           TO HR-NICKNAME-T(HR-IDX2)
+                       MOVE HR-SWAP-POWER        TO HR-POWER-T(HR-IDX2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-LEADERBOARD.
+           OPEN OUTPUT HERO-RANKING-OUT
+           MOVE SPACES TO HERO-RANKING-LINE
+           MOVE 'HERO POWER-RANKING LEADERBOARD' TO HERO-RANKING-LINE
+           WRITE HERO-RANKING-LINE
+           PERFORM VARYING HR-IDX FROM 1 BY 1
+                   UNTIL HR-IDX > HR-COUNT
+               ADD 1 TO HR-RANK
+               MOVE HR-RANK TO HR-EDIT-RANK
+               MOVE HR-POWER-T(HR-IDX) TO HR-EDIT-POWER
+               MOVE SPACES TO HR-LINE-WORK
+               STRING HR-EDIT-RANK DELIMITED BY SIZE
+                      '. ' DELIMITED BY SIZE
+                      HR-CODE-T(HR-IDX) DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      HR-NICKNAME-T(HR-IDX) DELIMITED BY SIZE
+                      ' POWER=' DELIMITED BY SIZE
+                      HR-EDIT-POWER DELIMITED BY SIZE
+                   INTO HR-LINE-WORK
+               MOVE HR-LINE-WORK TO HERO-RANKING-LINE
+               WRITE HERO-RANKING-LINE
+           END-PERFORM
+           CLOSE HERO-RANKING-OUT.
