@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayStubInquiry.
+      *> Employee self-service pay-stub inquiry. Loads the
+      *> payroll register UnsignedDecimals04.cob now accumulates across
+      *> pay periods with OPEN EXTEND into a table keyed by employee ID,
+      *> then lets an employee key their own ID at the
+      *> console and see their current and prior pay-stub figures --
+      *> Salary, Bonus, Total, and NetPay -- instead of payroll staff
+      *> having to pull and print the whole register for one person.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-REGISTER-IN ASSIGN TO "data/PAYROLL-REG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PSI-REG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-REGISTER-IN.
+       COPY PAYREG.
+
+       WORKING-STORAGE SECTION.
+       01 PSI-EOF                        PIC X VALUE 'N'.
+
+      *> Payroll register history table: every register line on file,
+      *> across however many pay periods have run so far, loaded the
+      *> same way UnsignedDecimals04.cob loads PAY-YTD-TABLE.
+       01 PSI-REG-TABLE-CONTROL.
+           05 PSI-REG-COUNT               PIC 9(6) VALUE ZERO.
+
+       01 PSI-REG-TABLE.
+           05 PSI-REG-ENTRY OCCURS 2000 TIMES
+                       INDEXED BY PSI-REG-IX.
+               10 PSI-REG-EMP-ID-T         PIC X(6).
+               10 PSI-REG-EMP-NAME-T       PIC X(20).
+               10 PSI-REG-SALARY-T         PIC 9(5)V99.
+               10 PSI-REG-BONUS-T          PIC 9(4)V9.
+               10 PSI-REG-TOTAL-T          PIC 9(6)V99.
+               10 PSI-REG-WITHHOLDING-T    PIC 9(6)V99.
+               10 PSI-REG-NET-PAY-T        PIC 9(6)V99.
+               10 PSI-REG-PAY-DATE-T       PIC X(8).
+
+       01 PSI-REG-STATUS                  PIC XX.
+
+       01 PSI-INQUIRY-FIELDS.
+           05 PSI-INQUIRY-EMP-ID          PIC X(6).
+           05 PSI-MATCH-COUNT             PIC 9(4) VALUE ZERO.
+           05 PSI-CURRENT-IX              PIC 9(6) VALUE ZERO.
+           05 PSI-PRIOR-IX                PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-REGISTER-TABLE
+           DISPLAY 'EMPLOYEE SELF-SERVICE PAY-STUB INQUIRY'
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT PSI-INQUIRY-EMP-ID
+           PERFORM FIND-EMPLOYEE-STUBS
+           IF PSI-CURRENT-IX = ZERO
+               DISPLAY 'No pay-stub records found for employee ID '
+                       PSI-INQUIRY-EMP-ID
+           ELSE
+               PERFORM DISPLAY-CURRENT-STUB
+               IF PSI-PRIOR-IX = ZERO
+                   DISPLAY 'No prior pay-stub on file.'
+               ELSE
+                   PERFORM DISPLAY-PRIOR-STUB
+               END-IF
+           END-IF
+           STOP RUN.
+
+      *> Loads every register line on file into PSI-REG-TABLE, same
+      *> FILE-STATUS-tolerant OPEN as ExceptionDigest.cob's reject-file
+      *> reads -- the register may not exist yet before any payroll
+      *> run has ever posted.
+       LOAD-REGISTER-TABLE.
+           OPEN INPUT PAYROLL-REGISTER-IN
+           IF PSI-REG-STATUS = '00'
+               PERFORM UNTIL PSI-EOF = 'Y'
+                   READ PAYROLL-REGISTER-IN
+                       AT END MOVE 'Y' TO PSI-EOF
+                       NOT AT END PERFORM STORE-REGISTER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE PAYROLL-REGISTER-IN
+           END-IF.
+
+       STORE-REGISTER-ENTRY.
+           ADD 1 TO PSI-REG-COUNT
+           MOVE REG-EMP-ID       TO PSI-REG-EMP-ID-T(PSI-REG-COUNT)
+           MOVE REG-EMP-NAME     TO PSI-REG-EMP-NAME-T(PSI-REG-COUNT)
+           MOVE REG-SALARY       TO PSI-REG-SALARY-T(PSI-REG-COUNT)
+           MOVE REG-BONUS        TO PSI-REG-BONUS-T(PSI-REG-COUNT)
+           MOVE REG-TOTAL        TO PSI-REG-TOTAL-T(PSI-REG-COUNT)
+           MOVE REG-WITHHOLDING  TO PSI-REG-WITHHOLDING-T(PSI-REG-COUNT)
+           MOVE REG-NET-PAY      TO PSI-REG-NET-PAY-T(PSI-REG-COUNT)
+           MOVE REG-PAY-DATE     TO PSI-REG-PAY-DATE-T(PSI-REG-COUNT).
+
+      *> The register accumulates in the order each pay period was
+      *> posted, so a plain forward scan for the requested employee ID
+      *> naturally finds the current (most recent) stub last and the
+      *> one before it as the prior stub.
+       FIND-EMPLOYEE-STUBS.
+           MOVE ZERO TO PSI-CURRENT-IX
+           MOVE ZERO TO PSI-PRIOR-IX
+           PERFORM VARYING PSI-REG-IX FROM 1 BY 1
+                   UNTIL PSI-REG-IX > PSI-REG-COUNT
+               IF PSI-REG-EMP-ID-T(PSI-REG-IX) = PSI-INQUIRY-EMP-ID
+                   MOVE PSI-CURRENT-IX TO PSI-PRIOR-IX
+                   SET PSI-CURRENT-IX TO PSI-REG-IX
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-CURRENT-STUB.
+           DISPLAY ' '
+           DISPLAY 'CURRENT PAY STUB'
+           SET PSI-REG-IX TO PSI-CURRENT-IX
+           PERFORM DISPLAY-STUB-LINES.
+
+       DISPLAY-PRIOR-STUB.
+           DISPLAY ' '
+           DISPLAY 'PRIOR PAY STUB'
+           SET PSI-REG-IX TO PSI-PRIOR-IX
+           PERFORM DISPLAY-STUB-LINES.
+
+       DISPLAY-STUB-LINES.
+           DISPLAY '  Employee ID   = ' PSI-REG-EMP-ID-T(PSI-REG-IX)
+           DISPLAY '  Employee Name = ' PSI-REG-EMP-NAME-T(PSI-REG-IX)
+           DISPLAY '  Pay Date      = ' PSI-REG-PAY-DATE-T(PSI-REG-IX)
+           DISPLAY '  Salary        = ' PSI-REG-SALARY-T(PSI-REG-IX)
+           DISPLAY '  Bonus         = ' PSI-REG-BONUS-T(PSI-REG-IX)
+           DISPLAY '  Total         = ' PSI-REG-TOTAL-T(PSI-REG-IX)
+           DISPLAY '  Withholding   = '
+                   PSI-REG-WITHHOLDING-T(PSI-REG-IX)
+           DISPLAY '  Net Pay       = ' PSI-REG-NET-PAY-T(PSI-REG-IX).
