@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HeroBattleSim.
+      *> Hero-vs-hero battle mode. SuperheroIntegerMath.cob and
+      *> SuperheroPowerCalculation.cob each run the same
+      *> ADD/SUBTRACT/MULTIPLY/DIVIDE comparison but only ever against
+      *> one hardcoded pair. This reads the consolidated roster
+      *> HeroRoster.cob builds, takes a parameter card naming any two
+      *> hero codes, and runs that same comparison against whichever
+      *> pair is named, writing the outcome to a results file instead
+      *> of a DISPLAY of a fixed pair.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Reads the consolidated roster HeroRoster.cob merges new hero
+      *> entries into, same as HeroRanking.cob does. This is the
+      *> indexed VSAM KSDS roster keyed on HERO-CODE; a full sequential
+      *> pass still builds the in-memory table the SEARCH lookups below
+      *> run against. Run HeroRoster.cob at least once first so the
+      *> roster is populated; otherwise every lookup below just misses.
+           SELECT HERO-ROSTER-IN ASSIGN TO "data/HEROROST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HERO-CODE
+               FILE STATUS IS HERO-ROSTER-IN-STATUS.
+           SELECT BATTLE-PARM-IN ASSIGN TO "data/HEROBATTLE-PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATTLE-PARM-IN-STATUS.
+           SELECT BATTLE-RESULT-OUT ASSIGN TO "data/HEROBATTLE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HERO-ROSTER-IN.
+       COPY HEROREC.
+
+      *> Parameter card: the two hero codes to pit against each other,
+      *> so a new matchup doesn't need a recompile.
+       FD  BATTLE-PARM-IN.
+       01  BATTLE-PARM-CARD.
+           05 BATTLE-PARM-HERO1-CODE    PIC X(7).
+           05 BATTLE-PARM-HERO2-CODE    PIC X(7).
+
+      *> Results file. PowerResult-style fields stay DISPLAY/SIGN IS
+      *> TRAILING SEPARATE rather than COMP-3, same reasoning as the
+      *> comment on SuperheroIntegerMath.cob's CombinedPower -- a
+      *> packed-decimal byte could collide with the LINE SEQUENTIAL
+      *> record terminator.
+       FD  BATTLE-RESULT-OUT.
+       01  BATTLE-RESULT-RECORD.
+           05 BR-HERO1-CODE             PIC X(7).
+           05 BR-HERO1-NICKNAME         PIC X(15).
+           05 BR-HERO1-POWER            PIC S9(6)
+                                         SIGN IS TRAILING SEPARATE.
+           05 BR-HERO2-CODE             PIC X(7).
+           05 BR-HERO2-NICKNAME         PIC X(15).
+           05 BR-HERO2-POWER            PIC S9(6)
+                                         SIGN IS TRAILING SEPARATE.
+           05 BR-SUM                    PIC S9(10)
+                                         SIGN IS TRAILING SEPARATE.
+           05 BR-DIFFERENCE             PIC S9(10)
+                                         SIGN IS TRAILING SEPARATE.
+           05 BR-PRODUCT                PIC S9(12)
+                                         SIGN IS TRAILING SEPARATE.
+           05 BR-QUOTIENT               PIC S9(6)
+                                         SIGN IS TRAILING SEPARATE.
+           05 BR-REASON                 PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 HERO-ROSTER-EOF              PIC X VALUE 'N'.
+       01 HERO-ROSTER-IN-STATUS        PIC XX.
+       01 BATTLE-PARM-IN-STATUS        PIC XX.
+
+       01 HERO-TABLE-CONTROL.
+           05 HERO-COUNT                PIC 9(4) VALUE ZERO.
+
+       01 HERO-TABLE.
+           05 HERO-ENTRY OCCURS 200 TIMES
+                         INDEXED BY HERO-IX.
+               10 HERO-CODE-T           PIC X(7).
+               10 HERO-NICKNAME-T       PIC X(15).
+               10 HERO-POWER-T          PIC S9(6).
+
+       01 BATTLE-CONTROL.
+           05 BTL-HERO1-FOUND           PIC X VALUE 'N'.
+           05 BTL-HERO1-IX              PIC 9(4).
+           05 BTL-HERO2-FOUND           PIC X VALUE 'N'.
+           05 BTL-HERO2-IX              PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-ROSTER
+           OPEN INPUT BATTLE-PARM-IN
+           IF BATTLE-PARM-IN-STATUS NOT = '00'
+               DISPLAY 'Battle parameter card not found: '
+                       BATTLE-PARM-IN-STATUS
+           ELSE
+               READ BATTLE-PARM-IN
+                   AT END
+                       DISPLAY 'Battle parameter card is empty'
+                       MOVE '10' TO BATTLE-PARM-IN-STATUS
+               END-READ
+               CLOSE BATTLE-PARM-IN
+           END-IF
+           IF BATTLE-PARM-IN-STATUS = '00'
+               OPEN OUTPUT BATTLE-RESULT-OUT
+               PERFORM LOOKUP-HERO1
+               PERFORM LOOKUP-HERO2
+               IF BTL-HERO1-FOUND = 'N' OR BTL-HERO2-FOUND = 'N'
+                   PERFORM WRITE-LOOKUP-ERROR
+               ELSE
+                   PERFORM RUN-BATTLE-COMPARISON
+               END-IF
+               CLOSE BATTLE-RESULT-OUT
+               DISPLAY 'Hero 1 = ' BATTLE-PARM-HERO1-CODE
+                       ' found = ' BTL-HERO1-FOUND
+               DISPLAY 'Hero 2 = ' BATTLE-PARM-HERO2-CODE
+                       ' found = ' BTL-HERO2-FOUND
+           END-IF
+           STOP RUN.
+
+       LOAD-ROSTER.
+           OPEN INPUT HERO-ROSTER-IN
+           IF HERO-ROSTER-IN-STATUS = '00'
+               PERFORM UNTIL HERO-ROSTER-EOF = 'Y'
+                   READ HERO-ROSTER-IN
+                       AT END MOVE 'Y' TO HERO-ROSTER-EOF
+                       NOT AT END PERFORM STORE-ROSTER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE HERO-ROSTER-IN
+           ELSE
+               DISPLAY 'Hero roster not found: '
+                       HERO-ROSTER-IN-STATUS
+           END-IF.
+
+       STORE-ROSTER-ENTRY.
+           ADD 1 TO HERO-COUNT
+           MOVE HERO-CODE     TO HERO-CODE-T(HERO-COUNT)
+           MOVE HERO-NICKNAME TO HERO-NICKNAME-T(HERO-COUNT)
+           MOVE HERO-POWER    TO HERO-POWER-T(HERO-COUNT).
+
+       LOOKUP-HERO1.
+           SET HERO-IX TO 1
+           SEARCH HERO-ENTRY
+               AT END
+                   MOVE 'N' TO BTL-HERO1-FOUND
+               WHEN HERO-CODE-T(HERO-IX) = BATTLE-PARM-HERO1-CODE
+                   MOVE 'Y' TO BTL-HERO1-FOUND
+                   SET BTL-HERO1-IX TO HERO-IX
+           END-SEARCH.
+
+       LOOKUP-HERO2.
+           SET HERO-IX TO 1
+           SEARCH HERO-ENTRY
+               AT END
+                   MOVE 'N' TO BTL-HERO2-FOUND
+               WHEN HERO-CODE-T(HERO-IX) = BATTLE-PARM-HERO2-CODE
+                   MOVE 'Y' TO BTL-HERO2-FOUND
+                   SET BTL-HERO2-IX TO HERO-IX
+           END-SEARCH.
+
+       WRITE-LOOKUP-ERROR.
+           MOVE SPACES TO BATTLE-RESULT-RECORD
+           MOVE BATTLE-PARM-HERO1-CODE TO BR-HERO1-CODE
+           MOVE BATTLE-PARM-HERO2-CODE TO BR-HERO2-CODE
+           IF BTL-HERO1-FOUND = 'N' AND BTL-HERO2-FOUND = 'N'
+               MOVE 'BOTH HERO CODES NOT ON ROSTER' TO BR-REASON
+           ELSE IF BTL-HERO1-FOUND = 'N'
+               MOVE 'HERO 1 CODE NOT ON ROSTER' TO BR-REASON
+           ELSE
+               MOVE 'HERO 2 CODE NOT ON ROSTER' TO BR-REASON
+           END-IF
+           END-IF
+           WRITE BATTLE-RESULT-RECORD.
+
+      *> Same ADD/SUBTRACT/MULTIPLY/DIVIDE comparison
+      *> SuperheroIntegerMath.cob and SuperheroPowerCalculation.cob
+      *> each ran against one fixed pair, run here against whichever
+      *> pair the parameter card named. SUBTRACT follows the same
+      *> operand order as SuperheroIntegerMath.cob's
+      *> "SUBTRACT IronManPower FROM HulkPower" -- hero 2's power minus
+      *> hero 1's -- so BR-DIFFERENCE matches that program's sign
+      *> convention.
+       RUN-BATTLE-COMPARISON.
+           MOVE HERO-CODE-T(BTL-HERO1-IX)     TO BR-HERO1-CODE
+           MOVE HERO-NICKNAME-T(BTL-HERO1-IX) TO BR-HERO1-NICKNAME
+           MOVE HERO-POWER-T(BTL-HERO1-IX)    TO BR-HERO1-POWER
+           MOVE HERO-CODE-T(BTL-HERO2-IX)     TO BR-HERO2-CODE
+           MOVE HERO-NICKNAME-T(BTL-HERO2-IX) TO BR-HERO2-NICKNAME
+           MOVE HERO-POWER-T(BTL-HERO2-IX)    TO BR-HERO2-POWER
+           MOVE SPACES TO BR-REASON
+           ADD HERO-POWER-T(BTL-HERO1-IX) HERO-POWER-T(BTL-HERO2-IX)
+               GIVING BR-SUM
+           SUBTRACT HERO-POWER-T(BTL-HERO1-IX)
+               FROM HERO-POWER-T(BTL-HERO2-IX) GIVING BR-DIFFERENCE
+           MULTIPLY HERO-POWER-T(BTL-HERO1-IX)
+               BY HERO-POWER-T(BTL-HERO2-IX) GIVING BR-PRODUCT
+           IF HERO-POWER-T(BTL-HERO2-IX) = 0
+               MOVE ZERO TO BR-QUOTIENT
+               MOVE 'DIVIDE SKIPPED - HERO 2 POWER IS ZERO'
+                   TO BR-REASON
+           ELSE
+               DIVIDE HERO-POWER-T(BTL-HERO1-IX)
+                   BY HERO-POWER-T(BTL-HERO2-IX) GIVING BR-QUOTIENT
+           END-IF
+           WRITE BATTLE-RESULT-RECORD.
