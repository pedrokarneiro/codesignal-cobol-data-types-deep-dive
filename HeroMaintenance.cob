@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HeroMaintenance.
+      *> CICS/BMS online transaction (map HEROMAPI, bms/HEROMAP.bms) so
+      *> the team can add, update, inquire, and delete individual hero
+      *> records on the consolidated roster built by HeroRoster.cob
+      *> directly, instead of editing a Superhero*.cob program and
+      *> recompiling every time a hero needs to be tracked. Pseudo-
+      *> conversational: state between the initial send and the user's
+      *> next keystroke is carried in the DFHCOMMAREA, the repo's first
+      *> CICS program, following the standard 3270 map/file transaction
+      *> shape rather than the batch FD/SELECT style used elsewhere here.
+      *>
+      *> Reads/writes the roster through CICS file control under the
+      *> logical name HEROFILE, keyed on HERO-CODE -- the roster is
+      *> defined to CICS as a keyed VSAM KSDS resource, the same file
+      *> HeroRoster.cob maintains in batch.
+      *>
+      *> Requires a CICS translator/pre-compile step not present in
+      *> every build environment, so this member is desk-checked
+      *> against the CICS command-level reference rather than compiled
+      *> everywhere the batch programs are.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY HEROMAP.
+       COPY HEROREC.
+      *> Vendor-supplied AID condition names (DFHPF3, DFHENTER,
+      *> etc.) referenced by RECEIVE-AND-PROCESS-MAP's EVALUATE EIBAID.
+       COPY DFHAID.
+
+       01 WS-RESP                        PIC S9(8) COMP.
+       01 WS-MSG                         PIC X(79).
+
+       01 WS-COMMAREA.
+           05 WS-CA-STATE                PIC X.
+               88 CA-FIRST-ENTRY         VALUE SPACE.
+               88 CA-REENTRY             VALUE 'R'.
+           05 WS-CA-FUNCTION             PIC X.
+           05 WS-CA-HERO-CODE            PIC X(7).
+
+       01 WS-TRANSID                     PIC X(4) VALUE 'HERO'.
+       01 WS-MAPSET                      PIC X(8) VALUE 'HEROMAP'.
+       01 WS-MAPNAME                     PIC X(8) VALUE 'HEROMAPI'.
+       01 WS-FILENAME                    PIC X(8) VALUE 'HEROFILE'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               PERFORM RECEIVE-AND-PROCESS-MAP
+           END-IF
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC
+           GOBACK.
+
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO HEROMAPO
+           MOVE 'ENTER A FUNCTION AND HEROCODE, THEN PRESS ENTER'
+               TO MSGO
+           MOVE SPACE TO WS-CA-STATE
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(HEROMAPO)
+               ERASE
+           END-EXEC.
+
+       RECEIVE-AND-PROCESS-MAP.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   PERFORM SEND-GOODBYE
+               WHEN DFHENTER
+                   PERFORM RECEIVE-MAP-DATA
+                   PERFORM DISPATCH-FUNCTION
+                   PERFORM RESEND-MAP
+               WHEN OTHER
+                   MOVE 'INVALID KEY -- PRESS ENTER OR PF3' TO WS-MSG
+                   PERFORM RESEND-MAP-WITH-MESSAGE
+           END-EVALUATE.
+
+       RECEIVE-MAP-DATA.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               INTO(HEROMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+           MOVE FUNCTNLI TO WS-CA-FUNCTION
+           MOVE HCODELI TO WS-CA-HERO-CODE.
+
+       DISPATCH-FUNCTION.
+           EVALUATE FUNCTION UPPER-CASE(WS-CA-FUNCTION)
+               WHEN 'A'
+                   PERFORM ADD-HERO
+               WHEN 'U'
+                   PERFORM UPDATE-HERO
+               WHEN 'I'
+                   PERFORM INQUIRE-HERO
+               WHEN 'D'
+                   PERFORM DELETE-HERO
+               WHEN OTHER
+                   MOVE 'FUNCTION MUST BE A, U, I, OR D' TO WS-MSG
+           END-EVALUATE.
+
+       ADD-HERO.
+           MOVE HCODELI TO HERO-CODE
+           MOVE HNICKLI TO HERO-NICKNAME
+           MOVE HPOWERLI TO HERO-POWER
+           EXEC CICS WRITE FILE(WS-FILENAME)
+               FROM(HERO-ROSTER-RECORD)
+               RIDFLD(HERO-CODE)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'HERO ADDED' TO WS-MSG
+           ELSE
+               IF WS-RESP = DFHRESP(DUPREC)
+                   MOVE 'HEROCODE ALREADY ON FILE -- USE UPDATE'
+                       TO WS-MSG
+               ELSE
+                   MOVE 'ADD FAILED' TO WS-MSG
+               END-IF
+           END-IF.
+
+       UPDATE-HERO.
+           MOVE HCODELI TO HERO-CODE
+           EXEC CICS READ FILE(WS-FILENAME)
+               INTO(HERO-ROSTER-RECORD)
+               RIDFLD(HERO-CODE)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE HNICKLI TO HERO-NICKNAME
+               MOVE HPOWERLI TO HERO-POWER
+               EXEC CICS REWRITE FILE(WS-FILENAME)
+                   FROM(HERO-ROSTER-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'HERO UPDATED' TO WS-MSG
+               ELSE
+                   MOVE 'UPDATE FAILED' TO WS-MSG
+               END-IF
+           ELSE
+               MOVE 'HEROCODE NOT FOUND' TO WS-MSG
+           END-IF.
+
+       INQUIRE-HERO.
+           MOVE HCODELI TO HERO-CODE
+           EXEC CICS READ FILE(WS-FILENAME)
+               INTO(HERO-ROSTER-RECORD)
+               RIDFLD(HERO-CODE)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE HERO-NICKNAME TO HNICKO
+               MOVE HERO-POWER TO HPOWERO
+               MOVE 'HERO FOUND' TO WS-MSG
+           ELSE
+               MOVE 'HEROCODE NOT FOUND' TO WS-MSG
+           END-IF.
+
+       DELETE-HERO.
+           MOVE HCODELI TO HERO-CODE
+           EXEC CICS DELETE FILE(WS-FILENAME)
+               RIDFLD(HERO-CODE)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'HERO DELETED' TO WS-MSG
+           ELSE
+               MOVE 'HEROCODE NOT FOUND' TO WS-MSG
+           END-IF.
+
+       RESEND-MAP.
+           MOVE WS-MSG TO MSGO
+           PERFORM RESEND-MAP-WITH-MESSAGE.
+
+       RESEND-MAP-WITH-MESSAGE.
+           MOVE WS-MSG TO MSGO
+           MOVE 'R' TO WS-CA-STATE
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSET)
+               FROM(HEROMAPO)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       SEND-GOODBYE.
+           EXEC CICS SEND TEXT
+               FROM('HERO ROSTER MAINTENANCE COMPLETE')
+               LENGTH(32)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
