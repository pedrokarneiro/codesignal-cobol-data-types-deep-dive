@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DataQualityScorecard.
+      *> Data-quality scorecard. StringsAndLetters.cob,
+      *> StringsAndLetters02.cob, and StringsAndLetters03.cob each show
+      *> how a PIC A field silently truncates non-alphabetic input
+      *> (MOVE 'long' TO letterVariable displays just 'l'). This scans
+      *> every PIC-A-style field on the live customer, account, and
+      *> hero files -- fields meant to hold nothing but letters and
+      *> spaces -- and tallies how many stored values either contain a
+      *> character that should be impossible there, or look like they
+      *> were cut down to a single character the way that bug does, so
+      *> operations can find where it has actually corrupted data
+      *> instead of only where the demo programs show it happening.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Customer master and hero roster are the same indexed VSAM KSDS
+      *> files their master maintenance jobs maintain; the account
+      *> master was never converted off LINE SEQUENTIAL, so it stays
+      *> that way here too. All three are read the same FILE-STATUS-
+      *> tolerant way ExceptionDigest.cob treats files that may not
+      *> exist yet. Run HeroRoster.cob and NamesDemo.cob at least once
+      *> first so the roster and customer master are populated -- a
+      *> fresh environment with no master built yet just scores zero
+      *> records on that file rather than abending.
+           SELECT CUST-MASTER-IN ASSIGN TO "data/CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS DQ-CUST-STATUS.
+           SELECT ACCOUNT-MASTER-IN ASSIGN TO "data/ACCTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DQ-ACCT-STATUS.
+           SELECT HERO-ROSTER-IN ASSIGN TO "data/HEROROST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HERO-CODE
+               FILE STATUS IS DQ-HERO-STATUS.
+           SELECT SCORECARD-OUT ASSIGN TO "data/DATAQUALITY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-IN.
+       COPY CUSTMAST.
+
+       FD  ACCOUNT-MASTER-IN.
+       COPY ACCTMAST.
+
+       FD  HERO-ROSTER-IN.
+       COPY HEROREC.
+
+       FD  SCORECARD-OUT.
+       01  SCORECARD-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DQ-EOF-SWITCHES.
+           05 DQ-CUST-EOF                  PIC X VALUE 'N'.
+           05 DQ-ACCT-EOF                  PIC X VALUE 'N'.
+           05 DQ-HERO-EOF                  PIC X VALUE 'N'.
+
+       01 DQ-FILE-STATUSES.
+           05 DQ-CUST-STATUS               PIC XX.
+           05 DQ-ACCT-STATUS                PIC XX.
+           05 DQ-HERO-STATUS                PIC XX.
+
+      *> Generic single-field scanner: callers MOVE the field under
+      *> test into DQ-CHECK-FIELD, set DQ-CHECK-LEN to that field's
+      *> own PICTURE size, then PERFORM CHECK-FIELD-QUALITY. Same
+      *> character-by-character ALPHABETIC/SPACE scan NamesDemo.cob's
+      *> VALIDATE-CUSTOMER-NAME already uses.
+       01 DQ-CHECK-FIELD                   PIC X(20).
+       01 DQ-CHECK-LEN                     PIC 99.
+       01 DQ-CHAR-IDX                      PIC 99.
+       01 DQ-TRIM-LEN                      PIC 99.
+       01 DQ-NONALPHA-FOUND                PIC X.
+       01 DQ-TRUNC-FOUND                   PIC X.
+
+       01 DQ-COUNTS.
+           05 DQ-CUST-RECORDS              PIC 9(6) VALUE ZERO.
+           05 DQ-CUST-NAME-NONALPHA        PIC 9(6) VALUE ZERO.
+           05 DQ-CUST-NAME-TRUNC           PIC 9(6) VALUE ZERO.
+           05 DQ-CUST-INITIAL-NONALPHA     PIC 9(6) VALUE ZERO.
+           05 DQ-ACCT-RECORDS              PIC 9(6) VALUE ZERO.
+           05 DQ-ACCT-GENDER-NONALPHA      PIC 9(6) VALUE ZERO.
+           05 DQ-ACCT-FNAME-NONALPHA       PIC 9(6) VALUE ZERO.
+           05 DQ-ACCT-FNAME-TRUNC          PIC 9(6) VALUE ZERO.
+           05 DQ-HERO-RECORDS              PIC 9(6) VALUE ZERO.
+           05 DQ-HERO-NICK-NONALPHA        PIC 9(6) VALUE ZERO.
+           05 DQ-HERO-NICK-TRUNC           PIC 9(6) VALUE ZERO.
+           05 DQ-GRAND-NONALPHA            PIC 9(6) VALUE ZERO.
+           05 DQ-GRAND-TRUNC               PIC 9(6) VALUE ZERO.
+
+       01 DQ-TODAY                         PIC X(8).
+       01 DQ-EDIT-COUNT                    PIC ZZZ9.
+       01 DQ-REPORT-LINE-WORK              PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DQ-TODAY
+           OPEN OUTPUT SCORECARD-OUT
+           PERFORM WRITE-SCORECARD-HEADER
+           PERFORM PROCESS-CUSTOMER-MASTER
+           PERFORM PROCESS-ACCOUNT-MASTER
+           PERFORM PROCESS-HERO-ROSTER
+           PERFORM WRITE-SCORECARD-SUMMARY
+           CLOSE SCORECARD-OUT
+           DISPLAY 'Customer records scanned = ' DQ-CUST-RECORDS
+           DISPLAY 'Account records scanned  = ' DQ-ACCT-RECORDS
+           DISPLAY 'Hero records scanned     = ' DQ-HERO-RECORDS
+           DISPLAY 'Non-alphabetic findings  = ' DQ-GRAND-NONALPHA
+           DISPLAY 'Suspected truncations    = ' DQ-GRAND-TRUNC
+           STOP RUN.
+
+       WRITE-SCORECARD-HEADER.
+           MOVE SPACES TO SCORECARD-LINE
+           STRING 'DATA-QUALITY SCORECARD - ' DELIMITED BY SIZE
+                  DQ-TODAY                     DELIMITED BY SIZE
+               INTO SCORECARD-LINE
+           WRITE SCORECARD-LINE
+           MOVE SPACES TO SCORECARD-LINE
+           WRITE SCORECARD-LINE.
+
+      *> Character-by-character scan shared by every field check: same
+      *> style NamesDemo.cob's VALIDATE-CUSTOMER-NAME already uses.
+       CHECK-FIELD-QUALITY.
+           MOVE 'N' TO DQ-NONALPHA-FOUND
+           MOVE 'N' TO DQ-TRUNC-FOUND
+           MOVE ZERO TO DQ-TRIM-LEN
+           PERFORM VARYING DQ-CHAR-IDX FROM 1 BY 1
+                   UNTIL DQ-CHAR-IDX > DQ-CHECK-LEN
+               IF DQ-CHECK-FIELD(DQ-CHAR-IDX:1) NOT ALPHABETIC
+                   AND DQ-CHECK-FIELD(DQ-CHAR-IDX:1) NOT = SPACE
+                   MOVE 'Y' TO DQ-NONALPHA-FOUND
+               END-IF
+               IF DQ-CHECK-FIELD(DQ-CHAR-IDX:1) NOT = SPACE
+                   MOVE DQ-CHAR-IDX TO DQ-TRIM-LEN
+               END-IF
+           END-PERFORM
+           IF DQ-TRIM-LEN = 1 AND DQ-CHECK-LEN > 1
+               MOVE 'Y' TO DQ-TRUNC-FOUND
+           END-IF.
+
+       PROCESS-CUSTOMER-MASTER.
+           OPEN INPUT CUST-MASTER-IN
+           IF DQ-CUST-STATUS = '00'
+               MOVE 'CUSTOMER MASTER (CUST-NAME, CUST-INITIAL)'
+                   TO SCORECARD-LINE
+               WRITE SCORECARD-LINE
+               PERFORM UNTIL DQ-CUST-EOF = 'Y'
+                   READ CUST-MASTER-IN
+                       AT END MOVE 'Y' TO DQ-CUST-EOF
+                       NOT AT END PERFORM CHECK-ONE-CUSTOMER
+                   END-READ
+               END-PERFORM
+               CLOSE CUST-MASTER-IN
+               MOVE SPACES TO SCORECARD-LINE
+               WRITE SCORECARD-LINE
+           ELSE
+               DISPLAY 'Customer master not found: ' DQ-CUST-STATUS
+           END-IF.
+
+       CHECK-ONE-CUSTOMER.
+           ADD 1 TO DQ-CUST-RECORDS
+           MOVE SPACES TO DQ-CHECK-FIELD
+           MOVE CUST-NAME TO DQ-CHECK-FIELD
+           MOVE 10 TO DQ-CHECK-LEN
+           PERFORM CHECK-FIELD-QUALITY
+           IF DQ-NONALPHA-FOUND = 'Y'
+               ADD 1 TO DQ-CUST-NAME-NONALPHA DQ-GRAND-NONALPHA
+           END-IF
+           IF DQ-TRUNC-FOUND = 'Y'
+               ADD 1 TO DQ-CUST-NAME-TRUNC DQ-GRAND-TRUNC
+           END-IF
+           IF DQ-NONALPHA-FOUND = 'Y' OR DQ-TRUNC-FOUND = 'Y'
+               PERFORM WRITE-CUST-NAME-FINDING
+           END-IF
+           MOVE SPACES TO DQ-CHECK-FIELD
+           MOVE CUST-INITIAL TO DQ-CHECK-FIELD
+           MOVE 1 TO DQ-CHECK-LEN
+           PERFORM CHECK-FIELD-QUALITY
+           IF DQ-NONALPHA-FOUND = 'Y'
+               ADD 1 TO DQ-CUST-INITIAL-NONALPHA DQ-GRAND-NONALPHA
+               PERFORM WRITE-CUST-INITIAL-FINDING
+           END-IF.
+
+       WRITE-CUST-NAME-FINDING.
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  ID=' DELIMITED BY SIZE
+                  CUST-ID DELIMITED BY SIZE
+                  ' CUST-NAME="' DELIMITED BY SIZE
+                  CUST-NAME DELIMITED BY SIZE
+                  '" NONALPHA=' DELIMITED BY SIZE
+                  DQ-NONALPHA-FOUND DELIMITED BY SIZE
+                  ' TRUNCATED=' DELIMITED BY SIZE
+                  DQ-TRUNC-FOUND DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE.
+
+       WRITE-CUST-INITIAL-FINDING.
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  ID=' DELIMITED BY SIZE
+                  CUST-ID DELIMITED BY SIZE
+                  ' CUST-INITIAL="' DELIMITED BY SIZE
+                  CUST-INITIAL DELIMITED BY SIZE
+                  '" NONALPHA=Y' DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE.
+
+       PROCESS-ACCOUNT-MASTER.
+           OPEN INPUT ACCOUNT-MASTER-IN
+           IF DQ-ACCT-STATUS = '00'
+               MOVE 'ACCOUNT MASTER (ACCT-GENDER, ACCT-FIRST-NAME)'
+                   TO SCORECARD-LINE
+               WRITE SCORECARD-LINE
+               PERFORM UNTIL DQ-ACCT-EOF = 'Y'
+                   READ ACCOUNT-MASTER-IN
+                       AT END MOVE 'Y' TO DQ-ACCT-EOF
+                       NOT AT END PERFORM CHECK-ONE-ACCOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-IN
+               MOVE SPACES TO SCORECARD-LINE
+               WRITE SCORECARD-LINE
+           ELSE
+               DISPLAY 'Account master not found: ' DQ-ACCT-STATUS
+           END-IF.
+
+       CHECK-ONE-ACCOUNT.
+           ADD 1 TO DQ-ACCT-RECORDS
+           MOVE SPACES TO DQ-CHECK-FIELD
+           MOVE ACCT-GENDER TO DQ-CHECK-FIELD
+           MOVE 1 TO DQ-CHECK-LEN
+           PERFORM CHECK-FIELD-QUALITY
+           IF DQ-NONALPHA-FOUND = 'Y'
+               ADD 1 TO DQ-ACCT-GENDER-NONALPHA DQ-GRAND-NONALPHA
+               PERFORM WRITE-ACCT-GENDER-FINDING
+           END-IF
+           MOVE SPACES TO DQ-CHECK-FIELD
+           MOVE ACCT-FIRST-NAME TO DQ-CHECK-FIELD
+           MOVE 5 TO DQ-CHECK-LEN
+           PERFORM CHECK-FIELD-QUALITY
+           IF DQ-NONALPHA-FOUND = 'Y'
+               ADD 1 TO DQ-ACCT-FNAME-NONALPHA DQ-GRAND-NONALPHA
+           END-IF
+           IF DQ-TRUNC-FOUND = 'Y'
+               ADD 1 TO DQ-ACCT-FNAME-TRUNC DQ-GRAND-TRUNC
+           END-IF
+           IF DQ-NONALPHA-FOUND = 'Y' OR DQ-TRUNC-FOUND = 'Y'
+               PERFORM WRITE-ACCT-FNAME-FINDING
+           END-IF.
+
+       WRITE-ACCT-GENDER-FINDING.
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  USER=' DELIMITED BY SIZE
+                  ACCT-USERNAME DELIMITED BY SIZE
+                  ' ACCT-GENDER="' DELIMITED BY SIZE
+                  ACCT-GENDER DELIMITED BY SIZE
+                  '" NONALPHA=Y' DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE.
+
+       WRITE-ACCT-FNAME-FINDING.
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  USER=' DELIMITED BY SIZE
+                  ACCT-USERNAME DELIMITED BY SIZE
+                  ' ACCT-FIRST-NAME="' DELIMITED BY SIZE
+                  ACCT-FIRST-NAME DELIMITED BY SIZE
+                  '" NONALPHA=' DELIMITED BY SIZE
+                  DQ-NONALPHA-FOUND DELIMITED BY SIZE
+                  ' TRUNCATED=' DELIMITED BY SIZE
+                  DQ-TRUNC-FOUND DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE.
+
+       PROCESS-HERO-ROSTER.
+           OPEN INPUT HERO-ROSTER-IN
+           IF DQ-HERO-STATUS = '00'
+               MOVE 'HERO ROSTER (HERO-NICKNAME)' TO SCORECARD-LINE
+               WRITE SCORECARD-LINE
+               PERFORM UNTIL DQ-HERO-EOF = 'Y'
+                   READ HERO-ROSTER-IN
+                       AT END MOVE 'Y' TO DQ-HERO-EOF
+                       NOT AT END PERFORM CHECK-ONE-HERO
+                   END-READ
+               END-PERFORM
+               CLOSE HERO-ROSTER-IN
+               MOVE SPACES TO SCORECARD-LINE
+               WRITE SCORECARD-LINE
+           ELSE
+               DISPLAY 'Hero roster not found: ' DQ-HERO-STATUS
+           END-IF.
+
+       CHECK-ONE-HERO.
+           ADD 1 TO DQ-HERO-RECORDS
+           MOVE SPACES TO DQ-CHECK-FIELD
+           MOVE HERO-NICKNAME TO DQ-CHECK-FIELD
+           MOVE 15 TO DQ-CHECK-LEN
+           PERFORM CHECK-FIELD-QUALITY
+           IF DQ-NONALPHA-FOUND = 'Y'
+               ADD 1 TO DQ-HERO-NICK-NONALPHA DQ-GRAND-NONALPHA
+           END-IF
+           IF DQ-TRUNC-FOUND = 'Y'
+               ADD 1 TO DQ-HERO-NICK-TRUNC DQ-GRAND-TRUNC
+           END-IF
+           IF DQ-NONALPHA-FOUND = 'Y' OR DQ-TRUNC-FOUND = 'Y'
+               PERFORM WRITE-HERO-NICK-FINDING
+           END-IF.
+
+       WRITE-HERO-NICK-FINDING.
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  CODE=' DELIMITED BY SIZE
+                  HERO-CODE DELIMITED BY SIZE
+                  ' HERO-NICKNAME="' DELIMITED BY SIZE
+                  HERO-NICKNAME DELIMITED BY SIZE
+                  '" NONALPHA=' DELIMITED BY SIZE
+                  DQ-NONALPHA-FOUND DELIMITED BY SIZE
+                  ' TRUNCATED=' DELIMITED BY SIZE
+                  DQ-TRUNC-FOUND DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE.
+
+       WRITE-SCORECARD-SUMMARY.
+           MOVE SPACES TO SCORECARD-LINE
+           WRITE SCORECARD-LINE
+           MOVE 'SUMMARY' TO SCORECARD-LINE
+           WRITE SCORECARD-LINE
+           MOVE DQ-CUST-RECORDS TO DQ-EDIT-COUNT
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  CUSTOMER RECORDS SCANNED:   ' DELIMITED BY SIZE
+                  DQ-EDIT-COUNT                    DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE
+           MOVE DQ-ACCT-RECORDS TO DQ-EDIT-COUNT
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  ACCOUNT RECORDS SCANNED:    ' DELIMITED BY SIZE
+                  DQ-EDIT-COUNT                    DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE
+           MOVE DQ-HERO-RECORDS TO DQ-EDIT-COUNT
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  HERO RECORDS SCANNED:       ' DELIMITED BY SIZE
+                  DQ-EDIT-COUNT                    DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE
+           MOVE DQ-GRAND-NONALPHA TO DQ-EDIT-COUNT
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  NON-ALPHABETIC FINDINGS:    ' DELIMITED BY SIZE
+                  DQ-EDIT-COUNT                    DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE
+           MOVE DQ-GRAND-TRUNC TO DQ-EDIT-COUNT
+           MOVE SPACES TO DQ-REPORT-LINE-WORK
+           STRING '  SUSPECTED TRUNCATIONS:      ' DELIMITED BY SIZE
+                  DQ-EDIT-COUNT                    DELIMITED BY SIZE
+               INTO DQ-REPORT-LINE-WORK
+           MOVE DQ-REPORT-LINE-WORK TO SCORECARD-LINE
+           WRITE SCORECARD-LINE.
