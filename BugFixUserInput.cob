@@ -1,24 +1,200 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BugFixUserInput.
+      *> Account-maintenance batch job. The original demo only ever
+      *> held one hardcoded userName/genderVariable/firstName record in
+      *> working storage. This now reads the persistent account master,
+      *> applies add/update entries keyed by ACCT-USERNAME, rewrites the
+      *> master, and lists every account on file, instead of being
+      *> limited to the one baked-in fictitious user.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-IN ASSIGN TO "data/ACCTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCT-MASTER-IN-STATUS.
+           SELECT ACCOUNT-NEW-IN ASSIGN TO "data/ACCTNEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-MASTER-OUT ASSIGN TO "data/ACCTMAST-NEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Suspense aging: error records now accumulate across
+      *> runs (OPEN EXTEND below) instead of being truncated each day,
+      *> so a SuspenseAgingReport run later can see how long a record
+      *> has sat unresolved.
+           SELECT ACCOUNT-ERROR-OUT ASSIGN TO "data/ACCTERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCT-ERR-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-IN.
+       COPY ACCTMAST.
+
+       FD  ACCOUNT-NEW-IN.
+       01  ACCOUNT-NEW-RECORD.
+           05 ACCT-NEW-USERNAME          PIC X(10).
+           05 ACCT-NEW-GENDER            PIC X(1).
+           05 ACCT-NEW-FIRST-NAME        PIC X(5).
+
+       FD  ACCOUNT-MASTER-OUT.
+       01  ACCOUNT-MASTER-OUT-RECORD.
+           05 ACCT-OUT-USERNAME          PIC X(10).
+           05 ACCT-OUT-GENDER            PIC X(1).
+           05 ACCT-OUT-FIRST-NAME        PIC X(5).
+
+       FD  ACCOUNT-ERROR-OUT.
+       COPY ACCTERR.
+
        WORKING-STORAGE SECTION.
+       01 ACCT-EOF-SWITCHES.
+           05 ACCT-MASTER-EOF            PIC X VALUE 'N'.
+           05 ACCT-NEW-EOF                PIC X VALUE 'N'.
+
+       01 ACCT-TABLE-CONTROL.
+           05 ACCT-COUNT                 PIC 9(4) VALUE ZERO.
+           05 ACCT-IDX                   PIC 9(4) VALUE ZERO.
+
+       01 ACCT-TABLE.
+           05 ACCT-ENTRY OCCURS 500 TIMES
+                         INDEXED BY ACCT-IX.
+               10 ACCT-USERNAME-T         PIC X(10).
+               10 ACCT-GENDER-T           PIC X(1).
+               10 ACCT-FIRST-NAME-T       PIC X(5).
 
-      *> Defining a single character variable for gender.
-       01 genderVariable PIC A.
+      *> Usernames already merged from ACCOUNT-NEW-IN during this run,
+      *> used to catch a duplicate add within the same input batch
+      *> (not to be confused with a legitimate update of an existing
+      *> master record, which MERGE-ONE-ACCOUNT already handles).
+       01 ACCT-BATCH-CONTROL.
+           05 ACCT-SEEN-COUNT            PIC 9(4) VALUE ZERO.
 
-      *> Use PIC X to define a string variable for the username.
-       01 userName PIC X(10) VALUE 'User_12345'.
+       01 ACCT-SEEN-TABLE.
+           05 ACCT-SEEN-ENTRY OCCURS 500 TIMES
+                               INDEXED BY ACCT-SEEN-IX.
+               10 ACCT-SEEN-USERNAME      PIC X(10).
 
-      *> Use PIC A to define a string variable for the first name.
-       01 firstName PIC A(5).
+       01 ACCT-VALIDATION-FIELDS.
+           05 ACCT-NV-INVALID            PIC X VALUE 'N'.
+           05 ACCT-NV-REASON             PIC X(30).
+           05 ACCT-REJECT-COUNT          PIC 9(4) VALUE ZERO.
+
+       01 ACCT-ERR-OUT-STATUS            PIC XX.
+       01 ACCT-MASTER-IN-STATUS          PIC XX.
+       01 ACCT-TODAY                     PIC X(8).
 
        PROCEDURE DIVISION.
-           MOVE 'F' TO genderVariable.
-           DISPLAY "Gender: " genderVariable. *> F
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ACCT-TODAY
+           PERFORM LOAD-EXISTING-MASTER
+           PERFORM MERGE-NEW-ACCOUNTS
+           PERFORM WRITE-MASTER
+           PERFORM LIST-ACCOUNTS
+           DISPLAY 'Accounts on master = ' ACCT-COUNT
+           DISPLAY 'Accounts rejected  = ' ACCT-REJECT-COUNT
+           STOP RUN.
+
+       LOAD-EXISTING-MASTER.
+           OPEN INPUT ACCOUNT-MASTER-IN
+           IF ACCT-MASTER-IN-STATUS = '00'
+               PERFORM UNTIL ACCT-MASTER-EOF = 'Y'
+                   READ ACCOUNT-MASTER-IN
+                       AT END MOVE 'Y' TO ACCT-MASTER-EOF
+                       NOT AT END PERFORM STORE-MASTER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-IN
+           ELSE
+               DISPLAY 'Account master not found, starting empty: '
+                       ACCT-MASTER-IN-STATUS
+           END-IF.
+
+       STORE-MASTER-ENTRY.
+           ADD 1 TO ACCT-COUNT
+           MOVE ACCT-USERNAME   TO ACCT-USERNAME-T(ACCT-COUNT)
+           MOVE ACCT-GENDER     TO ACCT-GENDER-T(ACCT-COUNT)
+           MOVE ACCT-FIRST-NAME TO ACCT-FIRST-NAME-T(ACCT-COUNT).
+
+       MERGE-NEW-ACCOUNTS.
+           OPEN INPUT ACCOUNT-NEW-IN
+           OPEN EXTEND ACCOUNT-ERROR-OUT
+           IF ACCT-ERR-OUT-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-ERROR-OUT
+           END-IF
+           PERFORM UNTIL ACCT-NEW-EOF = 'Y'
+               READ ACCOUNT-NEW-IN
+                   AT END MOVE 'Y' TO ACCT-NEW-EOF
+                   NOT AT END
+                       PERFORM VALIDATE-NEW-ACCOUNT
+                       IF ACCT-NV-INVALID = 'Y'
+                           PERFORM WRITE-ACCOUNT-ERROR
+                       ELSE
+                           PERFORM MERGE-ONE-ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-NEW-IN
+           CLOSE ACCOUNT-ERROR-OUT.
+
+       VALIDATE-NEW-ACCOUNT.
+           MOVE 'N' TO ACCT-NV-INVALID
+           IF ACCT-NEW-GENDER NOT = 'M' AND ACCT-NEW-GENDER NOT = 'F'
+               MOVE 'Y' TO ACCT-NV-INVALID
+               MOVE 'INVALID GENDER CODE' TO ACCT-NV-REASON
+           ELSE
+               SET ACCT-SEEN-IX TO 1
+               SEARCH ACCT-SEEN-ENTRY
+                   AT END
+                       ADD 1 TO ACCT-SEEN-COUNT
+                       MOVE ACCT-NEW-USERNAME
+                           TO ACCT-SEEN-USERNAME(ACCT-SEEN-COUNT)
+                   WHEN ACCT-SEEN-USERNAME(ACCT-SEEN-IX)
+                           = ACCT-NEW-USERNAME
+                       MOVE 'Y' TO ACCT-NV-INVALID
+                       MOVE 'DUPLICATE USERNAME IN BATCH'
+                           TO ACCT-NV-REASON
+               END-SEARCH
+           END-IF.
+
+       WRITE-ACCOUNT-ERROR.
+           ADD 1 TO ACCT-REJECT-COUNT
+           MOVE ACCT-NEW-USERNAME   TO ACCT-ERR-USERNAME
+           MOVE ACCT-NEW-GENDER     TO ACCT-ERR-GENDER
+           MOVE ACCT-NEW-FIRST-NAME TO ACCT-ERR-FIRST-NAME
+           MOVE ACCT-NV-REASON      TO ACCT-ERR-REASON
+           MOVE ACCT-TODAY          TO ACCT-ERR-REJECT-DATE
+           WRITE ACCOUNT-ERROR-RECORD.
 
-           DISPLAY "Username: " userName *> Display User_12345
+       MERGE-ONE-ACCOUNT.
+           SET ACCT-IX TO 1
+           SEARCH ACCT-ENTRY
+               AT END
+                   ADD 1 TO ACCT-COUNT
+                   MOVE ACCT-NEW-USERNAME
+                       TO ACCT-USERNAME-T(ACCT-COUNT)
+                   MOVE ACCT-NEW-GENDER
+                       TO ACCT-GENDER-T(ACCT-COUNT)
+                   MOVE ACCT-NEW-FIRST-NAME
+                       TO ACCT-FIRST-NAME-T(ACCT-COUNT)
+               WHEN ACCT-USERNAME-T(ACCT-IX) = ACCT-NEW-USERNAME
+                   MOVE ACCT-NEW-GENDER TO ACCT-GENDER-T(ACCT-IX)
+                   MOVE ACCT-NEW-FIRST-NAME
+                       TO ACCT-FIRST-NAME-T(ACCT-IX)
+           END-SEARCH.
 
-           MOVE 'Alice' TO firstName.
-           DISPLAY "FirstName: " firstName. *> Displays Alic instead of Alice
+       WRITE-MASTER.
+           OPEN OUTPUT ACCOUNT-MASTER-OUT
+           PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                   UNTIL ACCT-IDX > ACCT-COUNT
+               MOVE ACCT-USERNAME-T(ACCT-IDX)   TO ACCT-OUT-USERNAME
+               MOVE ACCT-GENDER-T(ACCT-IDX)     TO ACCT-OUT-GENDER
+               MOVE ACCT-FIRST-NAME-T(ACCT-IDX) TO ACCT-OUT-FIRST-NAME
+               WRITE ACCOUNT-MASTER-OUT-RECORD
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER-OUT.
 
-           STOP RUN.
\ No newline at end of file
+       LIST-ACCOUNTS.
+           PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                   UNTIL ACCT-IDX > ACCT-COUNT
+               DISPLAY ACCT-USERNAME-T(ACCT-IDX) ' '
+                       ACCT-GENDER-T(ACCT-IDX) ' '
+                       ACCT-FIRST-NAME-T(ACCT-IDX)
+           END-PERFORM.
