@@ -1,23 +1,111 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SignedDecimals.
+      *> Every computation below now also appends a dated,
+      *> sequence-numbered line to the shared audit journal so we can
+      *> reconstruct what ran and when, instead of just DISPLAYing a
+      *> number and stopping.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-JOURNAL-OUT ASSIGN TO "data/AUDIT-JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-JOURNAL-OUT.
+       01  AUDIT-JOURNAL-LINE            PIC X(96).
+
        WORKING-STORAGE SECTION.
        01 Num1 PIC S9(6)V999.
        01 Num2 PIC S9(6)V9 VALUE 345.6.
        01 Result PIC S9(6)V99.
-      
+
+       01 AUDIT-FILE-STATUS              PIC XX.
+       01 AUDIT-SEQ-NO                   PIC 9(4) VALUE ZERO.
+       01 AUDIT-TODAY                    PIC X(8).
+       01 AUDIT-OP-DESC                  PIC X(12).
+       01 AUDIT-EDIT-RESULT              PIC -(6)9.99.
+       01 AUDIT-EDIT-SEQ                 PIC ZZZ9.
+       01 AUDIT-LINE-WORK                PIC X(96).
+
+       01 RECON-EXPECTED                 PIC S9(6)V99.
+
+      *> Edited-output routine: formats Result with thousands
+      *> separators, a floating minus sign, and decimal alignment for
+      *> the console DISPLAY, same shared ResultFormat.cob call every
+      *> program in this family now makes before its own Result DISPLAY.
+       01 RF-SOURCE-VALUE                PIC S9(9)V9(3).
+       01 RF-DECIMAL-PLACES               PIC 9(1) VALUE 2.
+       01 RF-EDITED-RESULT                PIC X(16).
+
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-TODAY
+           OPEN EXTEND AUDIT-JOURNAL-OUT
+           IF AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-JOURNAL-OUT
+           END-IF
+
            MOVE -123.456 TO Num1.
            DISPLAY 'Num1 = ' Num1. *> -123.456, digits at the end are truncated to have 3 decimal points.
            DISPLAY 'Num2 = ' Num2. *> 345.6
 
            SUBTRACT Num2 FROM Num1 GIVING Result.
-           DISPLAY 'Result = ' Result. *> -469.05, digits at the end are truncated to have 2 decimal points.
+           MOVE Result TO RF-SOURCE-VALUE
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'Result = ' RF-EDITED-RESULT. *> -469.05, digits at the end are truncated to have 2 decimal points.
+           MOVE 'SUBTRACT' TO AUDIT-OP-DESC
+           PERFORM WRITE-AUDIT-LINE
+           COMPUTE RECON-EXPECTED = Num1 - Num2
+           PERFORM RECONCILE-RESULT
 
            MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY 'Result = ' Result. *> -42666.39, digits at the end are truncated to have 2 decimal points.
+           MOVE Result TO RF-SOURCE-VALUE
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'Result = ' RF-EDITED-RESULT. *> -42666.39, digits at the end are truncated to have 2 decimal points.
+           MOVE 'MULTIPLY' TO AUDIT-OP-DESC
+           PERFORM WRITE-AUDIT-LINE
+           COMPUTE RECON-EXPECTED = Num1 * Num2
+           PERFORM RECONCILE-RESULT
 
            DIVIDE Num2 BY Num1 GIVING Result.
-           DISPLAY 'Result = ' Result. *> -2.79, digits at the end are truncated to have 2 decimal points.
+           MOVE Result TO RF-SOURCE-VALUE
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'Result = ' RF-EDITED-RESULT. *> -2.79, digits at the end are truncated to have 2 decimal points.
+           MOVE 'DIVIDE' TO AUDIT-OP-DESC
+           PERFORM WRITE-AUDIT-LINE
+           COMPUTE RECON-EXPECTED = Num2 / Num1
+           PERFORM RECONCILE-RESULT
+
+           CLOSE AUDIT-JOURNAL-OUT
+           STOP RUN.
+
+       RECONCILE-RESULT.
+           IF RECON-EXPECTED NOT = Result
+               DISPLAY 'RECONCILIATION MISMATCH on ' AUDIT-OP-DESC
+                       ': expected ' RECON-EXPECTED ' got ' Result
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+       WRITE-AUDIT-LINE.
+           ADD 1 TO AUDIT-SEQ-NO
+           MOVE AUDIT-SEQ-NO TO AUDIT-EDIT-SEQ
+           MOVE Result TO AUDIT-EDIT-RESULT
+           MOVE SPACES TO AUDIT-LINE-WORK
+           STRING 'PROGRAM=SignedDecimals' DELIMITED BY SIZE
+                  ' SEQ=' DELIMITED BY SIZE
+                  AUDIT-EDIT-SEQ DELIMITED BY SIZE
+                  ' DATE=' DELIMITED BY SIZE
+                  AUDIT-TODAY DELIMITED BY SIZE
+                  ' OP=' DELIMITED BY SIZE
+                  AUDIT-OP-DESC DELIMITED BY SIZE
+                  ' RESULT=' DELIMITED BY SIZE
+                  AUDIT-EDIT-RESULT DELIMITED BY SIZE
+               INTO AUDIT-LINE-WORK
+           MOVE AUDIT-LINE-WORK TO AUDIT-JOURNAL-LINE
+           WRITE AUDIT-JOURNAL-LINE.
