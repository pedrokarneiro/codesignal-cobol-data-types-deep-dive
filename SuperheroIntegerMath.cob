@@ -7,7 +7,13 @@
       *> TODO: Initialize IronManPower to 8000 and HulkPower to -5000.
        01 IronManPower  PIC S9(5) VALUE 8000.
        01 HulkPower     PIC S9(5) VALUE -5000.
-       01 CombinedPower PIC S9(10).
+      *> COMP-3 packed-decimal: safe here since this field is scratch
+      *> WORKING-STORAGE, not part of any file record. The consolidated
+      *> hero roster's HERO-POWER field is packed COMP-3 too, but only
+      *> because that file is indexed rather than a newline-delimited
+      *> LINE SEQUENTIAL text file, where an embedded packed byte could
+      *> collide with the line terminator.
+       01 CombinedPower PIC S9(10) COMP-3.
 
        PROCEDURE DIVISION.
            ADD IronManPower TO HulkPower GIVING CombinedPower.
