@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollACHExport.
+      *> Downstream step from the payroll batch job (UnsignedDecimals04)
+      *> so NetPay per employee no longer has to be retyped into the
+      *> bank portal by hand: reformats the payroll register's
+      *> Salary/Bonus/Total/NetPay into the bank's NACHA ACH direct-
+      *> deposit file format (file header, one PPD credit batch, one
+      *> entry detail record per employee, batch control, file
+      *> control -- each a fixed 94-byte record, per the NACHA spec).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-REGISTER-IN ASSIGN TO "data/PAYROLL-REG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACH-FILE-OUT ASSIGN TO "data/PAYROLL-ACH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-REGISTER-IN.
+           COPY PAYREG.
+
+       FD  ACH-FILE-OUT.
+       01  ACH-LINE                      PIC X(94).
+
+       WORKING-STORAGE SECTION.
+      *> Company/bank identifiers are fictional placeholders for this
+      *> in-house demo; a real shop would pull these from a bank-
+      *> parameters file rather than hardcoding them here.
+       01 ACH-IMM-DEST      PIC X(10) VALUE ' 111000025'.
+       01 ACH-IMM-ORIGIN    PIC X(10) VALUE ' 199999999'.
+       01 ACH-IMM-DEST-NAME PIC X(23) VALUE 'FIRST NATIONAL BANK'.
+       01 ACH-IMM-ORIG-NAME PIC X(23) VALUE 'ACME PAYROLL CORP'.
+       01 ACH-COMPANY-NAME  PIC X(16) VALUE 'ACME PAYROLL COR'.
+       01 ACH-COMPANY-ID    PIC X(10) VALUE '1199999999'.
+       01 ACH-ORIGINATING-DFI            PIC X(8)  VALUE '11100002'.
+       01 ACH-BATCH-NUMBER               PIC 9(7)  VALUE 1.
+       01 ACH-TODAY                      PIC X(8).
+       01 ACH-TODAY-YYMMDD               PIC X(6).
+       01 ACH-NOW-HHMM                   PIC X(4).
+
+       01 ACH-EOF                        PIC X VALUE 'N'.
+       01 ACH-ENTRY-COUNT                PIC 9(6) VALUE ZERO.
+       01 ACH-ENTRY-HASH                 PIC 9(10) VALUE ZERO.
+       01 ACH-TOTAL-CREDIT-CENTS         PIC 9(12) VALUE ZERO.
+       01 ACH-TRACE-NUMBER               PIC 9(15) VALUE ZERO.
+       01 ACH-AMOUNT-CENTS               PIC 9(10).
+       01 ACH-ROUTING-BASE               PIC 9(8).
+
+      *> Fixed-width blanks/zeros so every literal segment's length in
+      *> the STRING statements below is self-evidently correct against
+      *> the 94-byte NACHA record layout, instead of hand-counted
+      *> space literals.
+       01 ACH-ZERO-8                     PIC 9(8)  VALUE ZERO.
+       01 ACH-ZERO-12                    PIC 9(12) VALUE ZERO.
+       01 ACH-BLANK-2                    PIC X(2)  VALUE SPACES.
+       01 ACH-BLANK-3                    PIC X(3)  VALUE SPACES.
+       01 ACH-BLANK-6                    PIC X(6)  VALUE SPACES.
+       01 ACH-BLANK-8                    PIC X(8)  VALUE SPACES.
+       01 ACH-BLANK-9                    PIC X(9)  VALUE SPACES.
+       01 ACH-BLANK-19                   PIC X(19) VALUE SPACES.
+       01 ACH-BLANK-20                   PIC X(20) VALUE SPACES.
+       01 ACH-BLANK-39                   PIC X(39) VALUE SPACES.
+
+       01 ACH-EDIT-FIELDS.
+           05 ACH-EDIT-BATCH-NO          PIC 9(7).
+           05 ACH-EDIT-ENTRY-COUNT       PIC 9(6).
+           05 ACH-EDIT-ENTRY-ADDENDA-CNT PIC 9(8).
+           05 ACH-EDIT-HASH              PIC 9(10).
+           05 ACH-EDIT-ENTRY-AMOUNT      PIC 9(10).
+           05 ACH-EDIT-BATCH-AMOUNT      PIC 9(12).
+           05 ACH-EDIT-BLOCK-COUNT       PIC 9(6).
+           05 ACH-EDIT-TRACE             PIC 9(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+          *> NACHA requires every record to arrive at the bank as a
+          *> true fixed 94-byte block; without this, the runtime's
+          *> line-sequential writer trims the trailing blank filler
+          *> off records such as the file control record, which would
+          *> silently truncate the file the bank receives.
+           SET ENVIRONMENT "COB_LS_FIXED" TO "Y"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ACH-TODAY
+           MOVE ACH-TODAY(3:6) TO ACH-TODAY-YYMMDD
+           MOVE FUNCTION CURRENT-DATE(9:4) TO ACH-NOW-HHMM
+           OPEN INPUT PAYROLL-REGISTER-IN
+           OPEN OUTPUT ACH-FILE-OUT
+           PERFORM WRITE-FILE-HEADER
+           PERFORM WRITE-BATCH-HEADER
+           PERFORM UNTIL ACH-EOF = 'Y'
+               READ PAYROLL-REGISTER-IN
+                   AT END MOVE 'Y' TO ACH-EOF
+                   NOT AT END PERFORM WRITE-ENTRY-DETAIL
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-BATCH-CONTROL
+           PERFORM WRITE-FILE-CONTROL
+           CLOSE PAYROLL-REGISTER-IN
+           CLOSE ACH-FILE-OUT
+           DISPLAY 'ACH entries written = ' ACH-ENTRY-COUNT
+           STOP RUN.
+
+      *> File Header (Type 1): 1+2+10+10+6+4+1+3+2+1+23+23+8 = 94
+       WRITE-FILE-HEADER.
+           MOVE SPACES TO ACH-LINE
+           STRING '1'                        DELIMITED BY SIZE
+                  '01'                        DELIMITED BY SIZE
+                  ACH-IMM-DEST          DELIMITED BY SIZE
+                  ACH-IMM-ORIGIN        DELIMITED BY SIZE
+                  ACH-TODAY-YYMMDD            DELIMITED BY SIZE
+                  ACH-NOW-HHMM                DELIMITED BY SIZE
+                  'A'                         DELIMITED BY SIZE
+                  '094'                       DELIMITED BY SIZE
+                  '10'                        DELIMITED BY SIZE
+                  '1'                         DELIMITED BY SIZE
+                  ACH-IMM-DEST-NAME     DELIMITED BY SIZE
+                  ACH-IMM-ORIG-NAME   DELIMITED BY SIZE
+                  ACH-BLANK-8                 DELIMITED BY SIZE
+               INTO ACH-LINE
+           WRITE ACH-LINE.
+
+      *> Batch Header (Type 5): 1+3+16+20+10+3+10+6+6+3+1+8+7 = 94
+       WRITE-BATCH-HEADER.
+           MOVE ACH-BATCH-NUMBER TO ACH-EDIT-BATCH-NO
+           MOVE SPACES TO ACH-LINE
+           STRING '5'                        DELIMITED BY SIZE
+                  '220'                       DELIMITED BY SIZE
+                  ACH-COMPANY-NAME            DELIMITED BY SIZE
+                  ACH-BLANK-20                DELIMITED BY SIZE
+                  ACH-COMPANY-ID              DELIMITED BY SIZE
+                  'PPD'                       DELIMITED BY SIZE
+                  'PAYROLL   '                DELIMITED BY SIZE
+                  ACH-TODAY-YYMMDD            DELIMITED BY SIZE
+                  ACH-TODAY-YYMMDD            DELIMITED BY SIZE
+                  ACH-BLANK-3                 DELIMITED BY SIZE
+                  '1'                         DELIMITED BY SIZE
+                  ACH-ORIGINATING-DFI         DELIMITED BY SIZE
+                  ACH-EDIT-BATCH-NO           DELIMITED BY SIZE
+               INTO ACH-LINE
+           WRITE ACH-LINE.
+
+      *> Entry Detail (Type 6):
+      *> 1+2+9+17+10+(6+9)+(20+2)+2+1+15 = 94
+       WRITE-ENTRY-DETAIL.
+           ADD 1 TO ACH-ENTRY-COUNT
+           ADD 1 TO ACH-TRACE-NUMBER
+           COMPUTE ACH-AMOUNT-CENTS = REG-NET-PAY * 100
+           ADD ACH-AMOUNT-CENTS TO ACH-TOTAL-CREDIT-CENTS
+           MOVE REG-ROUTING(1:8) TO ACH-ROUTING-BASE
+           ADD ACH-ROUTING-BASE TO ACH-ENTRY-HASH
+           MOVE ACH-AMOUNT-CENTS TO ACH-EDIT-ENTRY-AMOUNT
+           MOVE ACH-TRACE-NUMBER TO ACH-EDIT-TRACE
+           MOVE SPACES TO ACH-LINE
+           STRING '6'                        DELIMITED BY SIZE
+                  '22'                        DELIMITED BY SIZE
+                  REG-ROUTING                 DELIMITED BY SIZE
+                  REG-ACCOUNT                 DELIMITED BY SIZE
+                  ACH-EDIT-ENTRY-AMOUNT       DELIMITED BY SIZE
+                  REG-EMP-ID                  DELIMITED BY SIZE
+                  ACH-BLANK-9                 DELIMITED BY SIZE
+                  REG-EMP-NAME                DELIMITED BY SIZE
+                  ACH-BLANK-2                 DELIMITED BY SIZE
+                  ACH-BLANK-2                 DELIMITED BY SIZE
+                  '0'                         DELIMITED BY SIZE
+                  ACH-EDIT-TRACE              DELIMITED BY SIZE
+               INTO ACH-LINE
+           WRITE ACH-LINE.
+
+      *> Batch Control (Type 8): 1+3+6+10+12+12+10+19+6+8+7 = 94
+       WRITE-BATCH-CONTROL.
+           MOVE ACH-ENTRY-COUNT TO ACH-EDIT-ENTRY-COUNT
+           MOVE ACH-ENTRY-HASH TO ACH-EDIT-HASH
+           MOVE ACH-TOTAL-CREDIT-CENTS TO ACH-EDIT-BATCH-AMOUNT
+           MOVE SPACES TO ACH-LINE
+           STRING '8'                        DELIMITED BY SIZE
+                  '220'                       DELIMITED BY SIZE
+                  ACH-EDIT-ENTRY-COUNT        DELIMITED BY SIZE
+                  ACH-EDIT-HASH               DELIMITED BY SIZE
+                  ACH-ZERO-12                 DELIMITED BY SIZE
+                  ACH-EDIT-BATCH-AMOUNT       DELIMITED BY SIZE
+                  ACH-COMPANY-ID              DELIMITED BY SIZE
+                  ACH-BLANK-19                DELIMITED BY SIZE
+                  ACH-BLANK-6                 DELIMITED BY SIZE
+                  ACH-ORIGINATING-DFI         DELIMITED BY SIZE
+                  ACH-EDIT-BATCH-NO           DELIMITED BY SIZE
+               INTO ACH-LINE
+           WRITE ACH-LINE.
+
+      *> File Control (Type 9): 1+6+6+8+10+12+12+39 = 94
+       WRITE-FILE-CONTROL.
+           MOVE 1 TO ACH-EDIT-BLOCK-COUNT
+           MOVE ACH-ENTRY-COUNT TO ACH-EDIT-ENTRY-ADDENDA-CNT
+           MOVE ACH-ENTRY-HASH TO ACH-EDIT-HASH
+           MOVE ACH-TOTAL-CREDIT-CENTS TO ACH-EDIT-BATCH-AMOUNT
+           MOVE SPACES TO ACH-LINE
+           STRING '9'                        DELIMITED BY SIZE
+                  '000001'                    DELIMITED BY SIZE
+                  ACH-EDIT-BLOCK-COUNT        DELIMITED BY SIZE
+                  ACH-EDIT-ENTRY-ADDENDA-CNT  DELIMITED BY SIZE
+                  ACH-EDIT-HASH               DELIMITED BY SIZE
+                  ACH-ZERO-12                 DELIMITED BY SIZE
+                  ACH-EDIT-BATCH-AMOUNT       DELIMITED BY SIZE
+                  ACH-BLANK-39                DELIMITED BY SIZE
+               INTO ACH-LINE
+           WRITE ACH-LINE.
