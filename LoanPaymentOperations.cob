@@ -1,25 +1,704 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LoanPaymentOperations.
+      *> Generates a full month-by-month amortization schedule for
+      *> every loan account on file, flags any month where the fixed
+      *> monthly payment does not even cover that month's accrued
+      *> interest (the shortfall the original single-month SUBTRACT
+      *> demo surfaced as a negative Result) as a missed/delinquent
+      *> payment, and ranks the delinquency report in descending order
+      *> of missed-payment amount so collections staff can work the
+      *> worst accounts first.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-ACCOUNT-IN ASSIGN TO "data/LOANACCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AMORT-REPORT-OUT ASSIGN TO "data/LOAN-AMORT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DELINQUENCY-OUT ASSIGN TO "data/LOAN-DELINQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DELINQUENCY-SORT-WORK ASSIGN TO "data/LOAN-DELINQ.SRT".
+           SELECT DELINQUENCY-SORTED-IN
+               ASSIGN TO "data/LOAN-DELINQ-SORTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DELINQUENCY-RANKED-OUT
+               ASSIGN TO "data/LOAN-DELINQ-RANKED.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Exchange-rate master, looked up so loans booked in
+      *> a currency other than the bank's base currency (USD) can
+      *> still be serviced by this job.
+           SELECT FX-RATE-IN ASSIGN TO "data/FXRATES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> What-if recalculation mode: a second schedule run
+      *> against a hypothetical rate/payment, written to its own
+      *> report so loan officers can show a borrower revised numbers
+      *> without ever writing back to LOANACCT.DAT.
+           SELECT WHATIF-REPORT-OUT ASSIGN TO "data/LOAN-WHATIF.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Negative-equity risk report: the original single-
+      *> account CurrentBalance/MonthlyPayment SUBTRACT going negative,
+      *> checked against every account's actual balance and payment
+      *> now that this job is file-driven, separate from the
+      *> delinquency report's ongoing missed-interest-payment check.
+           SELECT NEGATIVE-EQUITY-OUT
+               ASSIGN TO "data/LOAN-NEGEQUITY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Lump-sum payoff calculator: given the account's real
+      *> balance/rate/payment, shows what happens if a borrower pays an
+      *> extra lump sum today -- separate from the rate/payment what-if
+      *> report above, which never changes the starting balance.
+           SELECT PAYOFF-REPORT-OUT ASSIGN TO "data/LOAN-PAYOFF.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> What-if/payoff parameter card, same treatment as the
+      *> SignedIntegerNumbers family's SYSIN cards: the hypothetical
+      *> rate, hypothetical payment, and lump-sum amount a loan officer
+      *> or call-center rep wants to try come from this card, read once
+      *> at start-up, instead of being hardcoded and needing a recompile
+      *> for every new hypothetical.
+           SELECT WHATIF-PARM-IN ASSIGN TO "data/LOAN-WHATIF-PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Batch-window log: shared run-log file every
+      *> converted batch job appends a start/end/record-count line to.
+           SELECT BATCH-RUN-LOG-OUT ASSIGN TO "data/BATCHRUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LN-BRL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-ACCOUNT-IN.
+       COPY LOANACCT.
+
+       FD  FX-RATE-IN.
+       COPY FXRATE.
+
+       FD  WHATIF-REPORT-OUT.
+       01  WHATIF-REPORT-LINE             PIC X(80).
+
+       FD  AMORT-REPORT-OUT.
+       01  AMORT-REPORT-LINE             PIC X(80).
+
+       FD  NEGATIVE-EQUITY-OUT.
+       01  NEGEQUITY-REPORT-LINE         PIC X(80).
+
+       FD  DELINQUENCY-OUT.
+       01  DELINQ-EXTRACT-RECORD.
+           05 DELINQ-EXT-LOAN-ID         PIC X(6).
+           05 DELINQ-EXT-MONTH-NO        PIC 9(4).
+           05 DELINQ-EXT-MISSED-AMT      PIC 9(7)V99.
+           05 DELINQ-EXT-LATE-FEE        PIC 9(7)V99.
+
+       SD  DELINQUENCY-SORT-WORK.
+       01  DELINQ-SORT-RECORD.
+           05 DELINQ-SORT-LOAN-ID        PIC X(6).
+           05 DELINQ-SORT-MONTH-NO       PIC 9(4).
+           05 DELINQ-SORT-MISSED-AMT     PIC 9(7)V99.
+           05 DELINQ-SORT-LATE-FEE       PIC 9(7)V99.
+
+       FD  DELINQUENCY-SORTED-IN.
+       01  DELINQ-SORTED-RECORD.
+           05 DELINQ-SRT-LOAN-ID         PIC X(6).
+           05 DELINQ-SRT-MONTH-NO        PIC 9(4).
+           05 DELINQ-SRT-MISSED-AMT      PIC 9(7)V99.
+           05 DELINQ-SRT-LATE-FEE        PIC 9(7)V99.
+
+       FD  DELINQUENCY-RANKED-OUT.
+       01  DELINQ-RANKED-LINE            PIC X(80).
+
+       FD  PAYOFF-REPORT-OUT.
+       01  PAYOFF-REPORT-LINE            PIC X(120).
+
+       FD  WHATIF-PARM-IN.
+       01  WHATIF-PARM-CARD.
+           05 WHATIF-PARM-RATE-PCT       PIC 9(2)V999.
+           05 WHATIF-PARM-PAYMENT        PIC 9(5)V99.
+           05 WHATIF-PARM-LUMP-SUM       PIC 9(7)V99.
+
+       FD  BATCH-RUN-LOG-OUT.
+       COPY BATCHLOG.
+
        WORKING-STORAGE SECTION.
+      *> CurrentBalance seeds LoanAmount, the working balance
+      *> INITIALIZE-LOAN and the per-account paragraphs below carry
+      *> forward for the real, file-driven amortization run.
+       01 CurrentBalance PIC 9(7)V99 VALUE 1000.00.
+       01 LoanAmount PIC 9(7)V99.
 
-       *> TODO: Create unsigned decimal CurrentBalance with value 1000.00. Use 7 digits before the decimal point and 2 digits after the decimal point
-       01 CurrentBalance PIC 9(7)V99 VALUE 1000.00. *>                    <-- Line added.
-       *> TODO: Create unsigned decimal MonthlyPayment with value 1200.50. Use 5 digits before the decimal point and 2 digits after the decimal point
-       01 MonthlyPayment PIC 9(5)V99 VALUE 1200.50. *>                    <-- Line added.
-       *> TODO: Create signed variable Result to store the subtraction result from CurrentBalance - MonthlyPayment with 7 digits before the decimal point and 2 digits after the decimal point
-       01 Result PIC S9(7)V99. *>                                         <-- Line added.
-       *> TODO: Create unsigned decimal LoanAmount to store the result of the subtraction operation with 7 digits before the decimal point and 2 digits after the decimal point
-       01 LoanAmount PIC 9(7)V99. *>                                      <-- Line added.
+       01 LN-ANNUAL-RATE-PCT             PIC 9(2)V999 VALUE 012.000.
+       01 LN-LATE-FEE-PCT                PIC 9(2)V99 VALUE 05.00.
+       01 LN-MAX-MONTHS                  PIC 9(4) VALUE 0600.
 
-       PROCEDURE DIVISION.
-           *> TODO: Subtract MonthlyPayment from CurrentBalance and store the result in Result.
-           SUBTRACT MonthlyPayment FROM  CurrentBalance GIVING  Result. *> <-- Line added.
-           *> TODO: Display the missing payment amount. Should print -200.5
-           DISPLAY Result. *>                                              <-- Line added.
-           *> TODO: Move the result to LoanAmount
-           MOVE Result TO LoanAmount. *>                                   <-- Line added.
-           *> TODO: Display the loan amount. Should print 200.5
-           DISPLAY LoanAmount. *>                                          <-- Line added.
+       01 LN-ACCOUNT-EOF                 PIC X VALUE 'N'.
+       01 LN-SORTED-EOF                  PIC X VALUE 'N'.
+       01 LN-FX-EOF                      PIC X VALUE 'N'.
+
+      *> Exchange-rate table, loaded from FX-RATE-IN once at
+      *> start-up and searched for each account's currency code.
+       01 LN-FX-TABLE-CONTROL.
+           05 LN-FX-COUNT                 PIC 9(4) VALUE ZERO.
+           05 LN-FX-UNKNOWN-COUNT         PIC 9(4) VALUE ZERO.
 
+       01 LN-FX-RATE-TABLE.
+           05 LN-FX-ENTRY OCCURS 50 TIMES
+                       INDEXED BY LN-FX-IX.
+               10 LN-FX-CODE-T            PIC X(3).
+               10 LN-FX-RATE-T            PIC 9(3)V9(6).
+
+      *> What-if scenario inputs, loaded from WHATIF-PARM-IN at
+      *> start-up (see LOAD-WHATIF-PARM) so a loan officer can try a
+      *> different hypothetical rate and/or payment by dropping in a
+      *> new parameter card instead of recompiling. LN-WHATIF-PAYMENT
+      *> of ZERO means "keep the account's current payment amount,
+      *> just reprice the rate".
+       01 LN-WHATIF-INPUTS.
+           05 LN-WHATIF-RATE-PCT          PIC 9(2)V999.
+           05 LN-WHATIF-PAYMENT           PIC 9(5)V99.
+
+       01 LN-WHATIF-SCHEDULE-WORK.
+           05 LN-WHATIF-MONTHLY-RATE      PIC V9(6).
+           05 LN-WHATIF-PAYMENT-AMT       PIC 9(5)V99.
+           05 LN-WHATIF-BALANCE           PIC S9(7)V99.
+           05 LN-WHATIF-MONTH-NO          PIC 9(4).
+           05 LN-WHATIF-INTEREST          PIC S9(7)V99.
+           05 LN-WHATIF-PRINCIPAL         PIC S9(7)V99.
+           05 LN-WHATIF-PAYMENT-THIS-MO   PIC S9(7)V99.
+           05 LN-WHATIF-DONE              PIC X VALUE 'N'.
+      *> LN-WHATIF-MONTH-NO on its own cannot tell a payoff apart from a
+      *> month where the proposed payment stopped covering interest --
+      *> both end the loop the same way. This flag records which
+      *> actually happened so the report doesn't conflate them.
+           05 LN-WHATIF-OUTCOME           PIC X(10) VALUE SPACES.
+
+       01 LN-EDIT-WHATIF-RATE             PIC Z9.999.
+
+      *> Lump-sum payoff calculator input, also loaded from
+      *> WHATIF-PARM-IN: the amount a borrower offers to pay today on
+      *> top of the regular schedule. The scenario re-runs the
+      *> amortization against the reduced starting balance, at the
+      *> account's real rate and payment, to see how many fewer
+      *> scheduled payments remain versus the real schedule just run.
+       01 LN-PAYOFF-INPUTS.
+           05 LN-PAYOFF-LUMP-SUM          PIC 9(7)V99.
+
+       01 LN-ORIGINAL-MONTHS              PIC 9(4).
+
+       01 LN-PAYOFF-SCHEDULE-WORK.
+           05 LN-PAYOFF-BALANCE           PIC S9(7)V99.
+           05 LN-PAYOFF-MONTH-NO          PIC 9(4).
+           05 LN-PAYOFF-INTEREST          PIC S9(7)V99.
+           05 LN-PAYOFF-PRINCIPAL         PIC S9(7)V99.
+           05 LN-PAYOFF-PAYMENT-THIS-MO   PIC S9(7)V99.
+           05 LN-PAYOFF-DONE              PIC X VALUE 'N'.
+           05 LN-PAYOFF-MONTHS-SAVED      PIC S9(4).
+      *> Same issue as LN-WHATIF-OUTCOME above -- without this, a
+      *> delinquent account's month-1 stop reads exactly like a
+      *> 1-month payoff, and LN-PAYOFF-MONTHS-SAVED would compare two
+      *> meaningless month counts instead of flagging the account.
+           05 LN-PAYOFF-OUTCOME           PIC X(10) VALUE SPACES.
+
+       01 LN-EDIT-PAYOFF-LUMP             PIC Z,ZZZ,ZZ9.99.
+       01 LN-EDIT-PAYOFF-BALANCE          PIC Z,ZZZ,ZZ9.99.
+       01 LN-EDIT-PAYOFF-MONTHS           PIC ZZZ9.
+       01 LN-EDIT-PAYOFF-SAVED            PIC -ZZZ9.
+
+       01 LN-SCHEDULE-WORK.
+           05 LN-ACCT-ID                 PIC X(6).
+           05 LN-ACCT-CURRENCY           PIC X(3).
+           05 LN-ACCT-FX-RATE            PIC 9(3)V9(6).
+           05 LN-BALANCE-BASE-EQUIV      PIC 9(9)V99.
+           05 LN-MONTHLY-PAYMENT         PIC 9(5)V99.
+           05 LN-MONTH-NO                PIC 9(4) VALUE ZERO.
+           05 LN-MONTHLY-RATE             PIC V9(6).
+           05 LN-REMAINING-BALANCE        PIC S9(7)V99.
+           05 LN-INTEREST                 PIC S9(7)V99.
+           05 LN-PRINCIPAL                PIC S9(7)V99.
+           05 LN-PAYMENT-THIS-MONTH       PIC S9(7)V99.
+           05 LN-MISSED-AMOUNT            PIC S9(7)V99.
+           05 LN-LATE-FEE                 PIC S9(7)V99.
+           05 LN-SCHEDULE-DONE            PIC X VALUE 'N'.
+
+       01 LN-EDIT-FIELDS.
+           05 LN-EDIT-MONTH               PIC ZZZ9.
+           05 LN-EDIT-BALANCE             PIC Z,ZZZ,ZZ9.99.
+           05 LN-EDIT-INTEREST            PIC ZZZ,ZZ9.99.
+           05 LN-EDIT-PRINCIPAL           PIC ZZZ,ZZ9.99.
+           05 LN-EDIT-PAYMENT             PIC ZZZ,ZZ9.99.
+           05 LN-EDIT-MISSED              PIC ZZZ,ZZ9.99.
+           05 LN-EDIT-FEE                 PIC ZZZ,ZZ9.99.
+           05 LN-EDIT-BASE-EQUIV          PIC Z,ZZZ,ZZ9.99.
+
+       01 LN-LINE-WORK                   PIC X(120).
+
+      *> Negative-equity check.
+       01 LN-EQUITY-CHECK                PIC S9(7)V99.
+       01 LN-NEGEQUITY-COUNT             PIC 9(4) VALUE ZERO.
+       01 LN-EDIT-EQUITY-SHORTFALL       PIC -ZZZ,ZZ9.99.
+
+      *> Batch-window log.
+       01 LN-ACCOUNT-COUNT               PIC 9(6) VALUE ZERO.
+       01 LN-TODAY                       PIC X(8).
+       01 LN-BRL-STATUS                  PIC XX.
+       01 LN-BRL-START-TIME              PIC X(6).
+       01 LN-BRL-END-TIME                PIC X(6).
+       01 LN-BRL-START-SECONDS           PIC 9(6).
+       01 LN-BRL-END-SECONDS             PIC 9(6).
+       01 LN-BRL-ELAPSED-SECONDS         PIC 9(6).
+       01 LN-BRL-TIME-PARTS.
+           05 LN-BRL-HH                  PIC 99.
+           05 LN-BRL-MM                  PIC 99.
+           05 LN-BRL-SS                  PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INITIALIZE-LOAN
+           PERFORM LOAD-WHATIF-PARM
+           PERFORM LOAD-FX-RATES
+           OPEN OUTPUT AMORT-REPORT-OUT
+           OPEN OUTPUT DELINQUENCY-OUT
+           OPEN OUTPUT WHATIF-REPORT-OUT
+           OPEN OUTPUT NEGATIVE-EQUITY-OUT
+           OPEN OUTPUT PAYOFF-REPORT-OUT
+           OPEN INPUT LOAN-ACCOUNT-IN
+           PERFORM WRITE-AMORT-HEADER
+           PERFORM WRITE-NEGEQUITY-HEADER
+           PERFORM UNTIL LN-ACCOUNT-EOF = 'Y'
+               READ LOAN-ACCOUNT-IN
+                   AT END MOVE 'Y' TO LN-ACCOUNT-EOF
+                   NOT AT END PERFORM PROCESS-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE LOAN-ACCOUNT-IN
+           CLOSE AMORT-REPORT-OUT
+           CLOSE WHATIF-REPORT-OUT
+           CLOSE DELINQUENCY-OUT
+           CLOSE NEGATIVE-EQUITY-OUT
+           CLOSE PAYOFF-REPORT-OUT
+           PERFORM RANK-DELINQUENCY-REPORT
+           DISPLAY 'Unknown-currency accounts = ' LN-FX-UNKNOWN-COUNT
+           DISPLAY 'Negative-equity accounts = ' LN-NEGEQUITY-COUNT
+           PERFORM WRITE-BATCH-RUN-LOG
            STOP RUN.
+
+      *> Batch-window log: appends one start/end/record-count
+      *> line per run to the shared run-log file.
+       WRITE-BATCH-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LN-BRL-END-TIME
+           MOVE LN-BRL-START-TIME TO LN-BRL-TIME-PARTS
+           COMPUTE LN-BRL-START-SECONDS =
+                   LN-BRL-HH * 3600 + LN-BRL-MM * 60 + LN-BRL-SS
+           MOVE LN-BRL-END-TIME TO LN-BRL-TIME-PARTS
+           COMPUTE LN-BRL-END-SECONDS =
+                   LN-BRL-HH * 3600 + LN-BRL-MM * 60 + LN-BRL-SS
+           COMPUTE LN-BRL-ELAPSED-SECONDS =
+                   LN-BRL-END-SECONDS - LN-BRL-START-SECONDS
+           OPEN EXTEND BATCH-RUN-LOG-OUT
+           IF LN-BRL-STATUS = '35'
+               OPEN OUTPUT BATCH-RUN-LOG-OUT
+           END-IF
+           MOVE 'LOANPAYMENTOPS' TO BRL-JOB-NAME
+           MOVE LN-TODAY               TO BRL-RUN-DATE
+           MOVE LN-BRL-START-TIME      TO BRL-START-TIME
+           MOVE LN-BRL-END-TIME        TO BRL-END-TIME
+           MOVE LN-BRL-ELAPSED-SECONDS TO BRL-ELAPSED-SECONDS
+           MOVE LN-ACCOUNT-COUNT       TO BRL-RECORD-COUNT
+           WRITE BATCH-RUN-LOG-RECORD
+           CLOSE BATCH-RUN-LOG-OUT.
+
+       INITIALIZE-LOAN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LN-TODAY
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LN-BRL-START-TIME
+           MOVE CurrentBalance TO LoanAmount
+           COMPUTE LN-MONTHLY-RATE ROUNDED =
+                   LN-ANNUAL-RATE-PCT / 1200.
+
+      *> Reads the what-if/payoff parameter card, same one-record-at-
+      *> start-up shape as the SignedIntegerNumbers programs' SYSIN
+      *> cards.
+       LOAD-WHATIF-PARM.
+           OPEN INPUT WHATIF-PARM-IN
+           READ WHATIF-PARM-IN
+           END-READ
+           MOVE WHATIF-PARM-RATE-PCT  TO LN-WHATIF-RATE-PCT
+           MOVE WHATIF-PARM-PAYMENT   TO LN-WHATIF-PAYMENT
+           MOVE WHATIF-PARM-LUMP-SUM  TO LN-PAYOFF-LUMP-SUM
+           CLOSE WHATIF-PARM-IN.
+
+       LOAD-FX-RATES.
+           OPEN INPUT FX-RATE-IN
+           PERFORM UNTIL LN-FX-EOF = 'Y'
+               READ FX-RATE-IN
+                   AT END MOVE 'Y' TO LN-FX-EOF
+                   NOT AT END PERFORM STORE-FX-RATE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE FX-RATE-IN.
+
+       STORE-FX-RATE-ENTRY.
+           ADD 1 TO LN-FX-COUNT
+           MOVE FX-CURRENCY-CODE TO LN-FX-CODE-T(LN-FX-COUNT)
+           MOVE FX-RATE-TO-BASE  TO LN-FX-RATE-T(LN-FX-COUNT).
+
+       WRITE-AMORT-HEADER.
+           MOVE SPACES TO AMORT-REPORT-LINE
+           MOVE 'LOAN AMORTIZATION SCHEDULE' TO AMORT-REPORT-LINE
+           WRITE AMORT-REPORT-LINE
+           MOVE 'ACCT  MONTH  BALANCE  INTEREST  PRINCIPAL  PAYMENT'
+               TO AMORT-REPORT-LINE
+           WRITE AMORT-REPORT-LINE.
+
+       WRITE-NEGEQUITY-HEADER.
+           MOVE SPACES TO NEGEQUITY-REPORT-LINE
+           MOVE 'NEGATIVE-EQUITY RISK REPORT' TO NEGEQUITY-REPORT-LINE
+           WRITE NEGEQUITY-REPORT-LINE
+           MOVE 'ACCT    BALANCE     PAYMENT    SHORTFALL'
+               TO NEGEQUITY-REPORT-LINE
+           WRITE NEGEQUITY-REPORT-LINE.
+
+       PROCESS-ONE-ACCOUNT.
+           ADD 1 TO LN-ACCOUNT-COUNT
+           MOVE LOAN-ACCT-ID TO LN-ACCT-ID
+           MOVE LOAN-ACCT-BALANCE TO LN-REMAINING-BALANCE
+           MOVE LOAN-ACCT-PAYMENT TO LN-MONTHLY-PAYMENT
+           MOVE LOAN-ACCT-CURRENCY TO LN-ACCT-CURRENCY
+           MOVE ZERO TO LN-MONTH-NO
+           MOVE 'N' TO LN-SCHEDULE-DONE
+           MOVE LN-REMAINING-BALANCE TO LoanAmount
+           PERFORM LOOKUP-FX-RATE
+           PERFORM CHECK-NEGATIVE-EQUITY
+           PERFORM WRITE-ACCOUNT-HEADER-LINE
+           PERFORM UNTIL LN-REMAINING-BALANCE <= ZERO
+                      OR LN-MONTH-NO > LN-MAX-MONTHS
+                      OR LN-SCHEDULE-DONE = 'Y'
+               PERFORM PROCESS-ONE-MONTH
+           END-PERFORM
+           MOVE LN-MONTH-NO TO LN-ORIGINAL-MONTHS
+           PERFORM RUN-WHATIF-SCENARIO
+           PERFORM RUN-PAYOFF-SCENARIO.
+
+      *> Same condition the original single-account demo surfaced as
+      *> Result going negative (CurrentBalance - MonthlyPayment < 0),
+      *> now checked for every account's real balance and payment.
+       CHECK-NEGATIVE-EQUITY.
+           COMPUTE LN-EQUITY-CHECK =
+                   LN-REMAINING-BALANCE - LN-MONTHLY-PAYMENT
+           IF LN-EQUITY-CHECK < ZERO
+               ADD 1 TO LN-NEGEQUITY-COUNT
+               PERFORM WRITE-NEGATIVE-EQUITY-ALERT
+           END-IF.
+
+       WRITE-NEGATIVE-EQUITY-ALERT.
+           MOVE LN-REMAINING-BALANCE TO LN-EDIT-BALANCE
+           MOVE LN-MONTHLY-PAYMENT TO LN-EDIT-PAYMENT
+           MOVE LN-EQUITY-CHECK TO LN-EDIT-EQUITY-SHORTFALL
+           MOVE SPACES TO LN-LINE-WORK
+           STRING LN-ACCT-ID                DELIMITED BY SIZE
+                  '  '                      DELIMITED BY SIZE
+                  LN-EDIT-BALANCE           DELIMITED BY SIZE
+                  '  '                      DELIMITED BY SIZE
+                  LN-EDIT-PAYMENT           DELIMITED BY SIZE
+                  '  '                      DELIMITED BY SIZE
+                  LN-EDIT-EQUITY-SHORTFALL  DELIMITED BY SIZE
+               INTO LN-LINE-WORK
+           MOVE LN-LINE-WORK TO NEGEQUITY-REPORT-LINE
+           WRITE NEGEQUITY-REPORT-LINE.
+
+       LOOKUP-FX-RATE.
+           SET LN-FX-IX TO 1
+           SEARCH LN-FX-ENTRY
+               AT END
+                   ADD 1 TO LN-FX-UNKNOWN-COUNT
+                   MOVE 1 TO LN-ACCT-FX-RATE
+               WHEN LN-FX-CODE-T(LN-FX-IX) = LN-ACCT-CURRENCY
+                   MOVE LN-FX-RATE-T(LN-FX-IX) TO LN-ACCT-FX-RATE
+           END-SEARCH
+           COMPUTE LN-BALANCE-BASE-EQUIV ROUNDED =
+                   LN-REMAINING-BALANCE * LN-ACCT-FX-RATE.
+
+       WRITE-ACCOUNT-HEADER-LINE.
+           MOVE LN-BALANCE-BASE-EQUIV TO LN-EDIT-BASE-EQUIV
+           MOVE SPACES TO AMORT-REPORT-LINE
+           STRING 'LOAN ACCOUNT ' DELIMITED BY SIZE
+                  LN-ACCT-ID        DELIMITED BY SIZE
+                  ' CCY='            DELIMITED BY SIZE
+                  LN-ACCT-CURRENCY  DELIMITED BY SIZE
+                  ' USD EQUIV='      DELIMITED BY SIZE
+                  LN-EDIT-BASE-EQUIV DELIMITED BY SIZE
+               INTO AMORT-REPORT-LINE
+           WRITE AMORT-REPORT-LINE.
+
+       PROCESS-ONE-MONTH.
+           ADD 1 TO LN-MONTH-NO
+           COMPUTE LN-INTEREST ROUNDED =
+                   LN-REMAINING-BALANCE * LN-MONTHLY-RATE
+           IF LN-MONTHLY-PAYMENT < LN-INTEREST
+               PERFORM FLAG-MISSED-PAYMENT
+           ELSE
+               PERFORM APPLY-SCHEDULED-PAYMENT
+           END-IF.
+
+       APPLY-SCHEDULED-PAYMENT.
+           SUBTRACT LN-INTEREST FROM LN-MONTHLY-PAYMENT
+               GIVING LN-PRINCIPAL
+           IF LN-PRINCIPAL >= LN-REMAINING-BALANCE
+               MOVE LN-REMAINING-BALANCE TO LN-PRINCIPAL
+               ADD LN-PRINCIPAL LN-INTEREST
+                   GIVING LN-PAYMENT-THIS-MONTH
+               MOVE ZERO TO LN-REMAINING-BALANCE
+           ELSE
+               MOVE LN-MONTHLY-PAYMENT TO LN-PAYMENT-THIS-MONTH
+               SUBTRACT LN-PRINCIPAL FROM LN-REMAINING-BALANCE
+           END-IF
+           PERFORM WRITE-AMORT-DETAIL-LINE.
+
+       WRITE-AMORT-DETAIL-LINE.
+           MOVE LN-MONTH-NO TO LN-EDIT-MONTH
+           MOVE LN-REMAINING-BALANCE TO LN-EDIT-BALANCE
+           MOVE LN-INTEREST TO LN-EDIT-INTEREST
+           MOVE LN-PRINCIPAL TO LN-EDIT-PRINCIPAL
+           MOVE LN-PAYMENT-THIS-MONTH TO LN-EDIT-PAYMENT
+           MOVE SPACES TO LN-LINE-WORK
+           STRING LN-ACCT-ID         DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  LN-EDIT-MONTH     DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  LN-EDIT-BALANCE   DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  LN-EDIT-INTEREST  DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  LN-EDIT-PRINCIPAL DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  LN-EDIT-PAYMENT   DELIMITED BY SIZE
+               INTO LN-LINE-WORK
+           MOVE LN-LINE-WORK TO AMORT-REPORT-LINE
+           WRITE AMORT-REPORT-LINE.
+
+       FLAG-MISSED-PAYMENT.
+           SUBTRACT LN-MONTHLY-PAYMENT FROM LN-INTEREST
+               GIVING LN-MISSED-AMOUNT
+           COMPUTE LN-LATE-FEE ROUNDED =
+                   LN-MISSED-AMOUNT * LN-LATE-FEE-PCT / 100
+           MOVE LN-ACCT-ID TO DELINQ-EXT-LOAN-ID
+           MOVE LN-MONTH-NO TO DELINQ-EXT-MONTH-NO
+           MOVE LN-MISSED-AMOUNT TO DELINQ-EXT-MISSED-AMT
+           MOVE LN-LATE-FEE TO DELINQ-EXT-LATE-FEE
+           WRITE DELINQ-EXTRACT-RECORD
+           MOVE 'Y' TO LN-SCHEDULE-DONE.
+
+       RANK-DELINQUENCY-REPORT.
+           SORT DELINQUENCY-SORT-WORK
+               ON DESCENDING KEY DELINQ-SORT-MISSED-AMT
+               USING DELINQUENCY-OUT
+               GIVING DELINQUENCY-SORTED-IN
+           OPEN OUTPUT DELINQUENCY-RANKED-OUT
+           OPEN INPUT DELINQUENCY-SORTED-IN
+           MOVE SPACES TO DELINQ-RANKED-LINE
+           MOVE 'DELINQUENT LOANS -- DESCENDING BY MISSED PAYMENT AMT'
+               TO DELINQ-RANKED-LINE
+           WRITE DELINQ-RANKED-LINE
+           PERFORM UNTIL LN-SORTED-EOF = 'Y'
+               READ DELINQUENCY-SORTED-IN
+                   AT END MOVE 'Y' TO LN-SORTED-EOF
+                   NOT AT END PERFORM WRITE-RANKED-DELINQUENCY-LINE
+               END-READ
+           END-PERFORM
+           CLOSE DELINQUENCY-SORTED-IN
+           CLOSE DELINQUENCY-RANKED-OUT.
+
+       WRITE-RANKED-DELINQUENCY-LINE.
+           MOVE DELINQ-SRT-MONTH-NO TO LN-EDIT-MONTH
+           MOVE DELINQ-SRT-MISSED-AMT TO LN-EDIT-MISSED
+           MOVE DELINQ-SRT-LATE-FEE TO LN-EDIT-FEE
+           MOVE SPACES TO LN-LINE-WORK
+           STRING 'ACCT ' DELIMITED BY SIZE
+                  DELINQ-SRT-LOAN-ID DELIMITED BY SIZE
+                  ' MONTH ' DELIMITED BY SIZE
+                  LN-EDIT-MONTH DELIMITED BY SIZE
+                  ' MISSED AMT=' DELIMITED BY SIZE
+                  LN-EDIT-MISSED DELIMITED BY SIZE
+                  ' LATE FEE=' DELIMITED BY SIZE
+                  LN-EDIT-FEE DELIMITED BY SIZE
+               INTO LN-LINE-WORK
+           MOVE LN-LINE-WORK TO DELINQ-RANKED-LINE
+           WRITE DELINQ-RANKED-LINE.
+
+      *> What-if recalculation mode. Reprices the account
+      *> at LN-WHATIF-RATE-PCT (and LN-WHATIF-PAYMENT if a new payment
+      *> amount was also proposed) and writes the revised schedule to
+      *> LOAN-WHATIF.RPT. Uses its own LN-WHATIF-* working fields so
+      *> the real schedule already written for this account, and the
+      *> loan master itself, are never touched.
+       RUN-WHATIF-SCENARIO.
+           MOVE LOAN-ACCT-BALANCE TO LN-WHATIF-BALANCE
+           MOVE ZERO TO LN-WHATIF-MONTH-NO
+           MOVE 'N' TO LN-WHATIF-DONE
+           MOVE SPACES TO LN-WHATIF-OUTCOME
+           COMPUTE LN-WHATIF-MONTHLY-RATE ROUNDED =
+                   LN-WHATIF-RATE-PCT / 1200
+           IF LN-WHATIF-PAYMENT > ZERO
+               MOVE LN-WHATIF-PAYMENT TO LN-WHATIF-PAYMENT-AMT
+           ELSE
+               MOVE LOAN-ACCT-PAYMENT TO LN-WHATIF-PAYMENT-AMT
+           END-IF
+           PERFORM WRITE-WHATIF-HEADER-LINE
+           PERFORM UNTIL LN-WHATIF-BALANCE <= ZERO
+                      OR LN-WHATIF-MONTH-NO > LN-MAX-MONTHS
+                      OR LN-WHATIF-DONE = 'Y'
+               PERFORM PROCESS-WHATIF-MONTH
+           END-PERFORM
+           IF LN-WHATIF-OUTCOME = SPACES
+               MOVE 'UNRESOLVED' TO LN-WHATIF-OUTCOME
+           END-IF
+           PERFORM WRITE-WHATIF-OUTCOME-LINE.
+
+       WRITE-WHATIF-HEADER-LINE.
+           MOVE LN-WHATIF-RATE-PCT TO LN-EDIT-WHATIF-RATE
+           MOVE LN-WHATIF-PAYMENT-AMT TO LN-EDIT-PAYMENT
+           MOVE SPACES TO WHATIF-REPORT-LINE
+           STRING 'WHAT-IF LOAN ' DELIMITED BY SIZE
+                  LN-ACCT-ID            DELIMITED BY SIZE
+                  ' AT RATE '           DELIMITED BY SIZE
+                  LN-EDIT-WHATIF-RATE  DELIMITED BY SIZE
+                  '% PAYMENT '          DELIMITED BY SIZE
+                  LN-EDIT-PAYMENT       DELIMITED BY SIZE
+               INTO WHATIF-REPORT-LINE
+           WRITE WHATIF-REPORT-LINE.
+
+       PROCESS-WHATIF-MONTH.
+           ADD 1 TO LN-WHATIF-MONTH-NO
+           COMPUTE LN-WHATIF-INTEREST ROUNDED =
+                   LN-WHATIF-BALANCE * LN-WHATIF-MONTHLY-RATE
+           IF LN-WHATIF-PAYMENT-AMT < LN-WHATIF-INTEREST
+               MOVE 'Y' TO LN-WHATIF-DONE
+               MOVE 'DELINQUENT' TO LN-WHATIF-OUTCOME
+           ELSE
+               PERFORM APPLY-WHATIF-PAYMENT
+           END-IF.
+
+       APPLY-WHATIF-PAYMENT.
+           SUBTRACT LN-WHATIF-INTEREST FROM LN-WHATIF-PAYMENT-AMT
+               GIVING LN-WHATIF-PRINCIPAL
+           IF LN-WHATIF-PRINCIPAL >= LN-WHATIF-BALANCE
+               MOVE LN-WHATIF-BALANCE TO LN-WHATIF-PRINCIPAL
+               ADD LN-WHATIF-PRINCIPAL LN-WHATIF-INTEREST
+                   GIVING LN-WHATIF-PAYMENT-THIS-MO
+               MOVE ZERO TO LN-WHATIF-BALANCE
+               MOVE 'PAID-OFF' TO LN-WHATIF-OUTCOME
+           ELSE
+               MOVE LN-WHATIF-PAYMENT-AMT TO LN-WHATIF-PAYMENT-THIS-MO
+               SUBTRACT LN-WHATIF-PRINCIPAL FROM LN-WHATIF-BALANCE
+           END-IF
+           PERFORM WRITE-WHATIF-DETAIL-LINE.
+
+       WRITE-WHATIF-OUTCOME-LINE.
+           MOVE LN-WHATIF-MONTH-NO TO LN-EDIT-MONTH
+           MOVE SPACES TO LN-LINE-WORK
+           STRING LN-ACCT-ID          DELIMITED BY SIZE
+                  ' WHAT-IF OUTCOME: ' DELIMITED BY SIZE
+                  LN-WHATIF-OUTCOME    DELIMITED BY SIZE
+                  ' AFTER MONTH '      DELIMITED BY SIZE
+                  LN-EDIT-MONTH        DELIMITED BY SIZE
+               INTO LN-LINE-WORK
+           MOVE LN-LINE-WORK TO WHATIF-REPORT-LINE
+           WRITE WHATIF-REPORT-LINE.
+
+       WRITE-WHATIF-DETAIL-LINE.
+           MOVE LN-WHATIF-MONTH-NO TO LN-EDIT-MONTH
+           MOVE LN-WHATIF-BALANCE TO LN-EDIT-BALANCE
+           MOVE LN-WHATIF-INTEREST TO LN-EDIT-INTEREST
+           MOVE LN-WHATIF-PRINCIPAL TO LN-EDIT-PRINCIPAL
+           MOVE LN-WHATIF-PAYMENT-THIS-MO TO LN-EDIT-PAYMENT
+           MOVE SPACES TO LN-LINE-WORK
+           STRING LN-ACCT-ID         DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  LN-EDIT-MONTH     DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  LN-EDIT-BALANCE   DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  LN-EDIT-INTEREST  DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  LN-EDIT-PRINCIPAL DELIMITED BY SIZE
+                  '  '              DELIMITED BY SIZE
+                  LN-EDIT-PAYMENT   DELIMITED BY SIZE
+               INTO LN-LINE-WORK
+           MOVE LN-LINE-WORK TO WHATIF-REPORT-LINE
+           WRITE WHATIF-REPORT-LINE.
+
+      *> Lump-sum payoff calculator: applies LN-PAYOFF-LUMP-
+      *> SUM against this account's real starting balance, then re-runs
+      *> the amortization at the account's real rate and payment to see
+      *> how many fewer scheduled payments remain than the real
+      *> schedule just written to AMORT-REPORT-OUT. Never touches the
+      *> loan master or the real schedule -- same isolation RUN-WHATIF-
+      *> SCENARIO already uses its own working fields for.
+       RUN-PAYOFF-SCENARIO.
+           COMPUTE LN-PAYOFF-BALANCE =
+                   LOAN-ACCT-BALANCE - LN-PAYOFF-LUMP-SUM
+           MOVE ZERO TO LN-PAYOFF-MONTH-NO
+           MOVE 'N' TO LN-PAYOFF-DONE
+           MOVE SPACES TO LN-PAYOFF-OUTCOME
+           IF LN-PAYOFF-BALANCE <= ZERO
+               MOVE ZERO TO LN-PAYOFF-BALANCE
+               MOVE 'Y' TO LN-PAYOFF-DONE
+               MOVE 'PAID-OFF' TO LN-PAYOFF-OUTCOME
+           END-IF
+           PERFORM UNTIL LN-PAYOFF-BALANCE <= ZERO
+                      OR LN-PAYOFF-MONTH-NO > LN-MAX-MONTHS
+                      OR LN-PAYOFF-DONE = 'Y'
+               PERFORM PROCESS-PAYOFF-MONTH
+           END-PERFORM
+           IF LN-PAYOFF-OUTCOME = SPACES
+               MOVE 'UNRESOLVED' TO LN-PAYOFF-OUTCOME
+           END-IF
+           COMPUTE LN-PAYOFF-MONTHS-SAVED =
+                   LN-ORIGINAL-MONTHS - LN-PAYOFF-MONTH-NO
+           PERFORM WRITE-PAYOFF-LINE.
+
+       PROCESS-PAYOFF-MONTH.
+           ADD 1 TO LN-PAYOFF-MONTH-NO
+           COMPUTE LN-PAYOFF-INTEREST ROUNDED =
+                   LN-PAYOFF-BALANCE * LN-MONTHLY-RATE
+           IF LN-MONTHLY-PAYMENT < LN-PAYOFF-INTEREST
+               MOVE 'Y' TO LN-PAYOFF-DONE
+               MOVE 'DELINQUENT' TO LN-PAYOFF-OUTCOME
+           ELSE
+               PERFORM APPLY-PAYOFF-PAYMENT
+           END-IF.
+
+       APPLY-PAYOFF-PAYMENT.
+           SUBTRACT LN-PAYOFF-INTEREST FROM LN-MONTHLY-PAYMENT
+               GIVING LN-PAYOFF-PRINCIPAL
+           IF LN-PAYOFF-PRINCIPAL >= LN-PAYOFF-BALANCE
+               MOVE LN-PAYOFF-BALANCE TO LN-PAYOFF-PRINCIPAL
+               ADD LN-PAYOFF-PRINCIPAL LN-PAYOFF-INTEREST
+                   GIVING LN-PAYOFF-PAYMENT-THIS-MO
+               MOVE ZERO TO LN-PAYOFF-BALANCE
+               MOVE 'PAID-OFF' TO LN-PAYOFF-OUTCOME
+           ELSE
+               MOVE LN-MONTHLY-PAYMENT TO LN-PAYOFF-PAYMENT-THIS-MO
+               SUBTRACT LN-PAYOFF-PRINCIPAL FROM LN-PAYOFF-BALANCE
+           END-IF.
+
+      *> LN-PAYOFF-MONTHS-SAVED only means "fewer scheduled payments"
+      *> when both schedules actually paid the loan off -- for a
+      *> DELINQUENT outcome it is a meaningless difference of two
+      *> delinquency-stop months, so the outcome flag is always printed
+      *> and called out instead of being silently folded into the count.
+       WRITE-PAYOFF-LINE.
+           MOVE LN-PAYOFF-LUMP-SUM TO LN-EDIT-PAYOFF-LUMP
+           MOVE LOAN-ACCT-BALANCE TO LN-EDIT-PAYOFF-BALANCE
+           MOVE LN-PAYOFF-MONTH-NO TO LN-EDIT-PAYOFF-MONTHS
+           MOVE LN-PAYOFF-MONTHS-SAVED TO LN-EDIT-PAYOFF-SAVED
+           MOVE SPACES TO LN-LINE-WORK
+           STRING LN-ACCT-ID              DELIMITED BY SIZE
+                  ' BALANCE '             DELIMITED BY SIZE
+                  LN-EDIT-PAYOFF-BALANCE  DELIMITED BY SIZE
+                  ' LUMP SUM '            DELIMITED BY SIZE
+                  LN-EDIT-PAYOFF-LUMP     DELIMITED BY SIZE
+                  ' OUTCOME '             DELIMITED BY SIZE
+                  LN-PAYOFF-OUTCOME       DELIMITED BY SIZE
+                  ' MONTHS REMAINING '    DELIMITED BY SIZE
+                  LN-EDIT-PAYOFF-MONTHS   DELIMITED BY SIZE
+                  ' FEWER PAYMENTS '      DELIMITED BY SIZE
+                  LN-EDIT-PAYOFF-SAVED    DELIMITED BY SIZE
+               INTO LN-LINE-WORK
+           MOVE LN-LINE-WORK TO PAYOFF-REPORT-LINE
+           WRITE PAYOFF-REPORT-LINE.
