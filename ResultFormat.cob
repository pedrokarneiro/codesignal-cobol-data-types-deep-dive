@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ResultFormat.
+      *> General-purpose edited-output routine. The
+      *> Signed/UnsignedDecimals and WarehouseInventory/StoreExpenses
+      *> family's own comments call out DISPLAY of a raw Result field
+      *> as printing unedited digits with leading zeros and no sign
+      *> placement "for simplicity" -- this formats any such figure
+      *> with thousands separators, a floating minus sign, and decimal
+      *> alignment for a report handed to a non-technical reader,
+      *> instead of every program growing its own one-off edit field.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RF-EDIT-1DEC                  PIC ---,---,--9.9.
+       01 RF-EDIT-2DEC                  PIC ---,---,--9.99.
+       01 RF-EDIT-3DEC                  PIC ---,---,--9.999.
+
+       LINKAGE SECTION.
+       01 RF-SOURCE-VALUE               PIC S9(9)V9(3).
+       01 RF-DECIMAL-PLACES             PIC 9(1).
+       01 RF-EDITED-RESULT              PIC X(16).
+
+       PROCEDURE DIVISION USING RF-SOURCE-VALUE
+                                RF-DECIMAL-PLACES
+                                RF-EDITED-RESULT.
+       MAIN-PARA.
+           EVALUATE RF-DECIMAL-PLACES
+               WHEN 1
+                   MOVE RF-SOURCE-VALUE TO RF-EDIT-1DEC
+                   MOVE RF-EDIT-1DEC TO RF-EDITED-RESULT
+               WHEN 3
+                   MOVE RF-SOURCE-VALUE TO RF-EDIT-3DEC
+                   MOVE RF-EDIT-3DEC TO RF-EDITED-RESULT
+               WHEN OTHER
+                   MOVE RF-SOURCE-VALUE TO RF-EDIT-2DEC
+                   MOVE RF-EDIT-2DEC TO RF-EDITED-RESULT
+           END-EVALUATE
+           GOBACK.
