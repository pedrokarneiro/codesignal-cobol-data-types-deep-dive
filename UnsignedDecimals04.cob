@@ -1,21 +1,298 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UnsignedDecimals04.
+      *> Batch payroll run. Reads the employee master file, computes
+      *> Total = Salary + Bonus and NetPay = Total less withholding for
+      *> every employee, and writes a payroll register plus a printed
+      *> total-payroll-cost summary for the period.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAY-EMPLOYEE-IN ASSIGN TO "data/PAYEMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Pay-stub inquiry: the register now accumulates
+      *> across pay periods (OPEN EXTEND below) instead of being
+      *> truncated each run, so PayStubInquiry.cob can show an
+      *> employee's current and prior pay-stub figures.
+           SELECT PAYROLL-REGISTER-OUT ASSIGN TO "data/PAYROLL-REG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-REG-OUT-STATUS.
+      *> Year-to-date accumulators: carried forward across
+      *> pay periods via a YTD master, read in at start-up and written
+      *> back out -- updated -- once the period's register is done.
+           SELECT PAY-YTD-IN ASSIGN TO "data/PAYYTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-YTD-STATUS.
+           SELECT PAY-YTD-OUT ASSIGN TO "data/PAYYTD-NEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Manager-approval queue: any employee whose Bonus
+      *> exceeds the configurable cap percentage of Salary is routed
+      *> here instead of being paid out automatically.
+           SELECT PAY-APPROVAL-OUT ASSIGN TO "data/PAYAPPR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Batch-window log: shared run-log file every
+      *> converted batch job appends a start/end/record-count line to.
+           SELECT BATCH-RUN-LOG-OUT ASSIGN TO "data/BATCHRUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAY-BRL-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  PAY-EMPLOYEE-IN.
+       COPY PAYEMP.
+
+       FD  PAYROLL-REGISTER-OUT.
+       COPY PAYREG.
+
+       FD  PAY-YTD-IN.
+       COPY PAYYTD.
+
+       FD  PAY-YTD-OUT.
+       01  PAY-YTD-OUT-RECORD.
+           05 YTD-OUT-EMP-ID             PIC X(6).
+           05 YTD-OUT-GROSS              PIC 9(8)V99.
+           05 YTD-OUT-WITHHOLDING        PIC 9(8)V99.
+           05 YTD-OUT-NET                PIC 9(8)V99.
+
+       FD  PAY-APPROVAL-OUT.
+       COPY PAYAPPR.
 
+       FD  BATCH-RUN-LOG-OUT.
+       COPY BATCHLOG.
+
+       WORKING-STORAGE SECTION.
        01 Salary PIC 9(5)V99.
        01 Bonus PIC 9(4)V9 VALUE 150.5.
        01 Total PIC 9(6)V99.
 
-       PROCEDURE DIVISION.
-           *> TODO: Move value 35000.75 to Salary
-           MOVE 35000.75 TO Salary. *> <-- Line added.
-           DISPLAY 'Salary = ' Salary.
-           DISPLAY 'Bonus = ' Bonus.
+       01 PAY-WITHHOLDING-PCT            PIC 9(2)V99 VALUE 18.50.
+      *> Bonus-cap validation: a bonus above this percentage
+      *> of Salary gets held for manager approval instead of paid.
+       01 PAY-BONUS-CAP-PCT              PIC 9(2)V99 VALUE 10.00.
+       01 PAY-BONUS-LIMIT                PIC 9(5)V99.
+       01 PAY-WORK-FIELDS.
+           05 PAY-EOF                    PIC X VALUE 'N'.
+           05 PAY-EMP-COUNT              PIC 9(6) VALUE ZERO.
+           05 PAY-APPROVAL-COUNT         PIC 9(6) VALUE ZERO.
+           05 PAY-WITHHOLDING             PIC 9(6)V99.
+           05 NetPay                      PIC 9(6)V99.
+           05 PAY-TOTAL-GROSS            PIC 9(8)V99 VALUE ZERO.
+           05 PAY-TOTAL-WITHHOLDING      PIC 9(8)V99 VALUE ZERO.
+           05 PAY-TOTAL-NET              PIC 9(8)V99 VALUE ZERO.
+
+      *> Edited-output routine: formats the period's gross,
+      *> withholding, and net totals with thousands separators, a
+      *> floating minus sign, and decimal alignment for the printed
+      *> summary, same shared ResultFormat.cob call the rest of this
+      *> family now makes before its own Result-style DISPLAYs.
+       01 RF-SOURCE-VALUE                PIC S9(9)V9(3).
+       01 RF-DECIMAL-PLACES               PIC 9(1) VALUE 2.
+       01 RF-EDITED-RESULT                PIC X(16).
+
+       01 PAY-YTD-STATUS                 PIC X(2).
+       01 PAY-YTD-EOF                    PIC X VALUE 'N'.
+
+       01 PAY-REG-OUT-STATUS             PIC X(2).
+       01 PAY-TODAY                      PIC X(8).
 
-           *> TODO: Calculate the total compensation by adding Salary to Bonus and store the result in Total
-           ADD Salary TO Bonus GIVING Total. *> <-- Line added.
-           DISPLAY 'Total Compensation = ' Total.
+      *> Batch-window log.
+       01 PAY-BRL-STATUS                 PIC XX.
+       01 PAY-BRL-START-TIME             PIC X(6).
+       01 PAY-BRL-END-TIME               PIC X(6).
+       01 PAY-BRL-START-SECONDS          PIC 9(6).
+       01 PAY-BRL-END-SECONDS            PIC 9(6).
+       01 PAY-BRL-ELAPSED-SECONDS        PIC 9(6).
+       01 PAY-BRL-TIME-PARTS.
+           05 PAY-BRL-HH                 PIC 99.
+           05 PAY-BRL-MM                 PIC 99.
+           05 PAY-BRL-SS                 PIC 99.
 
+      *> Year-to-date accumulator table, loaded from
+      *> PAY-YTD-IN and searched/updated per employee, then written
+      *> back out in full as the new YTD master.
+       01 PAY-YTD-TABLE-CONTROL.
+           05 PAY-YTD-COUNT               PIC 9(4) VALUE ZERO.
+           05 PAY-YTD-MATCH-IX             PIC 9(4).
+
+       01 PAY-YTD-TABLE.
+           05 PAY-YTD-ENTRY OCCURS 500 TIMES
+                       INDEXED BY PAY-YTD-IX.
+               10 PAY-YTD-EMP-ID-T         PIC X(6).
+               10 PAY-YTD-GROSS-T          PIC 9(8)V99.
+               10 PAY-YTD-WITHHOLDING-T    PIC 9(8)V99.
+               10 PAY-YTD-NET-T            PIC 9(8)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PAY-TODAY
+           MOVE FUNCTION CURRENT-DATE(9:6) TO PAY-BRL-START-TIME
+           PERFORM LOAD-YTD-TABLE
+           OPEN INPUT PAY-EMPLOYEE-IN
+           OPEN EXTEND PAYROLL-REGISTER-OUT
+           IF PAY-REG-OUT-STATUS = '35'
+               OPEN OUTPUT PAYROLL-REGISTER-OUT
+           END-IF
+           OPEN OUTPUT PAY-APPROVAL-OUT
+           PERFORM UNTIL PAY-EOF = 'Y'
+               READ PAY-EMPLOYEE-IN
+                   AT END MOVE 'Y' TO PAY-EOF
+                   NOT AT END PERFORM PROCESS-ONE-EMPLOYEE
+               END-READ
+           END-PERFORM
+           CLOSE PAY-EMPLOYEE-IN
+           CLOSE PAYROLL-REGISTER-OUT
+           CLOSE PAY-APPROVAL-OUT
+           PERFORM WRITE-YTD-MASTER
+           DISPLAY 'Employees processed     = ' PAY-EMP-COUNT
+           DISPLAY 'Held for approval       = ' PAY-APPROVAL-COUNT
+           MOVE PAY-TOTAL-GROSS TO RF-SOURCE-VALUE
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'Total Gross Payroll     = ' RF-EDITED-RESULT
+           MOVE PAY-TOTAL-WITHHOLDING TO RF-SOURCE-VALUE
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'Total Withholding       = ' RF-EDITED-RESULT
+           MOVE PAY-TOTAL-NET TO RF-SOURCE-VALUE
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'Total Net Payroll Cost  = ' RF-EDITED-RESULT
+           PERFORM WRITE-BATCH-RUN-LOG
            STOP RUN.
-           
\ No newline at end of file
+
+      *> Batch-window log: appends one start/end/record-count
+      *> line per run to the shared run-log file, same accumulate
+      *> pattern as the payroll register above.
+       WRITE-BATCH-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO PAY-BRL-END-TIME
+           MOVE PAY-BRL-START-TIME TO PAY-BRL-TIME-PARTS
+           COMPUTE PAY-BRL-START-SECONDS =
+                   PAY-BRL-HH * 3600 + PAY-BRL-MM * 60 + PAY-BRL-SS
+           MOVE PAY-BRL-END-TIME TO PAY-BRL-TIME-PARTS
+           COMPUTE PAY-BRL-END-SECONDS =
+                   PAY-BRL-HH * 3600 + PAY-BRL-MM * 60 + PAY-BRL-SS
+           COMPUTE PAY-BRL-ELAPSED-SECONDS =
+                   PAY-BRL-END-SECONDS - PAY-BRL-START-SECONDS
+           OPEN EXTEND BATCH-RUN-LOG-OUT
+           IF PAY-BRL-STATUS = '35'
+               OPEN OUTPUT BATCH-RUN-LOG-OUT
+           END-IF
+           MOVE 'UNSIGNEDDECIMALS04' TO BRL-JOB-NAME
+           MOVE PAY-TODAY              TO BRL-RUN-DATE
+           MOVE PAY-BRL-START-TIME     TO BRL-START-TIME
+           MOVE PAY-BRL-END-TIME       TO BRL-END-TIME
+           MOVE PAY-BRL-ELAPSED-SECONDS TO BRL-ELAPSED-SECONDS
+           MOVE PAY-EMP-COUNT          TO BRL-RECORD-COUNT
+           WRITE BATCH-RUN-LOG-RECORD
+           CLOSE BATCH-RUN-LOG-OUT.
+
+      *> Year-to-date accumulators. The YTD master may not
+      *> exist yet for a brand-new payroll -- PAY-YTD-STATUS stays off
+      *> '00' and the table is simply left empty, same as
+      *> WarehouseInventory.cob's checkpoint-file-not-found handling.
+       LOAD-YTD-TABLE.
+           OPEN INPUT PAY-YTD-IN
+           IF PAY-YTD-STATUS = '00'
+               PERFORM UNTIL PAY-YTD-EOF = 'Y'
+                   READ PAY-YTD-IN
+                       AT END MOVE 'Y' TO PAY-YTD-EOF
+                       NOT AT END PERFORM STORE-YTD-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE PAY-YTD-IN
+           END-IF.
+
+       STORE-YTD-ENTRY.
+           ADD 1 TO PAY-YTD-COUNT
+           MOVE YTD-EMP-ID      TO PAY-YTD-EMP-ID-T(PAY-YTD-COUNT)
+           MOVE YTD-GROSS       TO PAY-YTD-GROSS-T(PAY-YTD-COUNT)
+           MOVE YTD-WITHHOLDING TO PAY-YTD-WITHHOLDING-T(PAY-YTD-COUNT)
+           MOVE YTD-NET         TO PAY-YTD-NET-T(PAY-YTD-COUNT).
+
+       PROCESS-ONE-EMPLOYEE.
+           ADD 1 TO PAY-EMP-COUNT
+           MOVE PAY-EMP-SALARY TO Salary
+           MOVE PAY-EMP-BONUS TO Bonus
+           COMPUTE PAY-BONUS-LIMIT ROUNDED =
+                   Salary * PAY-BONUS-CAP-PCT / 100
+           IF Bonus > PAY-BONUS-LIMIT
+               PERFORM WRITE-APPROVAL-RECORD
+           ELSE
+               ADD Salary TO Bonus GIVING Total
+               COMPUTE PAY-WITHHOLDING ROUNDED =
+                       Total * PAY-WITHHOLDING-PCT / 100
+               SUBTRACT PAY-WITHHOLDING FROM Total GIVING NetPay
+               ADD Total TO PAY-TOTAL-GROSS
+               ADD PAY-WITHHOLDING TO PAY-TOTAL-WITHHOLDING
+               ADD NetPay TO PAY-TOTAL-NET
+               PERFORM UPDATE-YTD-FOR-EMPLOYEE
+               PERFORM WRITE-REGISTER-RECORD
+           END-IF.
+
+      *> Bonus exceeds the configured cap: hold for manager
+      *> approval instead of paying automatically -- no register line,
+      *> no YTD update, same as WarehouseInventory.cob's rejected
+      *> transactions being routed to suspense instead of posted.
+       WRITE-APPROVAL-RECORD.
+           ADD 1 TO PAY-APPROVAL-COUNT
+           MOVE PAY-EMP-ID TO APPR-EMP-ID
+           MOVE PAY-EMP-NAME TO APPR-EMP-NAME
+           MOVE Salary TO APPR-SALARY
+           MOVE Bonus TO APPR-BONUS
+           MOVE PAY-BONUS-LIMIT TO APPR-BONUS-LIMIT
+           MOVE 'BONUS EXCEEDS CAP PCT OF SALARY' TO APPR-REASON
+           WRITE PAY-APPROVAL-RECORD.
+
+      *> Carries this period's Total/withholding/NetPay forward into
+      *> the employee's running YTD entry, inserting a new entry the
+      *> first time an employee is seen.
+       UPDATE-YTD-FOR-EMPLOYEE.
+           SET PAY-YTD-IX TO 1
+           SEARCH PAY-YTD-ENTRY
+               AT END
+                   ADD 1 TO PAY-YTD-COUNT
+                   MOVE PAY-EMP-ID TO PAY-YTD-EMP-ID-T(PAY-YTD-COUNT)
+                   MOVE Total   TO PAY-YTD-GROSS-T(PAY-YTD-COUNT)
+                   MOVE PAY-WITHHOLDING
+                       TO PAY-YTD-WITHHOLDING-T(PAY-YTD-COUNT)
+                   MOVE NetPay  TO PAY-YTD-NET-T(PAY-YTD-COUNT)
+                   MOVE PAY-YTD-COUNT TO PAY-YTD-MATCH-IX
+               WHEN PAY-YTD-EMP-ID-T(PAY-YTD-IX) = PAY-EMP-ID
+                   ADD Total TO PAY-YTD-GROSS-T(PAY-YTD-IX)
+                   ADD PAY-WITHHOLDING
+                       TO PAY-YTD-WITHHOLDING-T(PAY-YTD-IX)
+                   ADD NetPay TO PAY-YTD-NET-T(PAY-YTD-IX)
+                   MOVE PAY-YTD-IX TO PAY-YTD-MATCH-IX
+           END-SEARCH.
+
+       WRITE-YTD-MASTER.
+           OPEN OUTPUT PAY-YTD-OUT
+           PERFORM VARYING PAY-YTD-IX FROM 1 BY 1
+                   UNTIL PAY-YTD-IX > PAY-YTD-COUNT
+               MOVE PAY-YTD-EMP-ID-T(PAY-YTD-IX) TO YTD-OUT-EMP-ID
+               MOVE PAY-YTD-GROSS-T(PAY-YTD-IX) TO YTD-OUT-GROSS
+               MOVE PAY-YTD-WITHHOLDING-T(PAY-YTD-IX)
+                   TO YTD-OUT-WITHHOLDING
+               MOVE PAY-YTD-NET-T(PAY-YTD-IX) TO YTD-OUT-NET
+               WRITE PAY-YTD-OUT-RECORD
+           END-PERFORM
+           CLOSE PAY-YTD-OUT.
+
+       WRITE-REGISTER-RECORD.
+           MOVE PAY-EMP-ID TO REG-EMP-ID
+           MOVE PAY-EMP-NAME TO REG-EMP-NAME
+           MOVE Salary TO REG-SALARY
+           MOVE Bonus TO REG-BONUS
+           MOVE Total TO REG-TOTAL
+           MOVE PAY-WITHHOLDING TO REG-WITHHOLDING
+           MOVE NetPay TO REG-NET-PAY
+           MOVE PAY-EMP-ROUTING TO REG-ROUTING
+           MOVE PAY-EMP-ACCOUNT TO REG-ACCOUNT
+           MOVE PAY-YTD-GROSS-T(PAY-YTD-MATCH-IX) TO REG-YTD-GROSS
+           MOVE PAY-YTD-WITHHOLDING-T(PAY-YTD-MATCH-IX)
+               TO REG-YTD-WITHHOLDING
+           MOVE PAY-YTD-NET-T(PAY-YTD-MATCH-IX) TO REG-YTD-NET
+           MOVE PAY-TODAY TO REG-PAY-DATE
+           WRITE PAYROLL-REGISTER-RECORD.
