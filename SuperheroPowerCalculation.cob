@@ -9,7 +9,11 @@
       *> TODO: Define variable LexLuthorPower as a signed integer that can hold 4 digits, initialized to -300.
        01 LexLuthorPower PIC S9(4) VALUE -300.
       *> TODO: Define variable PowerResult as a signed integer that can hold 6 digits.
-       01 PowerResult PIC S9(6).
+      *> COMP-3 packed-decimal; see SuperheroIntegerMath.cob's
+      *> CombinedPower comment for why this is safe here but the
+      *> consolidated hero roster's HERO-POWER field needed the file's
+      *> record layout switched to indexed first.
+       01 PowerResult PIC S9(6) COMP-3.
 
        PROCEDURE DIVISION.
 
