@@ -1,23 +1,48 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SignedIntegerNumbers.
+      *> Operands now come from a parameter card read once at
+      *> start-up instead of being hardcoded in WORKING-STORAGE, so
+      *> operations can rerun the same ADD/SUBTRACT/MULTIPLY/DIVIDE
+      *> logic against a different pair of figures without a recompile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD-IN ASSIGN TO "data/SIN01-PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD-IN.
+       01  PARM-CARD.
+           05 PARM-NUM1              PIC S9(3)
+                                      SIGN IS TRAILING SEPARATE.
+           05 PARM-NUM2              PIC S9(3)
+                                      SIGN IS TRAILING SEPARATE.
+
        WORKING-STORAGE SECTION.
 
-       01 Num1 PIC S9(3) VALUE 100.
-       01 Num2 PIC S9(3) VALUE -456.
+       01 Num1 PIC S9(3).
+       01 Num2 PIC S9(3).
        01 Result PIC S9(5).
 
        PROCEDURE DIVISION.
+           OPEN INPUT PARM-CARD-IN
+           READ PARM-CARD-IN
+           END-READ
+           MOVE PARM-NUM1 TO Num1
+           MOVE PARM-NUM2 TO Num2
+           CLOSE PARM-CARD-IN
+
            ADD Num1 TO Num2 GIVING Result.
-           DISPLAY Result. *> -356
+           DISPLAY Result. *> -356 with the shipped parameter card
 
            SUBTRACT Num1 FROM Num2 GIVING Result.
-           DISPLAY Result. *> -556
+           DISPLAY Result. *> -556 with the shipped parameter card
 
            MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY Result. *> -45600
+           DISPLAY Result. *> -45600 with the shipped parameter card
 
            DIVIDE Num2 BY Num1 GIVING Result.
-           DISPLAY Result. *> -4 (integer division)
+           DISPLAY Result. *> -4 (integer division), shipped parameter card
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
