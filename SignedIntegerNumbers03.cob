@@ -1,10 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SignedIntegerNumbers.
+      *> Operands now come from a parameter card read once at
+      *> start-up instead of being hardcoded in WORKING-STORAGE, so
+      *> operations can rerun the same ADD/MULTIPLY logic against a
+      *> different pair of figures without a recompile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD-IN ASSIGN TO "data/SIN03-PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD-IN.
+       01  PARM-CARD.
+           05 PARM-NUM1              PIC 9(3).
+           05 PARM-NUM2              PIC S9(3)
+                                      SIGN IS TRAILING SEPARATE.
+
        WORKING-STORAGE SECTION.
 
-       01 Num1 PIC 9(3) VALUE 100.
-       01 Num2 PIC S9(3) VALUE -456.
+       01 Num1 PIC 9(3).
+       01 Num2 PIC S9(3).
       * 01 Result PIC 9(5).
        01 Result PIC S9(5).
       * The key issue was that Result was defined as PIC 9(5), which only allows unsigned numeric values.
@@ -14,10 +31,17 @@
       * addition and multiplication operations.
 
        PROCEDURE DIVISION.
+           OPEN INPUT PARM-CARD-IN
+           READ PARM-CARD-IN
+           END-READ
+           MOVE PARM-NUM1 TO Num1
+           MOVE PARM-NUM2 TO Num2
+           CLOSE PARM-CARD-IN
+
            ADD Num1 TO Num2 GIVING Result.
-           DISPLAY Result. *> Displays +356 instead of -356, leading zeros are skipped for simplicity
+           DISPLAY Result. *> Displays +356, shipped parameter card
 
            MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY Result. *> Displays +45600 instead of -45600
+           DISPLAY Result. *> Displays +45600, shipped parameter card
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
