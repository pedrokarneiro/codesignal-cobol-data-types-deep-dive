@@ -8,10 +8,22 @@
        01 Num2 PIC S9(6)V9 VALUE 100.0.
        01 Result PIC S9(6)V99.
 
+      *> Edited-output routine: formats Result with thousands
+      *> separators, a floating minus sign, and decimal alignment for
+      *> the console DISPLAY, same shared ResultFormat.cob call every
+      *> program in this family now makes before its own Result DISPLAY.
+       01 RF-SOURCE-VALUE                PIC S9(9)V9(3).
+       01 RF-DECIMAL-PLACES               PIC 9(1) VALUE 2.
+       01 RF-EDITED-RESULT                PIC X(16).
+
        PROCEDURE DIVISION.
            MOVE -123.4 TO Num1.
 
            MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY 'Result = ' Result. *> The result is 012340.00 instead of the expected value -012340.00
+           MOVE Result TO RF-SOURCE-VALUE
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'Result = ' RF-EDITED-RESULT. *> Result =     -12,340.00
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
