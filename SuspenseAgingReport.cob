@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SuspenseAgingReport.
+      *> Suspense-file aging report. Reads the warehouse
+      *> suspense file and the BugFixUserInput account-error file --
+      *> both now accumulate across runs and carry a reject date --
+      *> and reports how many days each unresolved record has sat,
+      *> bucketed the same way an AR aging report groups open items,
+      *> instead of leaving operations with no visibility into whether
+      *> a suspended transaction from last week has ever been cleared.
+      *> Either file may not exist yet, opened the same FILE-STATUS-
+      *> tolerant way ExceptionDigest.cob treats these same two files.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WH-SUSPENSE-IN ASSIGN TO "data/WHSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WH-SUSP-STATUS.
+           SELECT ACCOUNT-ERROR-IN ASSIGN TO "data/ACCTERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCT-ERR-STATUS.
+           SELECT AGING-REPORT-OUT
+               ASSIGN TO "data/SUSPENSE-AGING.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WH-SUSPENSE-IN.
+       COPY WHSUSP.
+
+       FD  ACCOUNT-ERROR-IN.
+       COPY ACCTERR.
+
+       FD  AGING-REPORT-OUT.
+       01  AGING-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 SAR-EOF-SWITCHES.
+           05 SAR-WH-SUSP-EOF             PIC X VALUE 'N'.
+           05 SAR-ACCT-ERR-EOF            PIC X VALUE 'N'.
+
+       01 SAR-FILE-STATUSES.
+           05 WH-SUSP-STATUS              PIC XX.
+           05 ACCT-ERR-STATUS             PIC XX.
+
+       01 SAR-TODAY                       PIC X(8).
+       01 SAR-TODAY-NUM                   PIC 9(8).
+       01 SAR-REJECT-DATE-NUM             PIC 9(8).
+       01 SAR-AGE-DAYS                    PIC S9(8).
+
+      *> Aging buckets, the same 0-7/8-30/31-and-over grouping a
+      *> receivables aging report uses, so a record that has slipped
+      *> past a week or a month stands out from a same-day reject.
+       01 SAR-BUCKET-COUNTS.
+           05 SAR-BUCKET-0-7              PIC 9(6) VALUE ZERO.
+           05 SAR-BUCKET-8-30             PIC 9(6) VALUE ZERO.
+           05 SAR-BUCKET-OVER-30          PIC 9(6) VALUE ZERO.
+
+       01 SAR-COUNTS.
+           05 SAR-WH-SUSP-COUNT           PIC 9(6) VALUE ZERO.
+           05 SAR-ACCT-ERR-COUNT          PIC 9(6) VALUE ZERO.
+           05 SAR-GRAND-TOTAL             PIC 9(6) VALUE ZERO.
+
+       01 SAR-EDIT-QUANTITY               PIC -ZZZ,ZZ9.999.
+       01 SAR-EDIT-AGE                    PIC ZZZ9.
+       01 SAR-EDIT-COUNT                  PIC ZZZ9.
+       01 SAR-REPORT-LINE-WORK            PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SAR-TODAY
+           MOVE SAR-TODAY TO SAR-TODAY-NUM
+           OPEN OUTPUT AGING-REPORT-OUT
+           PERFORM WRITE-AGING-HEADER
+           PERFORM PROCESS-WAREHOUSE-SUSPENSE
+           PERFORM PROCESS-ACCOUNT-ERRORS
+           PERFORM WRITE-AGING-SUMMARY
+           CLOSE AGING-REPORT-OUT
+           DISPLAY 'Warehouse suspense records = ' SAR-WH-SUSP-COUNT
+           DISPLAY 'Account error records      = ' SAR-ACCT-ERR-COUNT
+           DISPLAY 'Total unresolved records   = ' SAR-GRAND-TOTAL
+           DISPLAY '  0-7 days                = ' SAR-BUCKET-0-7
+           DISPLAY '  8-30 days               = ' SAR-BUCKET-8-30
+           DISPLAY '  over 30 days            = ' SAR-BUCKET-OVER-30
+           STOP RUN.
+
+       WRITE-AGING-HEADER.
+           MOVE SPACES TO AGING-REPORT-LINE
+           STRING 'SUSPENSE AGING REPORT - ' DELIMITED BY SIZE
+                  SAR-TODAY                   DELIMITED BY SIZE
+               INTO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SPACES TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE.
+
+       PROCESS-WAREHOUSE-SUSPENSE.
+           OPEN INPUT WH-SUSPENSE-IN
+           IF WH-SUSP-STATUS = '00'
+               MOVE SPACES TO AGING-REPORT-LINE
+               MOVE 'WAREHOUSE SUSPENSE' TO AGING-REPORT-LINE
+               WRITE AGING-REPORT-LINE
+               PERFORM UNTIL SAR-WH-SUSP-EOF = 'Y'
+                   READ WH-SUSPENSE-IN
+                       AT END MOVE 'Y' TO SAR-WH-SUSP-EOF
+                       NOT AT END PERFORM WRITE-WH-SUSPENSE-AGE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE WH-SUSPENSE-IN
+               MOVE SPACES TO AGING-REPORT-LINE
+               WRITE AGING-REPORT-LINE
+           END-IF.
+
+       WRITE-WH-SUSPENSE-AGE-LINE.
+           ADD 1 TO SAR-WH-SUSP-COUNT
+           ADD 1 TO SAR-GRAND-TOTAL
+           MOVE WH-SUSP-REJECT-DATE TO SAR-REJECT-DATE-NUM
+           COMPUTE SAR-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(SAR-TODAY-NUM)
+               - FUNCTION INTEGER-OF-DATE(SAR-REJECT-DATE-NUM)
+           PERFORM BUCKET-THIS-AGE
+           MOVE WH-SUSP-QUANTITY TO SAR-EDIT-QUANTITY
+           MOVE SAR-AGE-DAYS TO SAR-EDIT-AGE
+           MOVE SPACES TO SAR-REPORT-LINE-WORK
+           STRING '  ITEM=' DELIMITED BY SIZE
+                  WH-SUSP-ITEM-CODE  DELIMITED BY SIZE
+                  ' TYPE='           DELIMITED BY SIZE
+                  WH-SUSP-TYPE       DELIMITED BY SIZE
+                  ' QTY='            DELIMITED BY SIZE
+                  SAR-EDIT-QUANTITY  DELIMITED BY SIZE
+                  ' AGE(DAYS)='      DELIMITED BY SIZE
+                  SAR-EDIT-AGE       DELIMITED BY SIZE
+                  ' REASON='         DELIMITED BY SIZE
+                  WH-SUSP-REASON     DELIMITED BY SIZE
+               INTO SAR-REPORT-LINE-WORK
+           MOVE SAR-REPORT-LINE-WORK TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE.
+
+       PROCESS-ACCOUNT-ERRORS.
+           OPEN INPUT ACCOUNT-ERROR-IN
+           IF ACCT-ERR-STATUS = '00'
+               MOVE SPACES TO AGING-REPORT-LINE
+               MOVE 'ACCOUNT ERRORS' TO AGING-REPORT-LINE
+               WRITE AGING-REPORT-LINE
+               PERFORM UNTIL SAR-ACCT-ERR-EOF = 'Y'
+                   READ ACCOUNT-ERROR-IN
+                       AT END MOVE 'Y' TO SAR-ACCT-ERR-EOF
+                       NOT AT END PERFORM WRITE-ACCT-ERROR-AGE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-ERROR-IN
+               MOVE SPACES TO AGING-REPORT-LINE
+               WRITE AGING-REPORT-LINE
+           END-IF.
+
+       WRITE-ACCT-ERROR-AGE-LINE.
+           ADD 1 TO SAR-ACCT-ERR-COUNT
+           ADD 1 TO SAR-GRAND-TOTAL
+           MOVE ACCT-ERR-REJECT-DATE TO SAR-REJECT-DATE-NUM
+           COMPUTE SAR-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(SAR-TODAY-NUM)
+               - FUNCTION INTEGER-OF-DATE(SAR-REJECT-DATE-NUM)
+           PERFORM BUCKET-THIS-AGE
+           MOVE SAR-AGE-DAYS TO SAR-EDIT-AGE
+           MOVE SPACES TO SAR-REPORT-LINE-WORK
+           STRING '  USER='    DELIMITED BY SIZE
+                  ACCT-ERR-USERNAME DELIMITED BY SIZE
+                  ' AGE(DAYS)=' DELIMITED BY SIZE
+                  SAR-EDIT-AGE      DELIMITED BY SIZE
+                  ' REASON='   DELIMITED BY SIZE
+                  ACCT-ERR-REASON   DELIMITED BY SIZE
+               INTO SAR-REPORT-LINE-WORK
+           MOVE SAR-REPORT-LINE-WORK TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE.
+
+      *> Sorts the age just computed for the record being processed
+      *> into the 0-7/8-30/over-30 day buckets.
+       BUCKET-THIS-AGE.
+           IF SAR-AGE-DAYS <= 7
+               ADD 1 TO SAR-BUCKET-0-7
+           ELSE
+               IF SAR-AGE-DAYS <= 30
+                   ADD 1 TO SAR-BUCKET-8-30
+               ELSE
+                   ADD 1 TO SAR-BUCKET-OVER-30
+               END-IF
+           END-IF.
+
+       WRITE-AGING-SUMMARY.
+           MOVE SPACES TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE 'SUMMARY' TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SAR-WH-SUSP-COUNT TO SAR-EDIT-COUNT
+           MOVE SPACES TO SAR-REPORT-LINE-WORK
+           STRING '  WAREHOUSE SUSPENSE:   ' DELIMITED BY SIZE
+                  SAR-EDIT-COUNT             DELIMITED BY SIZE
+               INTO SAR-REPORT-LINE-WORK
+           MOVE SAR-REPORT-LINE-WORK TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SAR-ACCT-ERR-COUNT TO SAR-EDIT-COUNT
+           MOVE SPACES TO SAR-REPORT-LINE-WORK
+           STRING '  ACCOUNT ERRORS:       ' DELIMITED BY SIZE
+                  SAR-EDIT-COUNT             DELIMITED BY SIZE
+               INTO SAR-REPORT-LINE-WORK
+           MOVE SAR-REPORT-LINE-WORK TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SAR-GRAND-TOTAL TO SAR-EDIT-COUNT
+           MOVE SPACES TO SAR-REPORT-LINE-WORK
+           STRING '  TOTAL UNRESOLVED:     ' DELIMITED BY SIZE
+                  SAR-EDIT-COUNT             DELIMITED BY SIZE
+               INTO SAR-REPORT-LINE-WORK
+           MOVE SAR-REPORT-LINE-WORK TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SPACES TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE 'AGING BUCKETS' TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SAR-BUCKET-0-7 TO SAR-EDIT-COUNT
+           MOVE SPACES TO SAR-REPORT-LINE-WORK
+           STRING '  0-7 DAYS:             ' DELIMITED BY SIZE
+                  SAR-EDIT-COUNT             DELIMITED BY SIZE
+               INTO SAR-REPORT-LINE-WORK
+           MOVE SAR-REPORT-LINE-WORK TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SAR-BUCKET-8-30 TO SAR-EDIT-COUNT
+           MOVE SPACES TO SAR-REPORT-LINE-WORK
+           STRING '  8-30 DAYS:            ' DELIMITED BY SIZE
+                  SAR-EDIT-COUNT             DELIMITED BY SIZE
+               INTO SAR-REPORT-LINE-WORK
+           MOVE SAR-REPORT-LINE-WORK TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SAR-BUCKET-OVER-30 TO SAR-EDIT-COUNT
+           MOVE SPACES TO SAR-REPORT-LINE-WORK
+           STRING '  OVER 30 DAYS:         ' DELIMITED BY SIZE
+                  SAR-EDIT-COUNT             DELIMITED BY SIZE
+               INTO SAR-REPORT-LINE-WORK
+           MOVE SAR-REPORT-LINE-WORK TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE.
