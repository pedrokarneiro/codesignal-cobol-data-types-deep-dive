@@ -1,16 +1,193 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TemperatureReadings.
+      *> Continuous sensor-log processing. Reads a log file of
+      *> timestamped sensor readings and changes, computes
+      *> NewTemperature for each entry, flags any reading outside the
+      *> safe threshold range on an exception report, and produces a
+      *> daily summary with min/max/average temperature.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-LOG-IN ASSIGN TO "data/TEMPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMP-EXCEPTION-OUT ASSIGN TO "data/TEMP-EXCEPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMP-SUMMARY-OUT ASSIGN TO "data/TEMP-SUMMARY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Per-sensor calibration-offset master: several field sensors
+      *> run a few degrees off, so their drift is looked up and
+      *> applied before NewTemperature is computed instead of
+      *> assuming every sensor is perfectly calibrated.
+           SELECT TEMP-CAL-IN ASSIGN TO "data/TEMPCAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEMP-LOG-IN.
+       01  TEMP-LOG-RECORD.
+           05 TL-SENSOR-ID               PIC X(6).
+           05 TL-TIMESTAMP                PIC X(12).
+           05 CurrentTemperature          PIC S9(3)
+                                           SIGN IS TRAILING SEPARATE.
+           05 TemperatureChange           PIC S9(3)
+                                           SIGN IS TRAILING SEPARATE.
+
+       FD  TEMP-EXCEPTION-OUT.
+       01  TEMP-EXCEPTION-LINE            PIC X(80).
+
+       FD  TEMP-SUMMARY-OUT.
+       01  TEMP-SUMMARY-LINE              PIC X(80).
+
+       FD  TEMP-CAL-IN.
+       COPY TEMPCAL.
+
        WORKING-STORAGE SECTION.
+       01 NewTemperature                 PIC S9(3).
+
+      *> Calibration-offset table, loaded from TEMP-CAL-IN once at
+      *> start-up and searched for each reading's sensor ID --
+      *> same load-then-SEARCH pattern as LoanPaymentOperations.cob's
+      *> LN-FX-RATE-TABLE. A sensor with no entry is assumed
+      *> perfectly calibrated (offset zero).
+       01 TEMP-CAL-TABLE-CONTROL.
+           05 TEMP-CAL-COUNT              PIC 9(4) VALUE ZERO.
+           05 TEMP-CAL-EOF                PIC X VALUE 'N'.
+
+       01 TEMP-CAL-TABLE.
+           05 TEMP-CAL-ENTRY OCCURS 200 TIMES
+                       INDEXED BY TEMP-CAL-IX.
+               10 TEMP-CAL-SENSOR-ID-T     PIC X(6).
+               10 TEMP-CAL-OFFSET-T        PIC S9(3).
+
+       01 TEMP-CAL-OFFSET                 PIC S9(3) VALUE ZERO.
+       01 TEMP-ADJUSTED-CURRENT           PIC S9(3).
+
+       01 TEMP-THRESHOLDS.
+           05 TEMP-HIGH-THRESHOLD         PIC S9(3) VALUE +90.
+           05 TEMP-LOW-THRESHOLD          PIC S9(3) VALUE -20.
 
-      *> TODO: Create variables for CurrentTemperature, TemperatureChange, and NewTemperature for the results. Use values 30 and -5 for CurrentTemperature and TemperatureChange, respectively.
-       01 CurrentTemperature PIC S9(2) VALUE 30.
-       01 TemperatureChange PIC S9(2) VALUE -5.
-       01 NewTemperature PIC S9(3).
+       01 TEMP-WORK-FIELDS.
+           05 TEMP-EOF                    PIC X VALUE 'N'.
+           05 TEMP-READING-COUNT          PIC 9(6) VALUE ZERO.
+           05 TEMP-EXCEPTION-COUNT        PIC 9(6) VALUE ZERO.
+           05 TEMP-SUM                    PIC S9(9) VALUE ZERO.
+           05 TEMP-MIN                    PIC S9(3).
+           05 TEMP-MAX                    PIC S9(3).
+           05 TEMP-AVERAGE                PIC S9(3)V9.
+
+       01 TEMP-EDIT-FIELDS.
+           05 TEMP-EDIT-SENSOR            PIC X(6).
+           05 TEMP-EDIT-TEMP               PIC -ZZ9.
+           05 TEMP-EDIT-MIN                PIC -ZZ9.
+           05 TEMP-EDIT-MAX                PIC -ZZ9.
+           05 TEMP-EDIT-AVG                PIC -ZZ9.9.
+
+       01 TEMP-LINE-WORK                  PIC X(80).
 
        PROCEDURE DIVISION.
-           *> TODO: Perform addition of CurrentTemperature and TemperatureChange and store the result in NewTemperature.
-           ADD CurrentTemperature TO TemperatureChange
-                                  GIVING NewTemperature.
-           DISPLAY NewTemperature. *> Should display 25
-           STOP RUN.
\ No newline at end of file
+       MAIN-PARA.
+           PERFORM LOAD-CALIBRATION-OFFSETS
+           OPEN INPUT TEMP-LOG-IN
+           OPEN OUTPUT TEMP-EXCEPTION-OUT
+           OPEN OUTPUT TEMP-SUMMARY-OUT
+           PERFORM UNTIL TEMP-EOF = 'Y'
+               READ TEMP-LOG-IN
+                   AT END MOVE 'Y' TO TEMP-EOF
+                   NOT AT END PERFORM PROCESS-ONE-READING
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-DAILY-SUMMARY
+           CLOSE TEMP-LOG-IN
+           CLOSE TEMP-EXCEPTION-OUT
+           CLOSE TEMP-SUMMARY-OUT
+           DISPLAY 'Readings processed = ' TEMP-READING-COUNT
+           DISPLAY 'Exceptions raised  = ' TEMP-EXCEPTION-COUNT
+           STOP RUN.
+
+       LOAD-CALIBRATION-OFFSETS.
+           OPEN INPUT TEMP-CAL-IN
+           PERFORM UNTIL TEMP-CAL-EOF = 'Y'
+               READ TEMP-CAL-IN
+                   AT END MOVE 'Y' TO TEMP-CAL-EOF
+                   NOT AT END PERFORM STORE-CAL-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE TEMP-CAL-IN.
+
+       STORE-CAL-ENTRY.
+           ADD 1 TO TEMP-CAL-COUNT
+           MOVE TCAL-SENSOR-ID TO TEMP-CAL-SENSOR-ID-T(TEMP-CAL-COUNT)
+           MOVE TCAL-OFFSET    TO TEMP-CAL-OFFSET-T(TEMP-CAL-COUNT).
+
+       LOOKUP-CAL-OFFSET.
+           SET TEMP-CAL-IX TO 1
+           SEARCH TEMP-CAL-ENTRY
+               AT END
+                   MOVE ZERO TO TEMP-CAL-OFFSET
+               WHEN TEMP-CAL-SENSOR-ID-T(TEMP-CAL-IX) = TL-SENSOR-ID
+                   MOVE TEMP-CAL-OFFSET-T(TEMP-CAL-IX)
+                       TO TEMP-CAL-OFFSET
+           END-SEARCH.
+
+       PROCESS-ONE-READING.
+           PERFORM LOOKUP-CAL-OFFSET
+           ADD CurrentTemperature TEMP-CAL-OFFSET
+               GIVING TEMP-ADJUSTED-CURRENT
+           ADD TEMP-ADJUSTED-CURRENT TO TemperatureChange
+                                  GIVING NewTemperature
+           ADD 1 TO TEMP-READING-COUNT
+           ADD NewTemperature TO TEMP-SUM
+           IF TEMP-READING-COUNT = 1
+               MOVE NewTemperature TO TEMP-MIN
+               MOVE NewTemperature TO TEMP-MAX
+           ELSE
+               IF NewTemperature < TEMP-MIN
+                   MOVE NewTemperature TO TEMP-MIN
+               END-IF
+               IF NewTemperature > TEMP-MAX
+                   MOVE NewTemperature TO TEMP-MAX
+               END-IF
+           END-IF
+           IF NewTemperature > TEMP-HIGH-THRESHOLD
+               OR NewTemperature < TEMP-LOW-THRESHOLD
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           ADD 1 TO TEMP-EXCEPTION-COUNT
+           MOVE TL-SENSOR-ID TO TEMP-EDIT-SENSOR
+           MOVE NewTemperature TO TEMP-EDIT-TEMP
+           MOVE SPACES TO TEMP-LINE-WORK
+           STRING 'SENSOR ' DELIMITED BY SIZE
+                  TEMP-EDIT-SENSOR DELIMITED BY SIZE
+                  ' OUT-OF-RANGE READING=' DELIMITED BY SIZE
+                  TEMP-EDIT-TEMP DELIMITED BY SIZE
+                  ' AT ' DELIMITED BY SIZE
+                  TL-TIMESTAMP DELIMITED BY SIZE
+               INTO TEMP-LINE-WORK
+           MOVE TEMP-LINE-WORK TO TEMP-EXCEPTION-LINE
+           WRITE TEMP-EXCEPTION-LINE.
+
+       WRITE-DAILY-SUMMARY.
+           MOVE SPACES TO TEMP-SUMMARY-LINE
+           MOVE 'DAILY TEMPERATURE SUMMARY' TO TEMP-SUMMARY-LINE
+           WRITE TEMP-SUMMARY-LINE
+           IF TEMP-READING-COUNT > 0
+               COMPUTE TEMP-AVERAGE ROUNDED =
+                       TEMP-SUM / TEMP-READING-COUNT
+           ELSE
+               MOVE ZERO TO TEMP-AVERAGE
+           END-IF
+           MOVE TEMP-MIN TO TEMP-EDIT-MIN
+           MOVE TEMP-MAX TO TEMP-EDIT-MAX
+           MOVE TEMP-AVERAGE TO TEMP-EDIT-AVG
+           MOVE SPACES TO TEMP-LINE-WORK
+           STRING 'MIN=' DELIMITED BY SIZE
+                  TEMP-EDIT-MIN DELIMITED BY SIZE
+                  '  MAX=' DELIMITED BY SIZE
+                  TEMP-EDIT-MAX DELIMITED BY SIZE
+                  '  AVG=' DELIMITED BY SIZE
+                  TEMP-EDIT-AVG DELIMITED BY SIZE
+               INTO TEMP-LINE-WORK
+           MOVE TEMP-LINE-WORK TO TEMP-SUMMARY-LINE
+           WRITE TEMP-SUMMARY-LINE.
