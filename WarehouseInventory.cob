@@ -1,26 +1,486 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WarehouseInventory.
+      *> Batch stock-ledger update job. Reads the current stock ledger
+      *> into a working table, applies a day's worth of transactions
+      *> against it, and writes the updated ledger back out so a whole
+      *> day of warehouse activity can be posted in a single run.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WH-LEDGER-IN ASSIGN TO "data/WHLEDGR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WH-TRANS-IN ASSIGN TO "data/WHTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WH-LEDGER-OUT ASSIGN TO "data/WHLEDGR-NEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Suspense aging: suspense records now accumulate
+      *> across runs (OPEN EXTEND below) instead of being truncated
+      *> each day, so a SuspenseAgingReport run later can see how long
+      *> a record has sat unresolved.
+           SELECT WH-SUSPENSE-OUT ASSIGN TO "data/WHSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WH-SUSP-OUT-STATUS.
+           SELECT WH-CHECKPOINT-CTL-IO ASSIGN TO "data/WHCHKPT-CTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WH-CKPT-CTL-STATUS.
+           SELECT WH-CHECKPOINT-LEDGER-IO
+               ASSIGN TO "data/WHCHKPT-LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WH-CKPT-LEDGER-STATUS.
+      *> The transaction log drives 'V' reversal lookups, so it has to
+      *> survive a restart the same way the ledger balances do --
+      *> otherwise a reversal referencing a pre-checkpoint transaction
+      *> can never find its target.
+           SELECT WH-CHECKPOINT-TRANSLOG-IO
+               ASSIGN TO "data/WHCHKPT-TRANSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WH-CKPT-TRANSLOG-STATUS.
+      *> Batch-window log: shared run-log file every
+      *> converted batch job appends a start/end/record-count line to,
+      *> so operations can track whether the nightly batch window is
+      *> creeping as volumes grow. Accumulates across runs like the
+      *> other shared logs above.
+           SELECT BATCH-RUN-LOG-OUT ASSIGN TO "data/BATCHRUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WH-BRL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WH-LEDGER-IN.
+       COPY WHLEDGR.
+
+       FD  WH-TRANS-IN.
+       COPY WHTRANS.
+
+       FD  WH-LEDGER-OUT.
+       01  WH-LEDGER-OUT-RECORD.
+           05 WH-LEDGER-OUT-ITEM-CODE      PIC X(6).
+           05 WH-LEDGER-OUT-ON-HAND        PIC S9(6)V999
+                                            SIGN IS TRAILING SEPARATE.
+           05 WH-LEDGER-OUT-CAPACITY       PIC S9(6)V999
+                                            SIGN IS TRAILING SEPARATE.
+           05 WH-LEDGER-OUT-LAST-UPDATED   PIC X(8).
+
+       FD  WH-SUSPENSE-OUT.
+       COPY WHSUSP.
+
+       FD  WH-CHECKPOINT-CTL-IO.
+       01  WH-CKPT-CTL-RECORD.
+           05 WH-CKPT-TRANS-COUNT          PIC 9(8).
+
+       FD  WH-CHECKPOINT-LEDGER-IO.
+       01  WH-CKPT-LEDGER-RECORD.
+           05 WH-CKPT-ITEM-CODE            PIC X(6).
+           05 WH-CKPT-ON-HAND              PIC S9(6)V999
+                                            SIGN IS TRAILING SEPARATE.
+           05 WH-CKPT-CAPACITY             PIC S9(6)V999
+                                            SIGN IS TRAILING SEPARATE.
+
+       FD  WH-CHECKPOINT-TRANSLOG-IO.
+       01  WH-CKPT-TRANSLOG-RECORD.
+           05 WH-CKPT-LOG-REF-NO            PIC 9(8).
+           05 WH-CKPT-LOG-ITEM-CODE         PIC X(6).
+           05 WH-CKPT-LOG-TYPE              PIC X(1).
+           05 WH-CKPT-LOG-QUANTITY          PIC S9(6)V999
+                                             SIGN IS TRAILING SEPARATE.
+           05 WH-CKPT-LOG-REVERSED          PIC X(1).
+
+       FD  BATCH-RUN-LOG-OUT.
+       COPY BATCHLOG.
+
        WORKING-STORAGE SECTION.
+       01 WH-FIELD-MAX-VALUE             PIC S9(6)V999 VALUE 999999.999.
+       01 WH-EOF-SWITCHES.
+           05 WH-LEDGER-EOF             PIC X VALUE 'N'.
+           05 WH-TRANS-EOF              PIC X VALUE 'N'.
+           05 WH-TRANSLOG-EOF           PIC X VALUE 'N'.
+
+       01 WH-ITEM-TABLE-CONTROL.
+           05 WH-ITEM-COUNT             PIC 9(4) VALUE ZERO.
+           05 WH-ITEM-IDX               PIC 9(4) VALUE ZERO.
+           05 WH-ITEM-MAX               PIC 9(4) VALUE 500.
+
+       01 WH-ITEM-TABLE.
+           05 WH-ITEM-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WH-ITEM-IX.
+               10 WH-ITEM-CODE-T        PIC X(6).
+               10 WH-ITEM-ON-HAND-T     PIC S9(6)V999.
+               10 WH-ITEM-CAPACITY-T    PIC S9(6)V999.
+
+       01 WH-WORK-FIELDS.
+           05 WH-TRANS-COUNT            PIC 9(8) VALUE ZERO.
+           05 WH-APPLIED-COUNT          PIC 9(8) VALUE ZERO.
+           05 WH-REJECTED-COUNT         PIC 9(8) VALUE ZERO.
+           05 WH-TODAY                  PIC X(8).
+           05 WH-PROSPECTIVE-BALANCE    PIC S9(7)V999.
+           05 WH-REJECT-REASON          PIC X(30).
+           05 WH-TRANS-IS-VALID         PIC X VALUE 'Y'.
+
+       01 WH-CHECKPOINT-FIELDS.
+           05 WH-CKPT-CTL-STATUS        PIC XX.
+           05 WH-CKPT-LEDGER-STATUS     PIC XX.
+           05 WH-CKPT-TRANSLOG-STATUS   PIC XX.
+           05 WH-SUSP-OUT-STATUS        PIC XX.
+           05 WH-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 100.
+           05 WH-RESTART-MODE           PIC X VALUE 'N'.
+           05 WH-RESTART-TRANS-COUNT    PIC 9(8) VALUE ZERO.
+
+      *> Batch-window log.
+       01 WH-BRL-STATUS                 PIC XX.
+       01 WH-BRL-START-TIME             PIC X(6).
+       01 WH-BRL-END-TIME               PIC X(6).
+       01 WH-BRL-START-SECONDS          PIC 9(6).
+       01 WH-BRL-END-SECONDS            PIC 9(6).
+       01 WH-BRL-ELAPSED-SECONDS        PIC 9(6).
+       01 WH-BRL-TIME-PARTS.
+           05 WH-BRL-HH                 PIC 99.
+           05 WH-BRL-MM                 PIC 99.
+           05 WH-BRL-SS                 PIC 99.
+
+      *> Transaction log: one row per Receipt/Issue applied
+      *> this run, keyed by WH-TRANS-REF-NO, so a later 'V' reversal
+      *> transaction can find the original by reference number and
+      *> undo its effect instead of a hand-calculated offsetting entry.
+      *> Only resolves reversals against transactions applied earlier
+      *> in the same run or a prior segment of the same restarted run
+      *> -- it is rebuilt from WH-CHECKPOINT-TRANSLOG-IO on restart (see
+      *> LOAD-LEDGER-TABLE / WRITE-CHECKPOINT) but still does not span
+      *> separate days/runs, each of which starts the log empty.
+       01 WH-TRANS-LOG-CONTROL.
+           05 WH-TRANS-LOG-COUNT        PIC 9(8) VALUE ZERO.
+           05 WH-LOG-FOUND              PIC X VALUE 'N'.
+           05 WH-LOG-MATCH-IX           PIC 9(8).
+
+       01 WH-TRANS-LOG-TABLE.
+           05 WH-TRANS-LOG-ENTRY OCCURS 9999 TIMES
+                       INDEXED BY WH-LOG-IX.
+               10 WH-LOG-REF-NO-T       PIC 9(8).
+               10 WH-LOG-ITEM-CODE-T    PIC X(6).
+               10 WH-LOG-TYPE-T         PIC X(1).
+               10 WH-LOG-QUANTITY-T     PIC S9(6)V999.
+               10 WH-LOG-REVERSED-T     PIC X VALUE 'N'.
 
-       *> TODO: Declare InitialStock as a signed decimal variable with 6 digits before the decimal point and 3 digits after the decimal point.
-       01 InitialStock PIC S9(6)V999. *>                  <-- Line added.
-       *> TODO: Declare TransactionQuantity as a signed decimal variable with 6 digits before the decimal point and 1 digit after the decimal point, and initialize it to 345.6.
-       01 TransactionQuantity PIC S9(6)V9 VALUE 345.6. *> <-- Line added.
-       *> TODO: Declare Result as a signed decimal variable with enough digits before the decimal point to properly store all the operation results and 2 digits after the decimal point.
-       01 Result PIC S9(5)V99. *>                         <-- Line added.
        PROCEDURE DIVISION.
-           MOVE -123.456 TO InitialStock.
-           DISPLAY 'InitialStock = ' InitialStock. *> Should display -123.456, note that the leading zeros are skipped.
-           DISPLAY 'TransactionQuantity = ' TransactionQuantity. *> Should display 345.6
+       MAIN-PARA.
+           PERFORM INITIALIZE-RUN
+           PERFORM CHECK-FOR-RESTART
+           PERFORM LOAD-LEDGER-TABLE
+           OPEN EXTEND WH-SUSPENSE-OUT
+           IF WH-SUSP-OUT-STATUS = '35'
+               OPEN OUTPUT WH-SUSPENSE-OUT
+           END-IF
+           PERFORM APPLY-TRANSACTIONS
+           CLOSE WH-SUSPENSE-OUT
+           PERFORM WRITE-UPDATED-LEDGER
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM WRITE-BATCH-RUN-LOG
+           DISPLAY 'Items on ledger       : ' WH-ITEM-COUNT
+           DISPLAY 'Transactions read     : ' WH-TRANS-COUNT
+           DISPLAY 'Transactions applied  : ' WH-APPLIED-COUNT
+           DISPLAY 'Transactions rejected : ' WH-REJECTED-COUNT
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WH-TODAY
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WH-BRL-START-TIME.
+
+      *> Batch-window log: appends one start/end/record-count
+      *> line per run to the shared run-log file, accumulating across
+      *> runs the same way the suspense and other shared logs do.
+       WRITE-BATCH-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WH-BRL-END-TIME
+           MOVE WH-BRL-START-TIME TO WH-BRL-TIME-PARTS
+           COMPUTE WH-BRL-START-SECONDS =
+                   WH-BRL-HH * 3600 + WH-BRL-MM * 60 + WH-BRL-SS
+           MOVE WH-BRL-END-TIME TO WH-BRL-TIME-PARTS
+           COMPUTE WH-BRL-END-SECONDS =
+                   WH-BRL-HH * 3600 + WH-BRL-MM * 60 + WH-BRL-SS
+           COMPUTE WH-BRL-ELAPSED-SECONDS =
+                   WH-BRL-END-SECONDS - WH-BRL-START-SECONDS
+           OPEN EXTEND BATCH-RUN-LOG-OUT
+           IF WH-BRL-STATUS = '35'
+               OPEN OUTPUT BATCH-RUN-LOG-OUT
+           END-IF
+           MOVE 'WAREHOUSEINVENTORY' TO BRL-JOB-NAME
+           MOVE WH-TODAY              TO BRL-RUN-DATE
+           MOVE WH-BRL-START-TIME     TO BRL-START-TIME
+           MOVE WH-BRL-END-TIME       TO BRL-END-TIME
+           MOVE WH-BRL-ELAPSED-SECONDS TO BRL-ELAPSED-SECONDS
+           MOVE WH-TRANS-COUNT        TO BRL-RECORD-COUNT
+           WRITE BATCH-RUN-LOG-RECORD
+           CLOSE BATCH-RUN-LOG-OUT.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT WH-CHECKPOINT-CTL-IO
+           IF WH-CKPT-CTL-STATUS = '00'
+               READ WH-CHECKPOINT-CTL-IO
+                   NOT AT END
+                       IF WH-CKPT-TRANS-COUNT > ZERO
+                           MOVE 'Y' TO WH-RESTART-MODE
+                           MOVE WH-CKPT-TRANS-COUNT
+                               TO WH-RESTART-TRANS-COUNT
+                           DISPLAY 'RESTARTING FROM CHECKPOINT AFTER '
+                                   'TRANSACTION ' WH-RESTART-TRANS-COUNT
+                       END-IF
+               END-READ
+               CLOSE WH-CHECKPOINT-CTL-IO
+           END-IF.
+
+       LOAD-LEDGER-TABLE.
+           IF WH-RESTART-MODE = 'Y'
+               OPEN INPUT WH-CHECKPOINT-LEDGER-IO
+               PERFORM UNTIL WH-LEDGER-EOF = 'Y'
+                   READ WH-CHECKPOINT-LEDGER-IO
+                       AT END MOVE 'Y' TO WH-LEDGER-EOF
+                       NOT AT END
+                           PERFORM STORE-CHECKPOINT-LEDGER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE WH-CHECKPOINT-LEDGER-IO
+               PERFORM LOAD-TRANS-LOG-CHECKPOINT
+           ELSE
+               OPEN INPUT WH-LEDGER-IN
+               PERFORM UNTIL WH-LEDGER-EOF = 'Y'
+                   READ WH-LEDGER-IN
+                       AT END MOVE 'Y' TO WH-LEDGER-EOF
+                       NOT AT END PERFORM STORE-LEDGER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE WH-LEDGER-IN
+           END-IF.
+
+       STORE-LEDGER-ENTRY.
+           ADD 1 TO WH-ITEM-COUNT
+           MOVE WH-LEDGER-ITEM-CODE TO WH-ITEM-CODE-T(WH-ITEM-COUNT)
+           MOVE WH-LEDGER-ON-HAND   TO WH-ITEM-ON-HAND-T(WH-ITEM-COUNT)
+           MOVE WH-LEDGER-CAPACITY
+               TO WH-ITEM-CAPACITY-T(WH-ITEM-COUNT).
+
+       STORE-CHECKPOINT-LEDGER-ENTRY.
+           ADD 1 TO WH-ITEM-COUNT
+           MOVE WH-CKPT-ITEM-CODE  TO WH-ITEM-CODE-T(WH-ITEM-COUNT)
+           MOVE WH-CKPT-ON-HAND    TO WH-ITEM-ON-HAND-T(WH-ITEM-COUNT)
+           MOVE WH-CKPT-CAPACITY
+               TO WH-ITEM-CAPACITY-T(WH-ITEM-COUNT).
+
+      *> Rebuilds WH-TRANS-LOG-TABLE from the checkpoint taken at the
+      *> last restart point, so a 'V' reversal resumed in this segment
+      *> of the run can still resolve against a transaction applied in
+      *> an earlier segment, before the restart, instead of only ones
+      *> applied later in the same run.
+       LOAD-TRANS-LOG-CHECKPOINT.
+           OPEN INPUT WH-CHECKPOINT-TRANSLOG-IO
+           IF WH-CKPT-TRANSLOG-STATUS = '00'
+               PERFORM UNTIL WH-TRANSLOG-EOF = 'Y'
+                   READ WH-CHECKPOINT-TRANSLOG-IO
+                       AT END MOVE 'Y' TO WH-TRANSLOG-EOF
+                       NOT AT END
+                           PERFORM STORE-TRANS-LOG-CHECKPOINT-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE WH-CHECKPOINT-TRANSLOG-IO
+           END-IF.
+
+       STORE-TRANS-LOG-CHECKPOINT-ENTRY.
+           ADD 1 TO WH-TRANS-LOG-COUNT
+           MOVE WH-CKPT-LOG-REF-NO
+               TO WH-LOG-REF-NO-T(WH-TRANS-LOG-COUNT)
+           MOVE WH-CKPT-LOG-ITEM-CODE
+               TO WH-LOG-ITEM-CODE-T(WH-TRANS-LOG-COUNT)
+           MOVE WH-CKPT-LOG-TYPE
+               TO WH-LOG-TYPE-T(WH-TRANS-LOG-COUNT)
+           MOVE WH-CKPT-LOG-QUANTITY
+               TO WH-LOG-QUANTITY-T(WH-TRANS-LOG-COUNT)
+           MOVE WH-CKPT-LOG-REVERSED
+               TO WH-LOG-REVERSED-T(WH-TRANS-LOG-COUNT).
+
+       APPLY-TRANSACTIONS.
+           OPEN INPUT WH-TRANS-IN
+           PERFORM UNTIL WH-TRANS-EOF = 'Y'
+               READ WH-TRANS-IN
+                   AT END MOVE 'Y' TO WH-TRANS-EOF
+                   NOT AT END
+                       ADD 1 TO WH-TRANS-COUNT
+                       IF WH-TRANS-COUNT > WH-RESTART-TRANS-COUNT
+                           PERFORM APPLY-ONE-TRANSACTION
+                           IF FUNCTION MOD(WH-TRANS-COUNT
+                               WH-CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WH-TRANS-IN.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT WH-CHECKPOINT-CTL-IO
+           MOVE WH-TRANS-COUNT TO WH-CKPT-TRANS-COUNT
+           WRITE WH-CKPT-CTL-RECORD
+           CLOSE WH-CHECKPOINT-CTL-IO
+           OPEN OUTPUT WH-CHECKPOINT-LEDGER-IO
+           PERFORM VARYING WH-ITEM-IDX FROM 1 BY 1
+                   UNTIL WH-ITEM-IDX > WH-ITEM-COUNT
+               MOVE WH-ITEM-CODE-T(WH-ITEM-IDX)     TO WH-CKPT-ITEM-CODE
+               MOVE WH-ITEM-ON-HAND-T(WH-ITEM-IDX)  TO WH-CKPT-ON-HAND
+               MOVE WH-ITEM-CAPACITY-T(WH-ITEM-IDX) TO WH-CKPT-CAPACITY
+               WRITE WH-CKPT-LEDGER-RECORD
+           END-PERFORM
+           CLOSE WH-CHECKPOINT-LEDGER-IO
+           OPEN OUTPUT WH-CHECKPOINT-TRANSLOG-IO
+           PERFORM VARYING WH-LOG-IX FROM 1 BY 1
+                   UNTIL WH-LOG-IX > WH-TRANS-LOG-COUNT
+               MOVE WH-LOG-REF-NO-T(WH-LOG-IX)
+                   TO WH-CKPT-LOG-REF-NO
+               MOVE WH-LOG-ITEM-CODE-T(WH-LOG-IX)
+                   TO WH-CKPT-LOG-ITEM-CODE
+               MOVE WH-LOG-TYPE-T(WH-LOG-IX)
+                   TO WH-CKPT-LOG-TYPE
+               MOVE WH-LOG-QUANTITY-T(WH-LOG-IX)
+                   TO WH-CKPT-LOG-QUANTITY
+               MOVE WH-LOG-REVERSED-T(WH-LOG-IX)
+                   TO WH-CKPT-LOG-REVERSED
+               WRITE WH-CKPT-TRANSLOG-RECORD
+           END-PERFORM
+           CLOSE WH-CHECKPOINT-TRANSLOG-IO
+           DISPLAY 'CHECKPOINT AT TRANSACTION ' WH-TRANS-COUNT.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT WH-CHECKPOINT-CTL-IO
+           MOVE ZERO TO WH-CKPT-TRANS-COUNT
+           WRITE WH-CKPT-CTL-RECORD
+           CLOSE WH-CHECKPOINT-CTL-IO.
+
+       APPLY-ONE-TRANSACTION.
+           SET WH-ITEM-IX TO 1
+           SEARCH WH-ITEM-ENTRY
+               AT END
+                   MOVE 'UNKNOWN ITEM CODE' TO WH-REJECT-REASON
+                   PERFORM WRITE-SUSPENSE-RECORD
+               WHEN WH-ITEM-CODE-T(WH-ITEM-IX) = WH-TRANS-ITEM-CODE
+                   PERFORM VALIDATE-TRANSACTION
+                   IF WH-TRANS-IS-VALID = 'Y'
+                       PERFORM POST-TRANSACTION-TO-ITEM
+                   ELSE
+                       PERFORM WRITE-SUSPENSE-RECORD
+                   END-IF
+           END-SEARCH.
+
+       VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WH-TRANS-IS-VALID
+           MOVE SPACES TO WH-REJECT-REASON
+           MOVE WH-ITEM-ON-HAND-T(WH-ITEM-IX) TO WH-PROSPECTIVE-BALANCE
+           EVALUATE WH-TRANS-TYPE
+               WHEN 'R'
+                   ADD WH-TRANS-QUANTITY TO WH-PROSPECTIVE-BALANCE
+               WHEN 'I'
+                   SUBTRACT WH-TRANS-QUANTITY
+                       FROM WH-PROSPECTIVE-BALANCE
+               WHEN 'V'
+                   PERFORM VALIDATE-REVERSAL
+               WHEN OTHER
+                   MOVE 'N' TO WH-TRANS-IS-VALID
+                   MOVE 'UNKNOWN TRANSACTION TYPE' TO WH-REJECT-REASON
+           END-EVALUATE
+           IF WH-TRANS-IS-VALID = 'Y'
+               IF WH-PROSPECTIVE-BALANCE < ZERO
+                   MOVE 'N' TO WH-TRANS-IS-VALID
+                   MOVE 'WOULD DRIVE STOCK NEGATIVE' TO WH-REJECT-REASON
+               ELSE IF WH-PROSPECTIVE-BALANCE >
+                          WH-ITEM-CAPACITY-T(WH-ITEM-IX)
+                   MOVE 'N' TO WH-TRANS-IS-VALID
+                   MOVE 'OVER WAREHOUSE CAPACITY' TO WH-REJECT-REASON
+               ELSE IF WH-PROSPECTIVE-BALANCE > WH-FIELD-MAX-VALUE
+                   MOVE 'N' TO WH-TRANS-IS-VALID
+                   MOVE 'EXCEEDS FIELD CAPACITY' TO WH-REJECT-REASON
+               END-IF
+               END-IF
+               END-IF
+           END-IF.
+
+      *> Resolves a 'V' reversal by ref number and folds the opposite
+      *> of the original transaction's effect into the prospective
+      *> balance.
+       VALIDATE-REVERSAL.
+           PERFORM LOOKUP-REVERSAL-TARGET
+           IF WH-LOG-FOUND = 'N'
+               MOVE 'N' TO WH-TRANS-IS-VALID
+               MOVE 'REVERSAL REF NOT FOUND' TO WH-REJECT-REASON
+           ELSE IF WH-LOG-ITEM-CODE-T(WH-LOG-MATCH-IX)
+                       NOT = WH-TRANS-ITEM-CODE
+               MOVE 'N' TO WH-TRANS-IS-VALID
+               MOVE 'ITEM CODE MISMATCH ON REVERSAL' TO WH-REJECT-REASON
+           ELSE IF WH-LOG-REVERSED-T(WH-LOG-MATCH-IX) = 'Y'
+               MOVE 'N' TO WH-TRANS-IS-VALID
+               MOVE 'TRANSACTION ALREADY REVERSED' TO WH-REJECT-REASON
+           ELSE
+               EVALUATE WH-LOG-TYPE-T(WH-LOG-MATCH-IX)
+                   WHEN 'R'
+                       SUBTRACT WH-LOG-QUANTITY-T(WH-LOG-MATCH-IX)
+                           FROM WH-PROSPECTIVE-BALANCE
+                   WHEN 'I'
+                       ADD WH-LOG-QUANTITY-T(WH-LOG-MATCH-IX)
+                           TO WH-PROSPECTIVE-BALANCE
+               END-EVALUATE
+           END-IF
+           END-IF
+           END-IF.
+
+       LOOKUP-REVERSAL-TARGET.
+           MOVE 'N' TO WH-LOG-FOUND
+           SET WH-LOG-IX TO 1
+           SEARCH WH-TRANS-LOG-ENTRY
+               AT END
+                   MOVE 'N' TO WH-LOG-FOUND
+               WHEN WH-LOG-REF-NO-T(WH-LOG-IX) = WH-TRANS-REVERSE-REF-NO
+                   MOVE 'Y' TO WH-LOG-FOUND
+                   MOVE WH-LOG-IX TO WH-LOG-MATCH-IX
+           END-SEARCH.
 
-           SUBTRACT TransactionQuantity FROM InitialStock GIVING Result.
-           DISPLAY 'Result = ' Result. *> Should display -469.05
+       POST-TRANSACTION-TO-ITEM.
+           MOVE WH-PROSPECTIVE-BALANCE TO WH-ITEM-ON-HAND-T(WH-ITEM-IX)
+           ADD 1 TO WH-APPLIED-COUNT
+           EVALUATE WH-TRANS-TYPE
+               WHEN 'R'
+               WHEN 'I'
+                   PERFORM STORE-TRANS-LOG-ENTRY
+               WHEN 'V'
+                   MOVE 'Y' TO WH-LOG-REVERSED-T(WH-LOG-MATCH-IX)
+           END-EVALUATE.
 
-           MULTIPLY InitialStock BY TransactionQuantity GIVING Result.
-           DISPLAY 'Result = ' Result. *> Should display -42666.39
+       STORE-TRANS-LOG-ENTRY.
+           ADD 1 TO WH-TRANS-LOG-COUNT
+           MOVE WH-TRANS-REF-NO
+               TO WH-LOG-REF-NO-T(WH-TRANS-LOG-COUNT)
+           MOVE WH-TRANS-ITEM-CODE
+               TO WH-LOG-ITEM-CODE-T(WH-TRANS-LOG-COUNT)
+           MOVE WH-TRANS-TYPE
+               TO WH-LOG-TYPE-T(WH-TRANS-LOG-COUNT)
+           MOVE WH-TRANS-QUANTITY
+               TO WH-LOG-QUANTITY-T(WH-TRANS-LOG-COUNT)
+           MOVE 'N'
+               TO WH-LOG-REVERSED-T(WH-TRANS-LOG-COUNT).
 
-           DIVIDE TransactionQuantity BY InitialStock GIVING Result.
-           DISPLAY 'Result = ' Result. *> Should display -2.79
+       WRITE-SUSPENSE-RECORD.
+           MOVE WH-TRANS-ITEM-CODE TO WH-SUSP-ITEM-CODE
+           MOVE WH-TRANS-TYPE      TO WH-SUSP-TYPE
+           MOVE WH-TRANS-REF-NO    TO WH-SUSP-REF-NO
+           MOVE WH-TRANS-QUANTITY  TO WH-SUSP-QUANTITY
+           MOVE WH-REJECT-REASON   TO WH-SUSP-REASON
+           MOVE WH-TODAY           TO WH-SUSP-REJECT-DATE
+           WRITE WH-SUSPENSE-RECORD
+           ADD 1 TO WH-REJECTED-COUNT.
 
-           STOP RUN.
\ No newline at end of file
+       WRITE-UPDATED-LEDGER.
+           OPEN OUTPUT WH-LEDGER-OUT
+           PERFORM VARYING WH-ITEM-IDX FROM 1 BY 1
+                   UNTIL WH-ITEM-IDX > WH-ITEM-COUNT
+               MOVE WH-ITEM-CODE-T(WH-ITEM-IDX)
+                   TO WH-LEDGER-OUT-ITEM-CODE
+               MOVE WH-ITEM-ON-HAND-T(WH-ITEM-IDX)
+                   TO WH-LEDGER-OUT-ON-HAND
+               MOVE WH-ITEM-CAPACITY-T(WH-ITEM-IDX)
+                   TO WH-LEDGER-OUT-CAPACITY
+               MOVE WH-TODAY TO WH-LEDGER-OUT-LAST-UPDATED
+               WRITE WH-LEDGER-OUT-RECORD
+           END-PERFORM
+           CLOSE WH-LEDGER-OUT.
