@@ -1,22 +1,181 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NamesDemo.
+      *> Customer master maintenance. The original demo held a single
+      *> nameVariable/initialVariable pair in working storage for the
+      *> life of one run. This now reads the persistent customer master,
+      *> merges in any add/update entries keyed by CUST-ID, derives
+      *> CUST-INITIAL from CUST-NAME exactly as the original MOVE did,
+      *> and rewrites the master so names survive between runs.
+      *>
+      *> NOTE: the master is now an indexed VSAM KSDS file
+      *> keyed on CUST-ID, so online inquiry transactions can look up
+      *> one customer directly instead of requiring a full sequential
+      *> read. This program still loads the whole master into a table,
+      *> merges in the add/update transactions, and rewrites the whole
+      *> master, the same as it did when the master was LINE
+      *> SEQUENTIAL -- only the ORGANIZATION/ACCESS MODE clauses and
+      *> the RECORD KEY change. CUST-MASTER-IN is closed before
+      *> CUST-MASTER-OUT re-creates the same file, so there is never a
+      *> moment both are open at once. ACCESS MODE IS DYNAMIC on the
+      *> output side because a newly-added customer ID is not
+      *> guaranteed to sort after every existing key, and an indexed
+      *> file opened OUTPUT with ACCESS SEQUENTIAL requires WRITEs in
+      *> ascending key order.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-IN ASSIGN TO "data/CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS CUST-MASTER-IN-STATUS.
+           SELECT CUST-NEW-IN ASSIGN TO "data/CUSTNEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUST-MASTER-OUT ASSIGN TO "data/CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-OUT-ID
+               FILE STATUS IS CUST-MASTER-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-IN.
+       COPY CUSTMAST.
+
+       FD  CUST-NEW-IN.
+       01  CUST-NEW-RECORD.
+           05 CUST-NEW-ID                PIC X(6).
+           05 CUST-NEW-NAME              PIC X(10).
+
+       FD  CUST-MASTER-OUT.
+       01  CUST-MASTER-OUT-RECORD.
+           05 CUST-OUT-ID                PIC X(6).
+           05 CUST-OUT-NAME              PIC X(10).
+           05 CUST-OUT-INITIAL           PIC X(1).
+           05 CUST-OUT-LAST-ACTIVITY     PIC X(8).
+
        WORKING-STORAGE SECTION.
+       01 CUST-EOF-SWITCHES.
+           05 CUST-MASTER-EOF            PIC X VALUE 'N'.
+           05 CUST-NEW-EOF                PIC X VALUE 'N'.
+
+       01 CUST-MASTER-IN-STATUS          PIC XX.
+       01 CUST-MASTER-OUT-STATUS         PIC XX.
+
+       01 CUST-TABLE-CONTROL.
+           05 CUST-COUNT                 PIC 9(4) VALUE ZERO.
+           05 CUST-IDX                   PIC 9(4) VALUE ZERO.
 
-      *> Defining a single initial variable.
-       01 initialVariable PIC A. *> A single initial variable.
+       01 CUST-TABLE.
+           05 CUST-ENTRY OCCURS 500 TIMES
+                         INDEXED BY CUST-IX.
+               10 CUST-ID-T               PIC X(6).
+               10 CUST-NAME-T             PIC X(10).
+               10 CUST-INITIAL-T          PIC X(1).
+               10 CUST-LAST-ACTIVITY-T    PIC X(8).
 
-      *> Use PIC X to define a name variable that can hold letters and spaces.
-       01 nameVariable PIC X(10) VALUE 'John Doe'.
+       01 CUST-TODAY                     PIC X(8).
 
+      *> Name-format validation against the PIC A rules: a customer
+      *> name containing anything other than letters and spaces is
+      *> rejected instead of silently being stored, the way
+      *> StringsAndLetters03's alphabetic-variable now also checks.
+       01 CUST-NAME-VALIDATION.
+           05 CUST-NV-IDX                PIC 9(2).
+           05 CUST-NV-INVALID             PIC X VALUE 'N'.
+           05 CUST-REJECT-COUNT           PIC 9(4) VALUE ZERO.
 
        PROCEDURE DIVISION.
-           *> TODO: Move 'John Doe' to nameVariable.
-           MOVE 'John Doe' TO nameVariable.
-           DISPLAY "Full Name: " nameVariable. *> Should display 'John Doe'
-           
-           *> TODO: Move the content of nameVariable to initialVariable.
-           MOVE nameVariable TO initialVariable.
-           DISPLAY "Initial: " initialVariable. *> Should display J
-
-           STOP RUN.
\ No newline at end of file
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CUST-TODAY
+           PERFORM LOAD-EXISTING-MASTER
+           PERFORM MERGE-NEW-CUSTOMERS
+           PERFORM WRITE-MASTER
+           DISPLAY 'Customers on master = ' CUST-COUNT
+           DISPLAY 'Customers rejected  = ' CUST-REJECT-COUNT
+           STOP RUN.
+
+       LOAD-EXISTING-MASTER.
+           OPEN INPUT CUST-MASTER-IN
+           IF CUST-MASTER-IN-STATUS = '00'
+               PERFORM UNTIL CUST-MASTER-EOF = 'Y'
+                   READ CUST-MASTER-IN
+                       AT END MOVE 'Y' TO CUST-MASTER-EOF
+                       NOT AT END PERFORM STORE-MASTER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE CUST-MASTER-IN
+           ELSE
+               DISPLAY 'Customer master not found, starting empty: '
+                       CUST-MASTER-IN-STATUS
+           END-IF.
+
+       STORE-MASTER-ENTRY.
+           ADD 1 TO CUST-COUNT
+           MOVE CUST-ID              TO CUST-ID-T(CUST-COUNT)
+           MOVE CUST-NAME            TO CUST-NAME-T(CUST-COUNT)
+           MOVE CUST-INITIAL         TO CUST-INITIAL-T(CUST-COUNT)
+           MOVE CUST-LAST-ACTIVITY-DATE
+               TO CUST-LAST-ACTIVITY-T(CUST-COUNT).
+
+       MERGE-NEW-CUSTOMERS.
+           OPEN INPUT CUST-NEW-IN
+           PERFORM UNTIL CUST-NEW-EOF = 'Y'
+               READ CUST-NEW-IN
+                   AT END MOVE 'Y' TO CUST-NEW-EOF
+                   NOT AT END
+                       PERFORM VALIDATE-CUSTOMER-NAME
+                       IF CUST-NV-INVALID = 'Y'
+                           ADD 1 TO CUST-REJECT-COUNT
+                           DISPLAY 'REJECTED: customer ' CUST-NEW-ID
+                               ' name "' CUST-NEW-NAME
+                               '" is not valid for PIC A'
+                       ELSE
+                           PERFORM MERGE-ONE-CUSTOMER
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUST-NEW-IN.
+
+       VALIDATE-CUSTOMER-NAME.
+           MOVE 'N' TO CUST-NV-INVALID
+           PERFORM VARYING CUST-NV-IDX FROM 1 BY 1
+                   UNTIL CUST-NV-IDX > 10
+               IF CUST-NEW-NAME(CUST-NV-IDX:1) NOT ALPHABETIC
+                   AND CUST-NEW-NAME(CUST-NV-IDX:1) NOT = SPACE
+                   MOVE 'Y' TO CUST-NV-INVALID
+               END-IF
+           END-PERFORM.
+
+       MERGE-ONE-CUSTOMER.
+           SET CUST-IX TO 1
+           SEARCH CUST-ENTRY
+               AT END
+                   ADD 1 TO CUST-COUNT
+                   MOVE CUST-NEW-ID   TO CUST-ID-T(CUST-COUNT)
+                   MOVE CUST-NEW-NAME TO CUST-NAME-T(CUST-COUNT)
+                   MOVE CUST-NEW-NAME TO CUST-INITIAL-T(CUST-COUNT)
+                   MOVE CUST-TODAY
+                       TO CUST-LAST-ACTIVITY-T(CUST-COUNT)
+               WHEN CUST-ID-T(CUST-IX) = CUST-NEW-ID
+                   MOVE CUST-NEW-NAME TO CUST-NAME-T(CUST-IX)
+                   MOVE CUST-NEW-NAME TO CUST-INITIAL-T(CUST-IX)
+                   MOVE CUST-TODAY TO CUST-LAST-ACTIVITY-T(CUST-IX)
+           END-SEARCH.
+
+       WRITE-MASTER.
+           OPEN OUTPUT CUST-MASTER-OUT
+           PERFORM VARYING CUST-IDX FROM 1 BY 1
+                   UNTIL CUST-IDX > CUST-COUNT
+               MOVE CUST-ID-T(CUST-IDX)     TO CUST-OUT-ID
+               MOVE CUST-NAME-T(CUST-IDX)   TO CUST-OUT-NAME
+               MOVE CUST-INITIAL-T(CUST-IDX) TO CUST-OUT-INITIAL
+               MOVE CUST-LAST-ACTIVITY-T(CUST-IDX)
+                   TO CUST-OUT-LAST-ACTIVITY
+               WRITE CUST-MASTER-OUT-RECORD
+               IF CUST-MASTER-OUT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING CUSTOMER ' CUST-OUT-ID
+                           ' STATUS = ' CUST-MASTER-OUT-STATUS
+               END-IF
+           END-PERFORM
+           CLOSE CUST-MASTER-OUT.
