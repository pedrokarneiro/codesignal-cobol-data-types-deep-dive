@@ -1,24 +1,48 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SignedIntegerNumbers02.
+      *> Operands now come from a parameter card read once at
+      *> start-up instead of being hardcoded in WORKING-STORAGE, so
+      *> operations can rerun the same ADD/SUBTRACT/MULTIPLY/DIVIDE
+      *> logic against a different pair of figures without a recompile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD-IN ASSIGN TO "data/SIN02-PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD-IN.
+       01  PARM-CARD.
+           05 PARM-NUM1              PIC S9(3)
+                                      SIGN IS TRAILING SEPARATE.
+           05 PARM-NUM2              PIC S9(3)
+                                      SIGN IS TRAILING SEPARATE.
+
        WORKING-STORAGE SECTION.
 
-       01 Num1 PIC S9(3) VALUE -200.
-       01 Num2 PIC S9(3) VALUE 300.
+       01 Num1 PIC S9(3).
+       01 Num2 PIC S9(3).
        01 Result PIC S9(5).
 
        PROCEDURE DIVISION.
+           OPEN INPUT PARM-CARD-IN
+           READ PARM-CARD-IN
+           END-READ
+           MOVE PARM-NUM1 TO Num1
+           MOVE PARM-NUM2 TO Num2
+           CLOSE PARM-CARD-IN
+
            ADD Num1 TO Num2 GIVING Result.
-           DISPLAY Result. *> 100, leading zeros are skipped for simplicity
+           DISPLAY Result. *> 100, with the shipped parameter card
 
            SUBTRACT Num1 FROM Num2 GIVING Result.
-           DISPLAY Result. *> 500
+           DISPLAY Result. *> 500, with the shipped parameter card
 
            MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY Result. *> -60000
+           DISPLAY Result. *> -60000 with the shipped parameter card
 
            DIVIDE Num2 BY Num1 GIVING Result.
-           DISPLAY Result. *> -1
+           DISPLAY Result. *> -1, with the shipped parameter card
 
            STOP RUN.
-           
\ No newline at end of file
