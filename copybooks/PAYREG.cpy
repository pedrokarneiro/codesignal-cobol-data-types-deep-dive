@@ -0,0 +1,22 @@
+      *> PAYREG.cpy - Payroll register record, written by
+      *> UnsignedDecimals04.cob for every employee paid in a period.
+      *> Shared with PayStubInquiry.cob, the same way
+      *> ACCTERR.cpy was extracted out of BugFixUserInput.cob so a
+      *> reader and its writer share one record layout.
+       01 PAYROLL-REGISTER-RECORD.
+           05 REG-EMP-ID                 PIC X(6).
+           05 REG-EMP-NAME               PIC X(20).
+           05 REG-SALARY                 PIC 9(5)V99.
+           05 REG-BONUS                  PIC 9(4)V9.
+           05 REG-TOTAL                  PIC 9(6)V99.
+           05 REG-WITHHOLDING            PIC 9(6)V99.
+           05 REG-NET-PAY                PIC 9(6)V99.
+           05 REG-ROUTING                PIC X(9).
+           05 REG-ACCOUNT                PIC X(17).
+           05 REG-YTD-GROSS              PIC 9(8)V99.
+           05 REG-YTD-WITHHOLDING        PIC 9(8)V99.
+           05 REG-YTD-NET                PIC 9(8)V99.
+      *> Pay-stub inquiry: the run date this register line
+      *> was produced, so an employee's pay stubs can be told apart by
+      *> period once the register accumulates across pay periods.
+           05 REG-PAY-DATE               PIC X(8).
