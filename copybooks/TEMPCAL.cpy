@@ -0,0 +1,8 @@
+      *> TEMPCAL.cpy - Per-sensor calibration-offset master.
+      *> One row per sensor known to run hot/cold in the field; the
+      *> offset is added to CurrentTemperature before NewTemperature
+      *> is computed.
+       01 TEMP-CAL-RECORD.
+           05 TCAL-SENSOR-ID            PIC X(6).
+           05 TCAL-OFFSET               PIC S9(3)
+                                         SIGN IS TRAILING SEPARATE.
