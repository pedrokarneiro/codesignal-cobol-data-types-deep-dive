@@ -0,0 +1,10 @@
+      *> PAYEMP.cpy - Employee master record used by the payroll batch job.
+       01 PAY-EMPLOYEE-RECORD.
+           05 PAY-EMP-ID                PIC X(6).
+           05 PAY-EMP-NAME              PIC X(20).
+           05 PAY-EMP-SALARY            PIC 9(5)V99.
+           05 PAY-EMP-BONUS             PIC 9(4)V9.
+      *> Direct-deposit bank details, used by PayrollACHExport
+      *> to build each employee's ACH entry detail record.
+           05 PAY-EMP-ROUTING           PIC X(9).
+           05 PAY-EMP-ACCOUNT           PIC X(17).
