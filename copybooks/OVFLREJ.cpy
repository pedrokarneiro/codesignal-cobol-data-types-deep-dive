@@ -0,0 +1,7 @@
+      *> OVFLREJ.cpy - Overflow-check rejection record, written whenever
+      *> OverflowCheck flags a computation that would truncate into its
+      *> destination field.
+       01 OVERFLOW-REJECT-RECORD.
+           05 OVFL-REJ-PROGRAM           PIC X(20).
+           05 OVFL-REJ-OP-DESC           PIC X(12).
+           05 OVFL-REJ-REASON            PIC X(30).
