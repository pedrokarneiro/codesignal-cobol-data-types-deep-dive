@@ -0,0 +1,6 @@
+      *> FXRATE.cpy - Exchange-rate master record, one row
+      *> per currency, rate expressed as units of base currency (USD)
+      *> per 1 unit of FX-CURRENCY-CODE.
+       01 FX-RATE-RECORD.
+           05 FX-CURRENCY-CODE          PIC X(3).
+           05 FX-RATE-TO-BASE           PIC 9(3)V9(6).
