@@ -0,0 +1,10 @@
+      *> LOANACCT.cpy - Loan account master record used by the
+      *> LoanPaymentOperations batch amortization job.
+       01 LOAN-ACCOUNT-RECORD.
+           05 LOAN-ACCT-ID              PIC X(6).
+           05 LOAN-ACCT-BALANCE         PIC 9(7)V99.
+           05 LOAN-ACCT-PAYMENT         PIC 9(5)V99.
+      *> ISO 4217 currency the loan is booked in; looked up
+      *> against FXRATE.cpy to service loans booked in a currency
+      *> other than the bank's own base currency (USD).
+           05 LOAN-ACCT-CURRENCY        PIC X(3).
