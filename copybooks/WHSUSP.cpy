@@ -0,0 +1,11 @@
+      *> WHSUSP.cpy - Warehouse suspense record for rejected transactions.
+       01 WH-SUSPENSE-RECORD.
+           05 WH-SUSP-ITEM-CODE         PIC X(6).
+           05 WH-SUSP-TYPE              PIC X(1).
+           05 WH-SUSP-REF-NO            PIC 9(8).
+           05 WH-SUSP-QUANTITY          PIC S9(6)V999
+                                         SIGN IS TRAILING SEPARATE.
+           05 WH-SUSP-REASON            PIC X(30).
+      *> Aging report: the run date the record was rejected,
+      *> so an aging report can compute how long it has sat unresolved.
+           05 WH-SUSP-REJECT-DATE       PIC X(8).
