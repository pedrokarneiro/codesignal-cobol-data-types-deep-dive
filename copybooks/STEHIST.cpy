@@ -0,0 +1,8 @@
+      *> STEHIST.cpy - Monthly NetRevenue history master, one
+      *> row per period the P&L batch has run, carried forward the
+      *> same way PAYYTD.cpy carries payroll YTD accumulators forward,
+      *> so month-over-month and year-over-year change can be computed.
+       01 STE-HIST-RECORD.
+           05 HIST-PERIOD-KEY            PIC X(6).
+           05 HIST-NET-REVENUE           PIC S9(8)V99
+                                          SIGN IS TRAILING SEPARATE.
