@@ -0,0 +1,10 @@
+      *> ACCTERR.cpy - Account-maintenance error record layout, written
+      *> by BugFixUserInput.cob for any ACCOUNT-NEW-IN entry it rejects.
+       01 ACCOUNT-ERROR-RECORD.
+           05 ACCT-ERR-USERNAME          PIC X(10).
+           05 ACCT-ERR-GENDER            PIC X(1).
+           05 ACCT-ERR-FIRST-NAME        PIC X(5).
+           05 ACCT-ERR-REASON            PIC X(30).
+      *> Aging report: the run date the record was rejected,
+      *> so an aging report can compute how long it has sat unresolved.
+           05 ACCT-ERR-REJECT-DATE       PIC X(8).
