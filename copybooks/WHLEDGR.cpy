@@ -0,0 +1,9 @@
+      *> WHLEDGR.cpy - Warehouse stock ledger master record layout.
+      *> One record per item held in the warehouse.
+       01 WH-LEDGER-RECORD.
+           05 WH-LEDGER-ITEM-CODE       PIC X(6).
+           05 WH-LEDGER-ON-HAND         PIC S9(6)V999
+                                         SIGN IS TRAILING SEPARATE.
+           05 WH-LEDGER-CAPACITY        PIC S9(6)V999
+                                         SIGN IS TRAILING SEPARATE.
+           05 WH-LEDGER-LAST-UPDATED    PIC X(8).
