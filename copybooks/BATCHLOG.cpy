@@ -0,0 +1,12 @@
+      *> BATCHLOG.cpy - Shared batch-window run-log record.
+      *> Every converted batch job (warehouse, payroll, store expenses,
+      *> loan servicing) appends one line per run to a common run-log
+      *> file, so operations can track whether the nightly batch window
+      *> is creeping as volumes grow.
+       01 BATCH-RUN-LOG-RECORD.
+           05 BRL-JOB-NAME               PIC X(20).
+           05 BRL-RUN-DATE               PIC X(8).
+           05 BRL-START-TIME             PIC X(6).
+           05 BRL-END-TIME               PIC X(6).
+           05 BRL-ELAPSED-SECONDS        PIC 9(6).
+           05 BRL-RECORD-COUNT           PIC 9(8).
