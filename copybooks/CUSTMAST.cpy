@@ -0,0 +1,10 @@
+      *> CUSTMAST.cpy - Customer master record layout, keyed by CUST-ID.
+      *> CUST-ID is the RECORD KEY on the indexed VSAM KSDS file this
+      *> master is kept on.
+      *> CUST-INITIAL is derived from CUST-NAME the same way NamesDemo's
+      *> original initialVariable was (first character of the name).
+       01 CUSTOMER-RECORD.
+           05 CUST-ID                   PIC X(6).
+           05 CUST-NAME                 PIC X(10).
+           05 CUST-INITIAL               PIC X(1).
+           05 CUST-LAST-ACTIVITY-DATE   PIC X(8).
