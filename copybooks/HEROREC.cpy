@@ -0,0 +1,11 @@
+      *> HEROREC.cpy - Consolidated hero roster record layout.
+      *> One record per hero: code, nickname, and a power rating.
+      *> HERO-CODE is the RECORD KEY on the indexed VSAM KSDS file.
+      *> HERO-POWER is packed COMP-3: now that the roster is indexed
+      *> rather than LINE SEQUENTIAL, it no longer risks a packed byte
+      *> colliding with a record terminator, so the field was moved
+      *> off DISPLAY usage to shrink the record and speed up sorts.
+       01 HERO-ROSTER-RECORD.
+           05 HERO-CODE                 PIC X(7).
+           05 HERO-NICKNAME             PIC X(15).
+           05 HERO-POWER                PIC S9(6) COMP-3.
