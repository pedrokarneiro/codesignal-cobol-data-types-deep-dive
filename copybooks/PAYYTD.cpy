@@ -0,0 +1,8 @@
+      *> PAYYTD.cpy - Year-to-date payroll accumulator record, keyed by
+      *> YTD-EMP-ID, carried forward across pay periods by the payroll
+      *> batch job.
+       01 PAY-YTD-RECORD.
+           05 YTD-EMP-ID                PIC X(6).
+           05 YTD-GROSS                 PIC 9(8)V99.
+           05 YTD-WITHHOLDING           PIC 9(8)V99.
+           05 YTD-NET                   PIC 9(8)V99.
