@@ -0,0 +1,11 @@
+      *> GLTRANS.cpy - General-ledger posting transaction record.
+      *> GL-TRANS-OP-CODE is 'D' (debit), 'C' (credit), or 'A'
+      *> (intercompany/cost-center allocation -- GL-TRANS-ACCT-ID is
+      *> then an allocation-rule lookup key in GLALLOC.cpy, not a
+      *> postable GL account).
+       01 GL-TRANS-RECORD.
+           05 GL-TRANS-ACCT-ID          PIC X(6).
+           05 GL-TRANS-OP-CODE          PIC X(1).
+           05 GL-TRANS-AMOUNT           PIC S9(9)V99
+                                         SIGN IS TRAILING SEPARATE.
+           05 GL-TRANS-REF              PIC X(8).
