@@ -0,0 +1,47 @@
+      *> HEROMAP.cpy - Symbolic map for the HEROMAPI map (bms/HEROMAP.bms).
+      *> Hand-authored in the shape a BMS assembly would normally
+      *> generate, kept in step with the field order/lengths in
+      *> bms/HEROMAP.bms. Each field's *I
+      *> picture must match its BMS PICIN clause exactly -- HPOWERLI
+      *> is PIC -9(6) because HPOWERL's PICIN='-9(6)' is signed
+      *> numeric-edited, not plain alphanumeric like the other *I
+      *> fields.
+       01  HEROMAPI.
+           05 FILLER                     PIC X(12).
+           05 FUNCTNLL                   COMP PIC S9(4).
+           05 FUNCTNLF                   PIC X.
+           05 FILLER REDEFINES FUNCTNLF.
+               10 FUNCTNLA               PIC X.
+           05 FUNCTNLI                   PIC X(1).
+           05 HCODELL                    COMP PIC S9(4).
+           05 HCODELF                    PIC X.
+           05 FILLER REDEFINES HCODELF.
+               10 HCODELA                PIC X.
+           05 HCODELI                    PIC X(7).
+           05 HNICKLL                    COMP PIC S9(4).
+           05 HNICKLF                    PIC X.
+           05 FILLER REDEFINES HNICKLF.
+               10 HNICKLA                PIC X.
+           05 HNICKLI                    PIC X(15).
+           05 HPOWERLL                   COMP PIC S9(4).
+           05 HPOWERLF                   PIC X.
+           05 FILLER REDEFINES HPOWERLF.
+               10 HPOWERLA               PIC X.
+           05 HPOWERLI                   PIC -9(6).
+           05 MSGLL                      COMP PIC S9(4).
+           05 MSGLF                      PIC X.
+           05 FILLER REDEFINES MSGLF.
+               10 MSGLA                  PIC X.
+           05 MSGLI                      PIC X(79).
+
+       01  HEROMAPO REDEFINES HEROMAPI.
+           05 FILLER                     PIC X(12).
+           05 FUNCTNO                    PIC X.
+           05 FILLER                     PIC X(3).
+           05 HCODEO                     PIC X(7).
+           05 FILLER                     PIC X(3).
+           05 HNICKO                     PIC X(15).
+           05 FILLER                     PIC X(3).
+           05 HPOWERO                    PIC -9(6).
+           05 FILLER                     PIC X(3).
+           05 MSGO                       PIC X(79).
