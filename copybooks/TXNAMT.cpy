@@ -0,0 +1,7 @@
+      *> TXNAMT.cpy - Canonical transaction-amount layout. One shared
+      *> PICTURE shape for Num1/Num2/Result so arithmetic programs pull
+      *> from a single definition instead of each carrying its own
+      *> independently-sized copy.
+       01 Num1                           PIC 9(7)V999.
+       01 Num2                           PIC 9(7)V999.
+       01 Result                         PIC 9(7)V999.
