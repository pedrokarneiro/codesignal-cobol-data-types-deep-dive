@@ -0,0 +1,11 @@
+      *> PAYAPPR.cpy - Manager-approval queue record, written
+      *> by UnsignedDecimals04.cob for any employee whose Bonus exceeds
+      *> the configurable cap percentage of Salary instead of being
+      *> paid out automatically.
+       01 PAY-APPROVAL-RECORD.
+           05 APPR-EMP-ID                PIC X(6).
+           05 APPR-EMP-NAME              PIC X(20).
+           05 APPR-SALARY                PIC 9(5)V99.
+           05 APPR-BONUS                 PIC 9(4)V9.
+           05 APPR-BONUS-LIMIT           PIC 9(5)V99.
+           05 APPR-REASON                PIC X(30).
