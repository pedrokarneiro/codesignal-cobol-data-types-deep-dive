@@ -0,0 +1,11 @@
+      *> WHTRANS.cpy - Warehouse daily transaction record layout.
+      *> WH-TRANS-TYPE: 'R' = Receipt (add to on-hand)
+      *>                'I' = Issue   (subtract from on-hand)
+      *>                'V' = Reversal (back out an earlier transaction)
+       01 WH-TRANS-RECORD.
+           05 WH-TRANS-ITEM-CODE        PIC X(6).
+           05 WH-TRANS-TYPE             PIC X(1).
+           05 WH-TRANS-REF-NO           PIC 9(8).
+           05 WH-TRANS-QUANTITY         PIC S9(6)V999
+                                         SIGN IS TRAILING SEPARATE.
+           05 WH-TRANS-REVERSE-REF-NO   PIC 9(8).
