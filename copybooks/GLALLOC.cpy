@@ -0,0 +1,9 @@
+      *> GLALLOC.cpy - Intercompany/cost-center allocation rule record.
+      *> One row per (source account, cost-center account)
+      *> pair: a source account can have several rows, one per cost
+      *> center it splits across, each carrying that cost center's
+      *> share of the incoming amount as a percentage.
+       01 GL-ALLOC-RULE-RECORD.
+           05 GL-ALLOC-SOURCE-ACCT-ID       PIC X(6).
+           05 GL-ALLOC-COST-CENTER-ACCT-ID  PIC X(6).
+           05 GL-ALLOC-PERCENT              PIC 9(3)V99.
