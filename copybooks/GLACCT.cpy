@@ -0,0 +1,6 @@
+      *> GLACCT.cpy - General-ledger account balance record, keyed by
+      *> GL-ACCT-ID.
+       01 GL-ACCOUNT-RECORD.
+           05 GL-ACCT-ID                PIC X(6).
+           05 GL-ACCT-BALANCE           PIC S9(9)V99
+                                         SIGN IS TRAILING SEPARATE.
