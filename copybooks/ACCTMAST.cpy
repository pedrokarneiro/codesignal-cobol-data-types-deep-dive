@@ -0,0 +1,6 @@
+      *> ACCTMAST.cpy - Account master record layout, keyed by
+      *> ACCT-USERNAME.
+       01 ACCOUNT-RECORD.
+           05 ACCT-USERNAME             PIC X(10).
+           05 ACCT-GENDER               PIC X(1).
+           05 ACCT-FIRST-NAME           PIC X(5).
