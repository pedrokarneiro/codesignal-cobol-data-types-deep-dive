@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExceptionDigest.
+      *> End-of-day exception digest. Reads every reject/
+      *> suspense file the day's jobs may have produced -- the
+      *> warehouse suspense file, the account-maintenance error file,
+      *> and the overflow-check reject file -- and prints one
+      *> consolidated report, so operations checks a single digest
+      *> each morning instead of each job's output separately. Any one
+      *> of these files may not exist on a given day (no exceptions
+      *> raised), so each is opened the same FILE-STATUS-tolerant way
+      *> WarehouseInventory.cob treats its checkpoint files.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WH-SUSPENSE-IN ASSIGN TO "data/WHSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WH-SUSP-STATUS.
+           SELECT ACCOUNT-ERROR-IN ASSIGN TO "data/ACCTERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCT-ERR-STATUS.
+           SELECT OVERFLOW-REJECT-IN ASSIGN TO "data/OVERFLOW-REJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OVFL-REJ-STATUS.
+           SELECT DIGEST-REPORT-OUT
+               ASSIGN TO "data/EXCEPTION-DIGEST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WH-SUSPENSE-IN.
+       COPY WHSUSP.
+
+       FD  ACCOUNT-ERROR-IN.
+       COPY ACCTERR.
+
+       FD  OVERFLOW-REJECT-IN.
+       COPY OVFLREJ.
+
+       FD  DIGEST-REPORT-OUT.
+       01  DIGEST-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ED-EOF-SWITCHES.
+           05 ED-WH-SUSP-EOF             PIC X VALUE 'N'.
+           05 ED-ACCT-ERR-EOF            PIC X VALUE 'N'.
+           05 ED-OVFL-REJ-EOF            PIC X VALUE 'N'.
+
+       01 ED-FILE-STATUSES.
+           05 WH-SUSP-STATUS             PIC XX.
+           05 ACCT-ERR-STATUS            PIC XX.
+           05 OVFL-REJ-STATUS            PIC XX.
+
+       01 ED-COUNTS.
+           05 ED-WH-SUSP-COUNT           PIC 9(6) VALUE ZERO.
+           05 ED-ACCT-ERR-COUNT          PIC 9(6) VALUE ZERO.
+           05 ED-OVFL-REJ-COUNT          PIC 9(6) VALUE ZERO.
+           05 ED-GRAND-TOTAL             PIC 9(6) VALUE ZERO.
+
+       01 ED-TODAY                       PIC X(8).
+       01 ED-EDIT-QUANTITY               PIC -ZZZ,ZZ9.999.
+       01 ED-EDIT-COUNT                  PIC ZZZ9.
+       01 ED-REPORT-LINE-WORK            PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ED-TODAY
+           OPEN OUTPUT DIGEST-REPORT-OUT
+           PERFORM WRITE-DIGEST-HEADER
+           PERFORM PROCESS-WAREHOUSE-SUSPENSE
+           PERFORM PROCESS-ACCOUNT-ERRORS
+           PERFORM PROCESS-OVERFLOW-REJECTS
+           PERFORM WRITE-DIGEST-SUMMARY
+           CLOSE DIGEST-REPORT-OUT
+           DISPLAY 'Warehouse suspense records = ' ED-WH-SUSP-COUNT
+           DISPLAY 'Account error records      = ' ED-ACCT-ERR-COUNT
+           DISPLAY 'Overflow reject records    = ' ED-OVFL-REJ-COUNT
+           DISPLAY 'Total exceptions           = ' ED-GRAND-TOTAL
+           STOP RUN.
+
+       WRITE-DIGEST-HEADER.
+           MOVE SPACES TO DIGEST-REPORT-LINE
+           STRING 'END-OF-DAY EXCEPTION DIGEST - ' DELIMITED BY SIZE
+                  ED-TODAY                         DELIMITED BY SIZE
+               INTO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE
+           MOVE SPACES TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE.
+
+       PROCESS-WAREHOUSE-SUSPENSE.
+           OPEN INPUT WH-SUSPENSE-IN
+           IF WH-SUSP-STATUS = '00'
+               MOVE SPACES TO DIGEST-REPORT-LINE
+               MOVE 'WAREHOUSE SUSPENSE' TO DIGEST-REPORT-LINE
+               WRITE DIGEST-REPORT-LINE
+               PERFORM UNTIL ED-WH-SUSP-EOF = 'Y'
+                   READ WH-SUSPENSE-IN
+                       AT END MOVE 'Y' TO ED-WH-SUSP-EOF
+                       NOT AT END PERFORM WRITE-WH-SUSPENSE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE WH-SUSPENSE-IN
+               MOVE SPACES TO DIGEST-REPORT-LINE
+               WRITE DIGEST-REPORT-LINE
+           END-IF.
+
+       WRITE-WH-SUSPENSE-LINE.
+           ADD 1 TO ED-WH-SUSP-COUNT
+           ADD 1 TO ED-GRAND-TOTAL
+           MOVE WH-SUSP-QUANTITY TO ED-EDIT-QUANTITY
+           MOVE SPACES TO ED-REPORT-LINE-WORK
+           STRING '  ITEM=' DELIMITED BY SIZE
+                  WH-SUSP-ITEM-CODE  DELIMITED BY SIZE
+                  ' TYPE='           DELIMITED BY SIZE
+                  WH-SUSP-TYPE       DELIMITED BY SIZE
+                  ' QTY='            DELIMITED BY SIZE
+                  ED-EDIT-QUANTITY   DELIMITED BY SIZE
+                  ' REASON='         DELIMITED BY SIZE
+                  WH-SUSP-REASON     DELIMITED BY SIZE
+               INTO ED-REPORT-LINE-WORK
+           MOVE ED-REPORT-LINE-WORK TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE.
+
+       PROCESS-ACCOUNT-ERRORS.
+           OPEN INPUT ACCOUNT-ERROR-IN
+           IF ACCT-ERR-STATUS = '00'
+               MOVE SPACES TO DIGEST-REPORT-LINE
+               MOVE 'ACCOUNT ERRORS' TO DIGEST-REPORT-LINE
+               WRITE DIGEST-REPORT-LINE
+               PERFORM UNTIL ED-ACCT-ERR-EOF = 'Y'
+                   READ ACCOUNT-ERROR-IN
+                       AT END MOVE 'Y' TO ED-ACCT-ERR-EOF
+                       NOT AT END PERFORM WRITE-ACCT-ERROR-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-ERROR-IN
+               MOVE SPACES TO DIGEST-REPORT-LINE
+               WRITE DIGEST-REPORT-LINE
+           END-IF.
+
+       WRITE-ACCT-ERROR-LINE.
+           ADD 1 TO ED-ACCT-ERR-COUNT
+           ADD 1 TO ED-GRAND-TOTAL
+           MOVE SPACES TO ED-REPORT-LINE-WORK
+           STRING '  USER='    DELIMITED BY SIZE
+                  ACCT-ERR-USERNAME DELIMITED BY SIZE
+                  ' REASON='   DELIMITED BY SIZE
+                  ACCT-ERR-REASON   DELIMITED BY SIZE
+               INTO ED-REPORT-LINE-WORK
+           MOVE ED-REPORT-LINE-WORK TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE.
+
+       PROCESS-OVERFLOW-REJECTS.
+           OPEN INPUT OVERFLOW-REJECT-IN
+           IF OVFL-REJ-STATUS = '00'
+               MOVE SPACES TO DIGEST-REPORT-LINE
+               MOVE 'OVERFLOW REJECTS' TO DIGEST-REPORT-LINE
+               WRITE DIGEST-REPORT-LINE
+               PERFORM UNTIL ED-OVFL-REJ-EOF = 'Y'
+                   READ OVERFLOW-REJECT-IN
+                       AT END MOVE 'Y' TO ED-OVFL-REJ-EOF
+                       NOT AT END PERFORM WRITE-OVFL-REJECT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE OVERFLOW-REJECT-IN
+               MOVE SPACES TO DIGEST-REPORT-LINE
+               WRITE DIGEST-REPORT-LINE
+           END-IF.
+
+       WRITE-OVFL-REJECT-LINE.
+           ADD 1 TO ED-OVFL-REJ-COUNT
+           ADD 1 TO ED-GRAND-TOTAL
+           MOVE SPACES TO ED-REPORT-LINE-WORK
+           STRING '  PROGRAM=' DELIMITED BY SIZE
+                  OVFL-REJ-PROGRAM DELIMITED BY SIZE
+                  ' OP='           DELIMITED BY SIZE
+                  OVFL-REJ-OP-DESC DELIMITED BY SIZE
+                  ' REASON='       DELIMITED BY SIZE
+                  OVFL-REJ-REASON  DELIMITED BY SIZE
+               INTO ED-REPORT-LINE-WORK
+           MOVE ED-REPORT-LINE-WORK TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE.
+
+       WRITE-DIGEST-SUMMARY.
+           MOVE SPACES TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE
+           MOVE 'SUMMARY' TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE
+           MOVE ED-WH-SUSP-COUNT TO ED-EDIT-COUNT
+           MOVE SPACES TO ED-REPORT-LINE-WORK
+           STRING '  WAREHOUSE SUSPENSE: ' DELIMITED BY SIZE
+                  ED-EDIT-COUNT            DELIMITED BY SIZE
+               INTO ED-REPORT-LINE-WORK
+           MOVE ED-REPORT-LINE-WORK TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE
+           MOVE ED-ACCT-ERR-COUNT TO ED-EDIT-COUNT
+           MOVE SPACES TO ED-REPORT-LINE-WORK
+           STRING '  ACCOUNT ERRORS:     ' DELIMITED BY SIZE
+                  ED-EDIT-COUNT            DELIMITED BY SIZE
+               INTO ED-REPORT-LINE-WORK
+           MOVE ED-REPORT-LINE-WORK TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE
+           MOVE ED-OVFL-REJ-COUNT TO ED-EDIT-COUNT
+           MOVE SPACES TO ED-REPORT-LINE-WORK
+           STRING '  OVERFLOW REJECTS:   ' DELIMITED BY SIZE
+                  ED-EDIT-COUNT            DELIMITED BY SIZE
+               INTO ED-REPORT-LINE-WORK
+           MOVE ED-REPORT-LINE-WORK TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE
+           MOVE ED-GRAND-TOTAL TO ED-EDIT-COUNT
+           MOVE SPACES TO ED-REPORT-LINE-WORK
+           STRING '  TOTAL EXCEPTIONS:   ' DELIMITED BY SIZE
+                  ED-EDIT-COUNT            DELIMITED BY SIZE
+               INTO ED-REPORT-LINE-WORK
+           MOVE ED-REPORT-LINE-WORK TO DIGEST-REPORT-LINE
+           WRITE DIGEST-REPORT-LINE.
