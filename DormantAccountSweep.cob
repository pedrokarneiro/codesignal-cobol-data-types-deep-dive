@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DormantAccountSweep.
+      *> Dormant-account sweep. Reads the customer master built up
+      *> behind NamesDemo.cob and flags any customer whose
+      *> CUST-LAST-ACTIVITY-DATE is older than a configurable number of
+      *> days, writing them to a report so the business can follow up
+      *> before we're required to escalate them under retention policy.
+      *>
+      *> Reads the same indexed VSAM KSDS master NamesDemo.cob
+      *> maintains, keyed on CUST-ID. This only ever needs a full
+      *> top-to-bottom pass to build the report, so ACCESS MODE stays
+      *> SEQUENTIAL. Run NamesDemo.cob at least once first so the
+      *> customer master is populated; on a fresh environment with no
+      *> master built yet, this sweep just finds zero records.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-IN ASSIGN TO "data/CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS DS-CUST-MASTER-STATUS.
+           SELECT DORMANT-REPORT-OUT ASSIGN TO "data/DORMANT-ACCTS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-IN.
+       COPY CUSTMAST.
+
+       FD  DORMANT-REPORT-OUT.
+       01  DORMANT-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DS-EOF                          PIC X VALUE 'N'.
+       01 DS-CUST-MASTER-STATUS           PIC XX.
+
+      *> Configurable dormancy threshold: number of days of no activity
+      *> before a customer is flagged. Operations adjusts this VALUE
+      *> the same way PAY-WITHHOLDING-PCT and WH-CHECKPOINT-INTERVAL
+      *> are tuned elsewhere in this system.
+       01 DS-DORMANCY-THRESHOLD-DAYS       PIC 9(5) VALUE 180.
+
+       01 DS-TODAY                        PIC X(8).
+       01 DS-TODAY-NUM                    PIC 9(8).
+       01 DS-LAST-ACT-NUM                 PIC 9(8).
+       01 DS-DAYS-DORMANT                 PIC S9(8).
+
+       01 DS-COUNTS.
+           05 DS-CUST-COUNT               PIC 9(6) VALUE ZERO.
+           05 DS-DORMANT-COUNT            PIC 9(6) VALUE ZERO.
+
+       01 DS-EDIT-FIELDS.
+           05 DS-EDIT-DAYS                PIC ZZZ,ZZ9.
+           05 DS-EDIT-THRESHOLD           PIC ZZZ,ZZ9.
+
+       01 DS-REPORT-LINE-WORK             PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DS-TODAY
+           MOVE DS-TODAY TO DS-TODAY-NUM
+           OPEN INPUT CUST-MASTER-IN
+           OPEN OUTPUT DORMANT-REPORT-OUT
+           PERFORM WRITE-REPORT-HEADER
+           IF DS-CUST-MASTER-STATUS = '00'
+               PERFORM UNTIL DS-EOF = 'Y'
+                   READ CUST-MASTER-IN
+                       AT END MOVE 'Y' TO DS-EOF
+                       NOT AT END PERFORM PROCESS-ONE-CUSTOMER
+                   END-READ
+               END-PERFORM
+               CLOSE CUST-MASTER-IN
+           ELSE
+               DISPLAY 'Customer master not found: '
+                       DS-CUST-MASTER-STATUS
+           END-IF
+           PERFORM WRITE-REPORT-SUMMARY
+           CLOSE DORMANT-REPORT-OUT
+           DISPLAY 'Customers reviewed = ' DS-CUST-COUNT
+           DISPLAY 'Dormant accounts   = ' DS-DORMANT-COUNT
+           STOP RUN.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO DORMANT-REPORT-LINE
+           MOVE 'DORMANT ACCOUNT SWEEP' TO DORMANT-REPORT-LINE
+           WRITE DORMANT-REPORT-LINE
+           MOVE DS-DORMANCY-THRESHOLD-DAYS TO DS-EDIT-THRESHOLD
+           MOVE SPACES TO DS-REPORT-LINE-WORK
+           STRING 'THRESHOLD (DAYS): ' DELIMITED BY SIZE
+                  DS-EDIT-THRESHOLD      DELIMITED BY SIZE
+               INTO DS-REPORT-LINE-WORK
+           MOVE DS-REPORT-LINE-WORK TO DORMANT-REPORT-LINE
+           WRITE DORMANT-REPORT-LINE
+           MOVE SPACES TO DORMANT-REPORT-LINE
+           WRITE DORMANT-REPORT-LINE.
+
+       PROCESS-ONE-CUSTOMER.
+           ADD 1 TO DS-CUST-COUNT
+           MOVE CUST-LAST-ACTIVITY-DATE TO DS-LAST-ACT-NUM
+           COMPUTE DS-DAYS-DORMANT =
+               FUNCTION INTEGER-OF-DATE(DS-TODAY-NUM)
+               - FUNCTION INTEGER-OF-DATE(DS-LAST-ACT-NUM)
+           IF DS-DAYS-DORMANT >= DS-DORMANCY-THRESHOLD-DAYS
+               ADD 1 TO DS-DORMANT-COUNT
+               PERFORM WRITE-DORMANT-LINE
+           END-IF.
+
+       WRITE-DORMANT-LINE.
+           MOVE DS-DAYS-DORMANT TO DS-EDIT-DAYS
+           MOVE SPACES TO DS-REPORT-LINE-WORK
+           STRING '  ID='            DELIMITED BY SIZE
+                  CUST-ID             DELIMITED BY SIZE
+                  ' NAME='            DELIMITED BY SIZE
+                  CUST-NAME           DELIMITED BY SIZE
+                  ' LAST-ACTIVITY='   DELIMITED BY SIZE
+                  CUST-LAST-ACTIVITY-DATE DELIMITED BY SIZE
+                  ' DAYS-DORMANT='    DELIMITED BY SIZE
+                  DS-EDIT-DAYS        DELIMITED BY SIZE
+               INTO DS-REPORT-LINE-WORK
+           MOVE DS-REPORT-LINE-WORK TO DORMANT-REPORT-LINE
+           WRITE DORMANT-REPORT-LINE.
+
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO DORMANT-REPORT-LINE
+           WRITE DORMANT-REPORT-LINE
+           MOVE DS-CUST-COUNT TO DS-EDIT-DAYS
+           MOVE SPACES TO DS-REPORT-LINE-WORK
+           STRING 'CUSTOMERS REVIEWED: ' DELIMITED BY SIZE
+                  DS-EDIT-DAYS          DELIMITED BY SIZE
+               INTO DS-REPORT-LINE-WORK
+           MOVE DS-REPORT-LINE-WORK TO DORMANT-REPORT-LINE
+           WRITE DORMANT-REPORT-LINE
+           MOVE DS-DORMANT-COUNT TO DS-EDIT-DAYS
+           MOVE SPACES TO DS-REPORT-LINE-WORK
+           STRING 'DORMANT ACCOUNTS:   ' DELIMITED BY SIZE
+                  DS-EDIT-DAYS          DELIMITED BY SIZE
+               INTO DS-REPORT-LINE-WORK
+           MOVE DS-REPORT-LINE-WORK TO DORMANT-REPORT-LINE
+           WRITE DORMANT-REPORT-LINE.
