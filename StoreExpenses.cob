@@ -1,20 +1,604 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. StoreExpenses.
+      *> Monthly P&L statement. Reads a month of daily revenue/cost
+      *> records and produces a formatted report with running totals,
+      *> instead of computing a single NetRevenue figure for one day.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-EXPENSES-IN ASSIGN TO "data/STEXP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PNL-REPORT-OUT ASSIGN TO "data/STEXP-PNL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> GL interface feed: a summary journal entry for the
+      *> period's NetRevenue, in the same GL-TRANS-RECORD layout
+      *> DecimalOperations.cob's GL posting job reads, so it can be fed
+      *> straight into data/GLTRANS.DAT instead of keying it in by hand.
+           SELECT GL-FEED-OUT ASSIGN TO "data/STEXP-GLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Monthly NetRevenue history, carried forward the same
+      *> way the payroll YTD master is -- read in, updated
+      *> with this period's result, and written back out in full so
+      *> month-over-month and year-over-year change can be reported.
+           SELECT STE-HIST-IN ASSIGN TO "data/STEXP-HIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SE-HIST-STATUS.
+           SELECT STE-HIST-OUT ASSIGN TO "data/STEXP-HIST-NEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Batch-window log: shared run-log file every
+      *> converted batch job appends a start/end/record-count line to.
+           SELECT BATCH-RUN-LOG-OUT ASSIGN TO "data/BATCHRUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SE-BRL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-EXPENSES-IN.
+       01  DAILY-EXPENSE-RECORD.
+           05 DAY-DATE                  PIC X(8).
+           05 DAY-REVENUE                PIC 9(6)V99.
+           05 DAY-COST-RENT              PIC 9(4)V9.
+           05 DAY-COST-UTILITIES         PIC 9(4)V9.
+           05 DAY-COST-PAYROLL           PIC 9(4)V9.
+           05 DAY-COST-OTHER             PIC 9(4)V9.
+
+       FD  PNL-REPORT-OUT.
+       01  PNL-REPORT-LINE               PIC X(80).
+
+       FD  GL-FEED-OUT.
+       COPY GLTRANS.
+
+       FD  STE-HIST-IN.
+       COPY STEHIST.
+
+       FD  STE-HIST-OUT.
+       01  STE-HIST-OUT-RECORD.
+           05 HIST-OUT-PERIOD-KEY        PIC X(6).
+           05 HIST-OUT-NET-REVENUE       PIC S9(8)V99
+                                          SIGN IS TRAILING SEPARATE.
+
+       FD  BATCH-RUN-LOG-OUT.
+       COPY BATCHLOG.
+
        WORKING-STORAGE SECTION.
+       01 SE-EOF                        PIC X VALUE 'N'.
+       01 SE-TODAY                      PIC X(8).
+
+      *> Batch-window log.
+       01 SE-BRL-STATUS                 PIC XX.
+       01 SE-BRL-START-TIME             PIC X(6).
+       01 SE-BRL-END-TIME               PIC X(6).
+       01 SE-BRL-START-SECONDS          PIC 9(6).
+       01 SE-BRL-END-SECONDS            PIC 9(6).
+       01 SE-BRL-ELAPSED-SECONDS        PIC 9(6).
+       01 SE-BRL-TIME-PARTS.
+           05 SE-BRL-HH                 PIC 99.
+           05 SE-BRL-MM                 PIC 99.
+           05 SE-BRL-SS                 PIC 99.
+
+       01 SE-ACCUMULATORS.
+           05 TotalRevenue               PIC 9(7)V99 VALUE ZERO.
+           05 MonthlyCost                PIC 9(7)V9  VALUE ZERO.
+           05 NetRevenue                 PIC S9(8)V99 VALUE ZERO.
+           05 SE-DAY-COUNT               PIC 9(4) VALUE ZERO.
+
+       01 SE-CATEGORY-TOTALS.
+           05 CAT-RENT-TOTAL             PIC 9(7)V9 VALUE ZERO.
+           05 CAT-UTILITIES-TOTAL        PIC 9(7)V9 VALUE ZERO.
+           05 CAT-PAYROLL-TOTAL          PIC 9(7)V9 VALUE ZERO.
+           05 CAT-OTHER-TOTAL            PIC 9(7)V9 VALUE ZERO.
+
+       01 SE-TOP-CATEGORY.
+           05 SE-TOP-CATEGORY-NAME       PIC X(10).
+           05 SE-TOP-CATEGORY-AMOUNT     PIC 9(7)V9.
+
+       01 SE-DAY-WORK.
+           05 SE-DAY-COST                PIC 9(5)V9.
+           05 SE-DAY-NET                 PIC S9(7)V99.
+
+       01 SE-EDIT-FIELDS.
+           05 SE-EDIT-DATE                PIC X(8).
+           05 SE-EDIT-REVENUE             PIC ZZZ,ZZ9.99.
+           05 SE-EDIT-COST                PIC ZZ,ZZ9.9.
+           05 SE-EDIT-DAY-NET             PIC -ZZZ,ZZ9.99.
+           05 SE-EDIT-RUN-NET             PIC -ZZ,ZZZ,ZZ9.99.
+           05 SE-EDIT-TOTAL-REV           PIC Z,ZZZ,ZZ9.99.
+           05 SE-EDIT-TOTAL-COST          PIC Z,ZZZ,ZZ9.9.
+           05 SE-EDIT-CTL-COUNT           PIC ZZZ9.
+
+       01 SE-REPORT-LINE-WORK            PIC X(80).
+
+      *> Paginated statement header: store name is
+      *> configurable the same way DS-DORMANCY-THRESHOLD-DAYS is in
+      *> DormantAccountSweep.cob, since no store identifier exists
+      *> anywhere in DAILY-EXPENSE-RECORD. Period is the calendar month
+      *> of the first day's record, since this is a monthly statement.
+       01 SE-STORE-NAME                  PIC X(20)
+                                          VALUE 'MAIN STREET STORE'.
+
+       01 SE-PERIOD-DISPLAY.
+           05 SE-PERIOD-MM                PIC X(2) VALUE SPACES.
+           05 FILLER                      PIC X    VALUE '/'.
+           05 SE-PERIOD-YYYY               PIC X(4) VALUE SPACES.
+
+       01 SE-PAGE-CONTROL.
+           05 SE-PAGE-NUMBER              PIC 9(4) VALUE ZERO.
+           05 SE-LINES-ON-PAGE            PIC 9(4) VALUE ZERO.
+           05 SE-MAX-LINES-PER-PAGE       PIC 9(4) VALUE 20.
+
+       01 SE-EDIT-PAGE-NUM                PIC ZZZ9.
+       01 SE-PNL-LINE-SAVE                PIC X(80).
+
+      *> GL interface feed.
+       01 SE-GL-FEED-FIELDS.
+           05 SE-GL-FEED-ACCT-ID         PIC X(6) VALUE 'ACCT10'.
+           05 SE-GL-FEED-REF             PIC X(8) VALUE 'STOREREV'.
+
+      *> NetRevenue history table, loaded from STE-HIST-IN
+      *> once at start-up -- same load-then-SEARCH/upsert-then-rewrite
+      *> pattern as UnsignedDecimals04.cob's PAY-YTD-TABLE. The history
+      *> file may not exist yet on a store's very first run, same as
+      *> the payroll YTD master's first-run handling.
+       01 SE-HIST-STATUS                 PIC X(2).
+       01 SE-HIST-EOF                    PIC X VALUE 'N'.
+
+       01 SE-HIST-TABLE-CONTROL.
+           05 SE-HIST-COUNT               PIC 9(4) VALUE ZERO.
 
-       *> TODO: Define TotalRevenue with 6 digits before the decimal point and 2 digits after the decimal point.
-       01 TotalRevenue PIC 9(6)V99. *> <-- Line added.
-       *> TODO: Define MonthlyCost with 4 digits before the decimal point and 1 digit after the decimal point, and initialize it to 500.5.
-       01 MonthlyCost PIC 9(4)V9 VALUE 500.5. *> <-- Line added.
+       01 SE-HIST-TABLE.
+           05 SE-HIST-ENTRY OCCURS 60 TIMES
+                       INDEXED BY SE-HIST-IX.
+               10 SE-HIST-PERIOD-T         PIC X(6).
+               10 SE-HIST-NET-REV-T        PIC S9(8)V99.
 
-       01 NetRevenue PIC 9(6)V99.
+       01 SE-TREND-FIELDS.
+           05 SE-CURRENT-PERIOD-KEY       PIC X(6).
+           05 SE-PRIOR-MONTH-KEY          PIC X(6).
+           05 SE-PRIOR-YEAR-KEY           PIC X(6).
+           05 SE-PERIOD-MM-NUM            PIC 9(2).
+           05 SE-PERIOD-YYYY-NUM          PIC 9(4).
+           05 SE-PRIOR-MM-NUM             PIC 9(2).
+           05 SE-PRIOR-MO-YYYY-NUM        PIC 9(4).
+           05 SE-PRIOR-YR-YYYY-NUM        PIC 9(4).
+           05 SE-MOM-FOUND                PIC X VALUE 'N'.
+           05 SE-MOM-IX                   PIC 9(4).
+           05 SE-YOY-FOUND                PIC X VALUE 'N'.
+           05 SE-YOY-IX                   PIC 9(4).
+           05 SE-PRIOR-NET-REVENUE        PIC S9(8)V99.
+           05 SE-PCT-CHANGE               PIC S9(3)V99.
+
+       01 SE-EDIT-PCT-CHANGE              PIC -ZZ9.99.
+
+      *> Edited-output routine: formats the period's revenue,
+      *> cost, and net totals with thousands separators, a floating
+      *> minus sign, and decimal alignment for the closing DISPLAY
+      *> summary, same shared ResultFormat.cob call the rest of this
+      *> family now makes before its own Result-style DISPLAYs.
+       01 RF-SOURCE-VALUE                PIC S9(9)V9(3).
+       01 RF-DECIMAL-PLACES               PIC 9(1) VALUE 2.
+       01 RF-EDITED-RESULT                PIC X(16).
 
        PROCEDURE DIVISION.
-           *> TODO: Assign value 10000.99 to TotalRevenue.
-           MOVE 10000.99 TO TotalRevenue. *> <-- Line added.
-           *> TODO: Calculate NetRevenue by subtracting MonthlyCost from TotalRevenue.
-           SUBTRACT MonthlyCost FROM TotalRevenue GIVING NetRevenue. *> <-- Line added.
-           DISPLAY 'NetRevenue = ' NetRevenue.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SE-TODAY
+           MOVE FUNCTION CURRENT-DATE(9:6) TO SE-BRL-START-TIME
+           PERFORM LOAD-HISTORY-TABLE
+           OPEN INPUT DAILY-EXPENSES-IN
+           OPEN OUTPUT PNL-REPORT-OUT
+           PERFORM UNTIL SE-EOF = 'Y'
+               READ DAILY-EXPENSES-IN
+                   AT END MOVE 'Y' TO SE-EOF
+                   NOT AT END PERFORM PROCESS-ONE-DAY
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-REPORT-TOTALS
+           PERFORM WRITE-CATEGORY-BREAKDOWN
+           PERFORM WRITE-TREND-REPORT
+           PERFORM WRITE-CONTROL-TOTALS-PAGE
+           CLOSE DAILY-EXPENSES-IN
+           CLOSE PNL-REPORT-OUT
+           OPEN OUTPUT GL-FEED-OUT
+           PERFORM WRITE-GL-FEED-ENTRY
+           CLOSE GL-FEED-OUT
+           PERFORM SAVE-CURRENT-PERIOD-TO-HISTORY
+           PERFORM WRITE-HISTORY-MASTER
+           DISPLAY 'Days processed = ' SE-DAY-COUNT
+           MOVE TotalRevenue TO RF-SOURCE-VALUE
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'TotalRevenue = ' RF-EDITED-RESULT
+           MOVE MonthlyCost TO RF-SOURCE-VALUE
+           MOVE 1 TO RF-DECIMAL-PLACES
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'MonthlyCost = ' RF-EDITED-RESULT
+           MOVE NetRevenue TO RF-SOURCE-VALUE
+           MOVE 2 TO RF-DECIMAL-PLACES
+           CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                     RF-DECIMAL-PLACES
+                                     RF-EDITED-RESULT
+           DISPLAY 'NetRevenue = ' RF-EDITED-RESULT
+           DISPLAY 'Top cost category = ' SE-TOP-CATEGORY-NAME
+           PERFORM WRITE-BATCH-RUN-LOG
+           STOP RUN.
+
+      *> Batch-window log: appends one start/end/record-count
+      *> line per run to the shared run-log file.
+       WRITE-BATCH-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO SE-BRL-END-TIME
+           MOVE SE-BRL-START-TIME TO SE-BRL-TIME-PARTS
+           COMPUTE SE-BRL-START-SECONDS =
+                   SE-BRL-HH * 3600 + SE-BRL-MM * 60 + SE-BRL-SS
+           MOVE SE-BRL-END-TIME TO SE-BRL-TIME-PARTS
+           COMPUTE SE-BRL-END-SECONDS =
+                   SE-BRL-HH * 3600 + SE-BRL-MM * 60 + SE-BRL-SS
+           COMPUTE SE-BRL-ELAPSED-SECONDS =
+                   SE-BRL-END-SECONDS - SE-BRL-START-SECONDS
+           OPEN EXTEND BATCH-RUN-LOG-OUT
+           IF SE-BRL-STATUS = '35'
+               OPEN OUTPUT BATCH-RUN-LOG-OUT
+           END-IF
+           MOVE 'STOREEXPENSES' TO BRL-JOB-NAME
+           MOVE SE-TODAY               TO BRL-RUN-DATE
+           MOVE SE-BRL-START-TIME      TO BRL-START-TIME
+           MOVE SE-BRL-END-TIME        TO BRL-END-TIME
+           MOVE SE-BRL-ELAPSED-SECONDS TO BRL-ELAPSED-SECONDS
+           MOVE SE-DAY-COUNT           TO BRL-RECORD-COUNT
+           WRITE BATCH-RUN-LOG-RECORD
+           CLOSE BATCH-RUN-LOG-OUT.
+
+      *> Page header: reprinted at the top of every page by
+      *> START-NEW-PAGE, so each page stands on its own for a store
+      *> manager -- store name, statement period, and page number.
+       WRITE-REPORT-HEADER.
+           MOVE SE-PAGE-NUMBER TO SE-EDIT-PAGE-NUM
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING 'STORE: '         DELIMITED BY SIZE
+                  SE-STORE-NAME     DELIMITED BY SIZE
+                  '  PERIOD: '      DELIMITED BY SIZE
+                  SE-PERIOD-DISPLAY DELIMITED BY SIZE
+                  '  PAGE: '        DELIMITED BY SIZE
+                  SE-EDIT-PAGE-NUM  DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           WRITE PNL-REPORT-LINE
+           MOVE SPACES TO PNL-REPORT-LINE
+           MOVE 'MONTHLY P&L STATEMENT' TO PNL-REPORT-LINE
+           WRITE PNL-REPORT-LINE
+           MOVE '  DATE     REVENUE     COST   DAY NET   RUN NET'
+               TO PNL-REPORT-LINE
+           WRITE PNL-REPORT-LINE.
+
+      *> Starts a new page: bumps the page number, resets the
+      *> line-on-page count, and reprints the header.
+       START-NEW-PAGE.
+           ADD 1 TO SE-PAGE-NUMBER
+           MOVE ZERO TO SE-LINES-ON-PAGE
+           PERFORM WRITE-REPORT-HEADER.
+
+      *> Every statement line flows through here so pagination applies
+      *> uniformly to detail lines, totals, and the breakdown/control
+      *> pages alike. Lazily starts page 1 on first use, so
+      *> the period captured in PROCESS-ONE-DAY is already known by the
+      *> time the header is first printed.
+       WRITE-PNL-LINE.
+           MOVE PNL-REPORT-LINE TO SE-PNL-LINE-SAVE
+           IF SE-PAGE-NUMBER = 0
+               PERFORM START-NEW-PAGE
+           END-IF
+           IF SE-LINES-ON-PAGE >= SE-MAX-LINES-PER-PAGE
+               PERFORM START-NEW-PAGE
+           END-IF
+           MOVE SE-PNL-LINE-SAVE TO PNL-REPORT-LINE
+           WRITE PNL-REPORT-LINE
+           ADD 1 TO SE-LINES-ON-PAGE.
+
+      *> NetRevenue history. The history file may not exist
+      *> yet for a brand-new store -- SE-HIST-STATUS stays off '00' and
+      *> the table is simply left empty, same as
+      *> UnsignedDecimals04.cob's LOAD-YTD-TABLE handling.
+       LOAD-HISTORY-TABLE.
+           OPEN INPUT STE-HIST-IN
+           IF SE-HIST-STATUS = '00'
+               PERFORM UNTIL SE-HIST-EOF = 'Y'
+                   READ STE-HIST-IN
+                       AT END MOVE 'Y' TO SE-HIST-EOF
+                       NOT AT END PERFORM STORE-HIST-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE STE-HIST-IN
+           END-IF.
+
+       STORE-HIST-ENTRY.
+           ADD 1 TO SE-HIST-COUNT
+           MOVE HIST-PERIOD-KEY  TO SE-HIST-PERIOD-T(SE-HIST-COUNT)
+           MOVE HIST-NET-REVENUE TO SE-HIST-NET-REV-T(SE-HIST-COUNT).
+
+       PROCESS-ONE-DAY.
+           ADD 1 TO SE-DAY-COUNT
+           IF SE-DAY-COUNT = 1
+               MOVE DAY-DATE(5:2) TO SE-PERIOD-MM
+               MOVE DAY-DATE(1:4) TO SE-PERIOD-YYYY
+           END-IF
+           ADD DAY-REVENUE TO TotalRevenue
+           ADD DAY-COST-RENT      TO CAT-RENT-TOTAL
+           ADD DAY-COST-UTILITIES TO CAT-UTILITIES-TOTAL
+           ADD DAY-COST-PAYROLL   TO CAT-PAYROLL-TOTAL
+           ADD DAY-COST-OTHER     TO CAT-OTHER-TOTAL
+           COMPUTE SE-DAY-COST = DAY-COST-RENT + DAY-COST-UTILITIES
+                                + DAY-COST-PAYROLL + DAY-COST-OTHER
+           ADD SE-DAY-COST TO MonthlyCost
+           SUBTRACT SE-DAY-COST FROM DAY-REVENUE GIVING SE-DAY-NET
+           ADD SE-DAY-NET TO NetRevenue
+           PERFORM WRITE-REPORT-DETAIL-LINE.
+
+       WRITE-REPORT-DETAIL-LINE.
+           MOVE DAY-DATE TO SE-EDIT-DATE
+           MOVE DAY-REVENUE TO SE-EDIT-REVENUE
+           MOVE SE-DAY-COST TO SE-EDIT-COST
+           MOVE SE-DAY-NET TO SE-EDIT-DAY-NET
+           MOVE NetRevenue TO SE-EDIT-RUN-NET
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING SE-EDIT-DATE     DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  SE-EDIT-REVENUE  DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  SE-EDIT-COST     DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  SE-EDIT-DAY-NET  DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  SE-EDIT-RUN-NET  DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE.
+
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE TotalRevenue TO SE-EDIT-TOTAL-REV
+           MOVE MonthlyCost TO SE-EDIT-TOTAL-COST
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING 'TOTAL REVENUE: ' DELIMITED BY SIZE
+                  SE-EDIT-TOTAL-REV DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING 'TOTAL COST:    ' DELIMITED BY SIZE
+                  SE-EDIT-TOTAL-COST DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE NetRevenue TO SE-EDIT-RUN-NET
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING 'NET REVENUE:   ' DELIMITED BY SIZE
+                  SE-EDIT-RUN-NET DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE.
+
+       WRITE-CATEGORY-BREAKDOWN.
+           MOVE SPACES TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE 'COST BREAKDOWN BY CATEGORY' TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE 'RENT'      TO SE-TOP-CATEGORY-NAME
+           MOVE CAT-RENT-TOTAL TO SE-TOP-CATEGORY-AMOUNT
+           IF CAT-UTILITIES-TOTAL > SE-TOP-CATEGORY-AMOUNT
+               MOVE 'UTILITIES' TO SE-TOP-CATEGORY-NAME
+               MOVE CAT-UTILITIES-TOTAL TO SE-TOP-CATEGORY-AMOUNT
+           END-IF
+           IF CAT-PAYROLL-TOTAL > SE-TOP-CATEGORY-AMOUNT
+               MOVE 'PAYROLL' TO SE-TOP-CATEGORY-NAME
+               MOVE CAT-PAYROLL-TOTAL TO SE-TOP-CATEGORY-AMOUNT
+           END-IF
+           IF CAT-OTHER-TOTAL > SE-TOP-CATEGORY-AMOUNT
+               MOVE 'OTHER' TO SE-TOP-CATEGORY-NAME
+               MOVE CAT-OTHER-TOTAL TO SE-TOP-CATEGORY-AMOUNT
+           END-IF
+           MOVE CAT-RENT-TOTAL TO SE-EDIT-TOTAL-COST
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING '  RENT:      ' DELIMITED BY SIZE
+                  SE-EDIT-TOTAL-COST DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE CAT-UTILITIES-TOTAL TO SE-EDIT-TOTAL-COST
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING '  UTILITIES: ' DELIMITED BY SIZE
+                  SE-EDIT-TOTAL-COST DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE CAT-PAYROLL-TOTAL TO SE-EDIT-TOTAL-COST
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING '  PAYROLL:   ' DELIMITED BY SIZE
+                  SE-EDIT-TOTAL-COST DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE CAT-OTHER-TOTAL TO SE-EDIT-TOTAL-COST
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING '  OTHER:     ' DELIMITED BY SIZE
+                  SE-EDIT-TOTAL-COST DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING 'DRIVING CATEGORY: ' DELIMITED BY SIZE
+                  SE-TOP-CATEGORY-NAME DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE.
+
+      *> Control-total page: lets operations tie the run's
+      *> record count and dollar totals back to the source extract
+      *> before the P&L report goes out to store managers.
+       WRITE-CONTROL-TOTALS-PAGE.
+           MOVE SPACES TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE 'CONTROL TOTALS' TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE SE-DAY-COUNT TO SE-EDIT-CTL-COUNT
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING '  RECORDS READ:       ' DELIMITED BY SIZE
+                  SE-EDIT-CTL-COUNT        DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE TotalRevenue TO SE-EDIT-TOTAL-REV
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING '  SUM OF TOTALREVENUE: ' DELIMITED BY SIZE
+                  SE-EDIT-TOTAL-REV        DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE MonthlyCost TO SE-EDIT-TOTAL-COST
+           MOVE SPACES TO SE-REPORT-LINE-WORK
+           STRING '  SUM OF MONTHLYCOST:  ' DELIMITED BY SIZE
+                  SE-EDIT-TOTAL-COST       DELIMITED BY SIZE
+               INTO SE-REPORT-LINE-WORK
+           MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE.
+
+      *> Trend report: month-over-month and year-over-year
+      *> percentage change against history persisted by prior runs, so
+      *> a manager can see whether this month's NetRevenue is unusual.
+       WRITE-TREND-REPORT.
+           PERFORM COMPUTE-PRIOR-PERIOD-KEYS
+           MOVE SPACES TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           MOVE 'TREND REPORT' TO PNL-REPORT-LINE
+           PERFORM WRITE-PNL-LINE
+           PERFORM LOOKUP-MOM-PERIOD
+           IF SE-MOM-FOUND = 'Y'
+               MOVE SE-HIST-NET-REV-T(SE-MOM-IX)
+                   TO SE-PRIOR-NET-REVENUE
+               PERFORM COMPUTE-PCT-CHANGE
+               MOVE SE-PCT-CHANGE TO SE-EDIT-PCT-CHANGE
+               MOVE SPACES TO SE-REPORT-LINE-WORK
+               STRING '  MONTH-OVER-MONTH CHANGE: ' DELIMITED BY SIZE
+                      SE-EDIT-PCT-CHANGE            DELIMITED BY SIZE
+                      '%'                           DELIMITED BY SIZE
+                   INTO SE-REPORT-LINE-WORK
+               MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           ELSE
+               MOVE '  MONTH-OVER-MONTH CHANGE: NO PRIOR DATA'
+                   TO PNL-REPORT-LINE
+           END-IF
+           PERFORM WRITE-PNL-LINE
+           PERFORM LOOKUP-YOY-PERIOD
+           IF SE-YOY-FOUND = 'Y'
+               MOVE SE-HIST-NET-REV-T(SE-YOY-IX)
+                   TO SE-PRIOR-NET-REVENUE
+               PERFORM COMPUTE-PCT-CHANGE
+               MOVE SE-PCT-CHANGE TO SE-EDIT-PCT-CHANGE
+               MOVE SPACES TO SE-REPORT-LINE-WORK
+               STRING '  YEAR-OVER-YEAR CHANGE:   ' DELIMITED BY SIZE
+                      SE-EDIT-PCT-CHANGE            DELIMITED BY SIZE
+                      '%'                           DELIMITED BY SIZE
+                   INTO SE-REPORT-LINE-WORK
+               MOVE SE-REPORT-LINE-WORK TO PNL-REPORT-LINE
+           ELSE
+               MOVE '  YEAR-OVER-YEAR CHANGE:   NO PRIOR DATA'
+                   TO PNL-REPORT-LINE
+           END-IF
+           PERFORM WRITE-PNL-LINE.
+
+      *> Derives the prior-month and same-month-last-year period keys
+      *> (YYYYMM) from this period's month/year.
+       COMPUTE-PRIOR-PERIOD-KEYS.
+           MOVE SE-PERIOD-MM   TO SE-PERIOD-MM-NUM
+           MOVE SE-PERIOD-YYYY TO SE-PERIOD-YYYY-NUM
+           STRING SE-PERIOD-YYYY SE-PERIOD-MM DELIMITED BY SIZE
+               INTO SE-CURRENT-PERIOD-KEY
+           IF SE-PERIOD-MM-NUM = 1
+               MOVE 12 TO SE-PRIOR-MM-NUM
+               COMPUTE SE-PRIOR-MO-YYYY-NUM =
+                       SE-PERIOD-YYYY-NUM - 1
+           ELSE
+               COMPUTE SE-PRIOR-MM-NUM = SE-PERIOD-MM-NUM - 1
+               MOVE SE-PERIOD-YYYY-NUM TO SE-PRIOR-MO-YYYY-NUM
+           END-IF
+           STRING SE-PRIOR-MO-YYYY-NUM SE-PRIOR-MM-NUM
+               DELIMITED BY SIZE INTO SE-PRIOR-MONTH-KEY
+           COMPUTE SE-PRIOR-YR-YYYY-NUM = SE-PERIOD-YYYY-NUM - 1
+           STRING SE-PRIOR-YR-YYYY-NUM SE-PERIOD-MM
+               DELIMITED BY SIZE INTO SE-PRIOR-YEAR-KEY.
+
+       LOOKUP-MOM-PERIOD.
+           MOVE 'N' TO SE-MOM-FOUND
+           SET SE-HIST-IX TO 1
+           SEARCH SE-HIST-ENTRY
+               AT END
+                   MOVE 'N' TO SE-MOM-FOUND
+               WHEN SE-HIST-PERIOD-T(SE-HIST-IX) = SE-PRIOR-MONTH-KEY
+                   MOVE 'Y' TO SE-MOM-FOUND
+                   SET SE-MOM-IX TO SE-HIST-IX
+           END-SEARCH.
+
+       LOOKUP-YOY-PERIOD.
+           MOVE 'N' TO SE-YOY-FOUND
+           SET SE-HIST-IX TO 1
+           SEARCH SE-HIST-ENTRY
+               AT END
+                   MOVE 'N' TO SE-YOY-FOUND
+               WHEN SE-HIST-PERIOD-T(SE-HIST-IX) = SE-PRIOR-YEAR-KEY
+                   MOVE 'Y' TO SE-YOY-FOUND
+                   SET SE-YOY-IX TO SE-HIST-IX
+           END-SEARCH.
+
+      *> Percentage change of this period's NetRevenue against
+      *> SE-PRIOR-NET-REVENUE. A zero prior balance has no meaningful
+      *> percentage change, so it is reported as zero rather than
+      *> dividing by zero.
+       COMPUTE-PCT-CHANGE.
+           IF SE-PRIOR-NET-REVENUE = ZERO
+               MOVE ZERO TO SE-PCT-CHANGE
+           ELSE
+               COMPUTE SE-PCT-CHANGE ROUNDED =
+                   (NetRevenue - SE-PRIOR-NET-REVENUE)
+                       / SE-PRIOR-NET-REVENUE * 100
+           END-IF.
+
+      *> Upserts this period's NetRevenue into the in-memory history
+      *> table -- same SEARCH AT END/WHEN upsert structure as
+      *> UnsignedDecimals04.cob's UPDATE-YTD-FOR-EMPLOYEE, so rerunning
+      *> the batch for the same period replaces rather than duplicates.
+       SAVE-CURRENT-PERIOD-TO-HISTORY.
+           SET SE-HIST-IX TO 1
+           SEARCH SE-HIST-ENTRY
+               AT END
+                   ADD 1 TO SE-HIST-COUNT
+                   MOVE SE-CURRENT-PERIOD-KEY
+                       TO SE-HIST-PERIOD-T(SE-HIST-COUNT)
+                   MOVE NetRevenue TO SE-HIST-NET-REV-T(SE-HIST-COUNT)
+               WHEN SE-HIST-PERIOD-T(SE-HIST-IX) = SE-CURRENT-PERIOD-KEY
+                   MOVE NetRevenue TO SE-HIST-NET-REV-T(SE-HIST-IX)
+           END-SEARCH.
+
+       WRITE-HISTORY-MASTER.
+           OPEN OUTPUT STE-HIST-OUT
+           PERFORM VARYING SE-HIST-IX FROM 1 BY 1
+                   UNTIL SE-HIST-IX > SE-HIST-COUNT
+               MOVE SE-HIST-PERIOD-T(SE-HIST-IX)
+                   TO HIST-OUT-PERIOD-KEY
+               MOVE SE-HIST-NET-REV-T(SE-HIST-IX)
+                   TO HIST-OUT-NET-REVENUE
+               WRITE STE-HIST-OUT-RECORD
+           END-PERFORM
+           CLOSE STE-HIST-OUT.
 
-           STOP RUN.
\ No newline at end of file
+       WRITE-GL-FEED-ENTRY.
+           MOVE SE-GL-FEED-ACCT-ID TO GL-TRANS-ACCT-ID
+           MOVE SE-GL-FEED-REF     TO GL-TRANS-REF
+           IF NetRevenue >= 0
+               MOVE 'C' TO GL-TRANS-OP-CODE
+               MOVE NetRevenue TO GL-TRANS-AMOUNT
+           ELSE
+               MOVE 'D' TO GL-TRANS-OP-CODE
+               COMPUTE GL-TRANS-AMOUNT = NetRevenue * -1
+           END-IF
+           WRITE GL-TRANS-RECORD.
