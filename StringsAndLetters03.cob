@@ -10,6 +10,18 @@
       *> TODO: Define another string variable restricted to alphabetic characters with a length of 4.
        01 alphabetic-variable PIC A(4).
 
+      *> Name-format validation: checks a candidate value against the
+      *> PIC A rules for alphabetic-variable before it is moved, so a
+      *> truncation or a non-alphabetic character is reported instead
+      *> of silently happening the way 'Alic' and 'long' do above.
+       01 NAME-VALIDATION-FIELDS.
+           05 NV-SOURCE                 PIC X(20).
+           05 NV-SOURCE-LEN             PIC 9(2).
+           05 NV-TARGET-LEN             PIC 9(2) VALUE 4.
+           05 NV-IDX                    PIC 9(2).
+           05 NV-INVALID-CHAR-FOUND     PIC X VALUE 'N'.
+           05 NV-TRUNCATED              PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
            *> TODO: Move 'A' to the single-letter variable and display it.
            MOVE 'A' TO single-letter.
@@ -20,6 +32,46 @@
            *> TODO: Display the initial value of the string variable.
            DISPLAY string-variable.
            *> TODO: Move 'Hey' to the alphabetic variable and display it.
+           MOVE 'Hey' TO NV-SOURCE
+           PERFORM VALIDATE-NAME-FORMAT
            MOVE 'Hey' to alphabetic-variable.
            DISPLAY alphabetic-variable.
+
+          *> Same validation against a value too long for the field,
+          *> the same truncation BugFixUserInput's firstName shows.
+           MOVE 'Alice' TO NV-SOURCE
+           PERFORM VALIDATE-NAME-FORMAT
+           MOVE 'Alice' TO alphabetic-variable.
+           DISPLAY alphabetic-variable. *> Displays Alic - truncation flagged above
+
+          *> Same validation against string-variable's own value, which
+          *> contains digits and a special character and so is rejected.
+           MOVE string-variable TO NV-SOURCE
+           PERFORM VALIDATE-NAME-FORMAT
+           MOVE string-variable TO alphabetic-variable.
+           DISPLAY alphabetic-variable.
+
            STOP RUN.
+
+       VALIDATE-NAME-FORMAT.
+           MOVE 'N' TO NV-TRUNCATED
+           MOVE 'N' TO NV-INVALID-CHAR-FOUND
+           COMPUTE NV-SOURCE-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(NV-SOURCE))
+           IF NV-SOURCE-LEN > NV-TARGET-LEN
+               MOVE 'Y' TO NV-TRUNCATED
+               DISPLAY 'WARNING: "' FUNCTION TRIM(NV-SOURCE)
+                   '" is ' NV-SOURCE-LEN ' characters, PIC A('
+                   NV-TARGET-LEN ') will truncate it'
+           END-IF
+           PERFORM VARYING NV-IDX FROM 1 BY 1
+                   UNTIL NV-IDX > NV-SOURCE-LEN
+               IF NV-SOURCE(NV-IDX:1) NOT ALPHABETIC
+                   AND NV-SOURCE(NV-IDX:1) NOT = SPACE
+                   MOVE 'Y' TO NV-INVALID-CHAR-FOUND
+               END-IF
+           END-PERFORM
+           IF NV-INVALID-CHAR-FOUND = 'Y'
+               DISPLAY 'REJECTED: "' FUNCTION TRIM(NV-SOURCE)
+                   '" contains non-alphabetic characters'
+           END-IF.
