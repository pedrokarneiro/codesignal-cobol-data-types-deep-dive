@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OverflowCheck.
+      *> General-purpose size-check routine. Any program that is about
+      *> to MOVE/ADD/SUBTRACT a value into a smaller PICTURE clause can
+      *> CALL this first instead of letting COBOL silently truncate the
+      *> high-order digits -- the bug UnsignedDecimals03.cob's own
+      *> comments describe (1000000 truncated into a 6-digit field,
+      *> 1000345.60 becoming 000345.60).
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OC-ABS-VALUE                  PIC S9(15)V9(9).
+       01 OC-DEST-MAX-VALUE             PIC 9(15).
+
+       LINKAGE SECTION.
+       01 OC-SOURCE-VALUE               PIC S9(15)V9(9).
+       01 OC-DEST-INT-DIGITS            PIC 9(2).
+       01 OC-OVERFLOW-FLAG              PIC X.
+
+       PROCEDURE DIVISION USING OC-SOURCE-VALUE
+                                OC-DEST-INT-DIGITS
+                                OC-OVERFLOW-FLAG.
+       MAIN-PARA.
+           MOVE FUNCTION ABS(OC-SOURCE-VALUE) TO OC-ABS-VALUE
+           COMPUTE OC-DEST-MAX-VALUE = (10 ** OC-DEST-INT-DIGITS) - 1
+           IF FUNCTION INTEGER-PART(OC-ABS-VALUE) > OC-DEST-MAX-VALUE
+               MOVE 'Y' TO OC-OVERFLOW-FLAG
+           ELSE
+               MOVE 'N' TO OC-OVERFLOW-FLAG
+           END-IF
+           GOBACK.
