@@ -1,21 +1,137 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UnsignedDecimals03.
+      *> Every computation below now also appends a dated,
+      *> sequence-numbered line to the shared audit journal so we can
+      *> reconstruct what ran and when, instead of just DISPLAYing a
+      *> number and stopping.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-JOURNAL-OUT ASSIGN TO "data/AUDIT-JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+      *> Overflow rejects: so the end-of-day exception digest
+      *> has a file to read instead of these only ever reaching DISPLAY.
+           SELECT OVERFLOW-REJECT-OUT ASSIGN TO "data/OVERFLOW-REJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OVFL-REJ-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-JOURNAL-OUT.
+       01  AUDIT-JOURNAL-LINE            PIC X(96).
+
+       FD  OVERFLOW-REJECT-OUT.
+       COPY OVFLREJ.
+
        WORKING-STORAGE SECTION.
 
        01 Num1 PIC 9(7)V999. *> It was PIC 9(6)V999 before the fix.
        01 Num2 PIC 9(6)V9 VALUE 345.6.
        01 Result PIC 9(7)V99. *> It was PIC 9(6)V99 before the fix.
 
+       01 OC-SOURCE-VALUE                PIC S9(15)V9(9).
+       01 OC-RESULT-INT-DIGITS           PIC 9(2) VALUE 7.
+       01 OC-OVERFLOW-FLAG               PIC X.
+
+       01 AUDIT-FILE-STATUS              PIC XX.
+       01 AUDIT-SEQ-NO                   PIC 9(4) VALUE ZERO.
+       01 AUDIT-TODAY                    PIC X(8).
+       01 AUDIT-OP-DESC                  PIC X(12).
+       01 AUDIT-EDIT-RESULT              PIC Z(6)9.99.
+       01 AUDIT-EDIT-SEQ                 PIC ZZZ9.
+       01 AUDIT-LINE-WORK                PIC X(96).
+
+       01 OVFL-REJ-FILE-STATUS           PIC XX.
+
+      *> Edited-output routine: formats Result with thousands
+      *> separators, a floating minus sign, and decimal alignment for
+      *> the console DISPLAY, same shared ResultFormat.cob call every
+      *> program in this family now makes before its own Result DISPLAY.
+       01 RF-SOURCE-VALUE                PIC S9(9)V9(3).
+       01 RF-DECIMAL-PLACES               PIC 9(1) VALUE 2.
+       01 RF-EDITED-RESULT                PIC X(16).
+
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-TODAY
+           OPEN EXTEND AUDIT-JOURNAL-OUT
+           IF AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-JOURNAL-OUT
+           END-IF
+           OPEN EXTEND OVERFLOW-REJECT-OUT
+           IF OVFL-REJ-FILE-STATUS = '35'
+               OPEN OUTPUT OVERFLOW-REJECT-OUT
+           END-IF
+
            MOVE 1000000 TO Num1.
            DISPLAY 'Num1 = ' Num1.
            DISPLAY 'Num2 = ' Num2.
 
-           ADD Num1 TO Num2 GIVING Result.
-           DISPLAY 'Addition Result = ' Result. *> Should be 1000345.60, but it's showing 000345.60
+           MOVE Num1 TO OC-SOURCE-VALUE
+           ADD Num2 TO OC-SOURCE-VALUE
+           CALL 'OverflowCheck' USING OC-SOURCE-VALUE
+                                      OC-RESULT-INT-DIGITS
+                                      OC-OVERFLOW-FLAG
+           IF OC-OVERFLOW-FLAG = 'Y'
+               DISPLAY 'REJECTED: Num1 + Num2 overflows Result'
+               MOVE 'ADD' TO AUDIT-OP-DESC
+               PERFORM WRITE-OVERFLOW-REJECT
+           ELSE
+               ADD Num1 TO Num2 GIVING Result
+               MOVE Result TO RF-SOURCE-VALUE
+               CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                         RF-DECIMAL-PLACES
+                                         RF-EDITED-RESULT
+               DISPLAY 'Addition Result = ' RF-EDITED-RESULT
+               MOVE 'ADD' TO AUDIT-OP-DESC
+               PERFORM WRITE-AUDIT-LINE
+           END-IF
+
+           MOVE Num1 TO OC-SOURCE-VALUE
+           SUBTRACT Num2 FROM OC-SOURCE-VALUE
+           CALL 'OverflowCheck' USING OC-SOURCE-VALUE
+                                      OC-RESULT-INT-DIGITS
+                                      OC-OVERFLOW-FLAG
+           IF OC-OVERFLOW-FLAG = 'Y'
+               DISPLAY 'REJECTED: Num1 - Num2 overflows Result'
+               MOVE 'SUBTRACT' TO AUDIT-OP-DESC
+               PERFORM WRITE-OVERFLOW-REJECT
+           ELSE
+               SUBTRACT Num2 FROM Num1 GIVING Result
+               MOVE Result TO RF-SOURCE-VALUE
+               CALL 'ResultFormat' USING RF-SOURCE-VALUE
+                                         RF-DECIMAL-PLACES
+                                         RF-EDITED-RESULT
+               DISPLAY 'Subtraction Result = ' RF-EDITED-RESULT
+               MOVE 'SUBTRACT' TO AUDIT-OP-DESC
+               PERFORM WRITE-AUDIT-LINE
+           END-IF
+
+           CLOSE AUDIT-JOURNAL-OUT
+           CLOSE OVERFLOW-REJECT-OUT
+           STOP RUN.
 
-           SUBTRACT Num2 FROM Num1 GIVING Result.
-           DISPLAY 'Subtraction Result = ' Result. *> Should be 0999654.40, but it's showing 000345.60
+       WRITE-AUDIT-LINE.
+           ADD 1 TO AUDIT-SEQ-NO
+           MOVE AUDIT-SEQ-NO TO AUDIT-EDIT-SEQ
+           MOVE Result TO AUDIT-EDIT-RESULT
+           MOVE SPACES TO AUDIT-LINE-WORK
+           STRING 'PROGRAM=UnsignedDecimals03' DELIMITED BY SIZE
+                  ' SEQ=' DELIMITED BY SIZE
+                  AUDIT-EDIT-SEQ DELIMITED BY SIZE
+                  ' DATE=' DELIMITED BY SIZE
+                  AUDIT-TODAY DELIMITED BY SIZE
+                  ' OP=' DELIMITED BY SIZE
+                  AUDIT-OP-DESC DELIMITED BY SIZE
+                  ' RESULT=' DELIMITED BY SIZE
+                  AUDIT-EDIT-RESULT DELIMITED BY SIZE
+               INTO AUDIT-LINE-WORK
+           MOVE AUDIT-LINE-WORK TO AUDIT-JOURNAL-LINE
+           WRITE AUDIT-JOURNAL-LINE.
 
-           STOP RUN.
\ No newline at end of file
+       WRITE-OVERFLOW-REJECT.
+           MOVE 'UnsignedDecimals03'    TO OVFL-REJ-PROGRAM
+           MOVE AUDIT-OP-DESC            TO OVFL-REJ-OP-DESC
+           MOVE 'OVERFLOWS DESTINATION FIELD'
+               TO OVFL-REJ-REASON
+           WRITE OVERFLOW-REJECT-RECORD.
